@@ -0,0 +1,154 @@
+000010*CONTAGEM-ENTRADA DE CONTAGEM FISICA DE ESTOQUE E RECONCILIACAO *
+000016*CONTRA EST-ALM-01 DO ALMOXARIFADO INFORMADO. O OPERADOR        *
+000022*INFORMA COD-01, O ALMOXARIFADO E A QUANTIDADE CONTADA; SE      *
+000028*DIFERIR DO SALDO DAQUELE ALMOXARIFADO A DIVERGENCIA E IMPRESSA *
+000034*NO RELATO E O OPERADOR DECIDE SE POSTA O AJUSTE, QUE ATUALIZA  *
+000040*EST-ALM-01(N) E RECALCULA EST-01 COMO A SOMA DOS 5 ALMOXARI-   *
+000046*FADOS (MESMO CALCULO DE GRAVA-PRODUTOS, EXEMPLO3\PRODUTO.cbl), *
+000052*PARA NAO SER DESFEITO NA PROXIMA GRAVACAO PELA TELA DE         *
+000058*MANUTENCAO. DTCON-01 E ATUALIZADA SEMPRE QUE UMA CONTAGEM E    *
+000064*REGISTRADA.                                                   *
+000070 IDENTIFICATION DIVISION.
+000080 PROGRAM-ID. CONTAGEM.
+000090 ENVIRONMENT DIVISION.
+000100 INPUT-OUTPUT SECTION.
+000110 FILE-CONTROL.
+000120 COPY "C:\Repo2024\cobol\dados1\book\SELC-01".
+000130     SELECT RELATO  ASSIGN TO PRINTER
+000140                    FILE STATUS IS FS.
+000150 DATA DIVISION.
+000160 FILE SECTION.
+000170 COPY "C:\Repo2024\cobol\dados1\book\FD-01".
+000180 COPY "C:\Repo2024\cobol\dados1\book\FDREL80".
+000190 WORKING-STORAGE SECTION.
+000200 COPY "C:\Repo2024\cobol\dados1\book\cpywsds".
+
+       01  WS-FIM-CONTAGEM       PIC X(01) VALUE "N".
+           88  FIM-CONTAGEM      VALUE "S".
+
+       01  WS-COD-ENTRADA        PIC 9(06).
+       01  WS-QTD-CONTADA        PIC 9(07).
+       01  WS-DIFERENCA          PIC S9(07).
+       01  WS-CONFIRMA-AJUSTE    PIC X(01).
+           88  CONFIRMA-AJUSTE   VALUE "S".
+       01  WS-DATA-SISTEMA       PIC 9(06).
+       01  WS-ALMOXARIFADO       PIC 9(02).
+       01  WS-INDICE-ALM         PIC 9(02) COMP.
+       01  WS-EST-ANTIGO         PIC 9(07).
+
+       01  WS-LINHA-CAB.
+           03  FILLER            PIC X(60) VALUE
+               "CONTAGEM - DIVERGENCIAS DE CONTAGEM FISICA X ESTOQUE".
+
+       01  WS-LINHA-DET.
+           03  DET-COD-01        PIC 9(06).
+           03  FILLER            PIC X(02) VALUE SPACES.
+           03  DET-DESC-01       PIC X(40).
+           03  DET-EST-ANTIGO    PIC Z(06)9.
+           03  FILLER            PIC X(02) VALUE SPACES.
+           03  DET-QTD-CONTADA   PIC Z(06)9.
+           03  FILLER            PIC X(02) VALUE SPACES.
+           03  DET-DIFERENCA     PIC -(06)9.
+           03  FILLER            PIC X(02) VALUE SPACES.
+           03  DET-AJUSTADO      PIC X(15).
+
+      *---------------------------------------------------------------*
+
+       PROCEDURE DIVISION.
+
+       Main-Process SECTION.
+           PERFORM Program-Initialize
+           PERFORM Program-Body UNTIL FIM-CONTAGEM
+           PERFORM Program-Terminate
+           .
+
+      *---------------------------------------------------------------*
+
+       Program-Initialize SECTION.
+           OPEN I-O ACE01
+           OPEN OUTPUT RELATO
+           WRITE REG-REL FROM WS-LINHA-CAB
+           ACCEPT WS-DATA-SISTEMA FROM DATE
+           .
+
+      *---------------------------------------------------------------*
+
+       Program-Body SECTION.
+           DISPLAY "INFORME O CODIGO DO PRODUTO (0 PARA ENCERRAR): "
+           ACCEPT WS-COD-ENTRADA
+           IF WS-COD-ENTRADA = ZERO
+               MOVE "S" TO WS-FIM-CONTAGEM
+           ELSE
+               PERFORM Processa-Contagem
+           END-IF
+           .
+
+      *---------------------------------------------------------------*
+
+       Processa-Contagem SECTION.
+           MOVE WS-COD-ENTRADA TO COD-01
+           READ ACE01
+               INVALID KEY
+                   DISPLAY "PRODUTO NAO CADASTRADO: " WS-COD-ENTRADA
+               NOT INVALID KEY
+                   PERFORM Registra-Contagem
+           END-READ
+           .
+
+      *---------------------------------------------------------------*
+
+       Registra-Contagem SECTION.
+           DISPLAY "PRODUTO: " DESC-01
+           DISPLAY "INFORME O ALMOXARIFADO CONTADO (1-5, BRANCO=1): "
+           ACCEPT WS-ALMOXARIFADO
+           IF WS-ALMOXARIFADO = ZERO OR WS-ALMOXARIFADO > 5
+               MOVE 1 TO WS-ALMOXARIFADO
+           END-IF
+           MOVE EST-ALM-01(WS-ALMOXARIFADO) TO WS-EST-ANTIGO
+           DISPLAY "ESTOQUE ATUAL DO ALMOXARIFADO: " WS-EST-ANTIGO
+           DISPLAY "INFORME A QUANTIDADE CONTADA: "
+           ACCEPT WS-QTD-CONTADA
+           COMPUTE WS-DIFERENCA = WS-QTD-CONTADA - WS-EST-ANTIGO
+           MOVE "N" TO WS-CONFIRMA-AJUSTE
+           IF WS-DIFERENCA NOT = ZERO
+               DISPLAY "DIVERGENCIA ENCONTRADA. POSTAR O AJUSTE (S/N)? "
+               ACCEPT WS-CONFIRMA-AJUSTE
+               PERFORM Imprime-Divergencia
+               IF CONFIRMA-AJUSTE
+                   MOVE WS-QTD-CONTADA TO EST-ALM-01(WS-ALMOXARIFADO)
+                   MOVE ZERO TO EST-01
+                   PERFORM VARYING WS-INDICE-ALM FROM 1 BY 1
+                           UNTIL WS-INDICE-ALM > 5
+                       ADD EST-ALM-01(WS-INDICE-ALM) TO EST-01
+                   END-PERFORM
+               END-IF
+           END-IF
+           MOVE WS-DATA-SISTEMA TO DTCON-01
+           REWRITE REG-01
+               INVALID KEY
+                   DISPLAY "ERRO AO GRAVAR O REGISTRO."
+           END-REWRITE
+           .
+
+      *---------------------------------------------------------------*
+
+       Imprime-Divergencia SECTION.
+           MOVE COD-01         TO DET-COD-01
+           MOVE DESC-01        TO DET-DESC-01
+           MOVE WS-EST-ANTIGO  TO DET-EST-ANTIGO
+           MOVE WS-QTD-CONTADA TO DET-QTD-CONTADA
+           MOVE WS-DIFERENCA   TO DET-DIFERENCA
+           IF CONFIRMA-AJUSTE
+               MOVE "AJUSTADO" TO DET-AJUSTADO
+           ELSE
+               MOVE "NAO AJUSTADO" TO DET-AJUSTADO
+           END-IF
+           WRITE REG-REL FROM WS-LINHA-DET
+           .
+
+      *---------------------------------------------------------------*
+
+       Program-Terminate SECTION.
+           CLOSE ACE01 RELATO
+           STOP RUN
+           .
