@@ -0,0 +1,166 @@
+000010*LIVROREL-RELATORIO FISCAL COM/SEM LIVRO. LE ACE01 NA ORDEM DA   *
+000020*CHAVE, SEPARA OS PRODUTOS EM DUAS PARTICOES (LIVRO-01 = "S" OU  *
+000030*NAO) E IMPRIME, PARA CADA PARTICAO, A LISTA DE PRODUTOS COM O   *
+000040*VALOR DE ESTOQUE (EST-01 X CATUAL-01, MESMA FORMULA DO ESTOBS)  *
+000050*E O SUBTOTAL DA PARTICAO, PARA APOIAR A APURACAO DO IMPOSTO     *
+000060*SOBRE O ESTOQUE SUJEITO A ESCRITURACAO FISCAL.                  *
+000070 IDENTIFICATION DIVISION.
+000080 PROGRAM-ID. LIVROREL.
+000090 ENVIRONMENT DIVISION.
+000100 INPUT-OUTPUT SECTION.
+000110 FILE-CONTROL.
+000120 COPY "C:\Repo2024\cobol\dados1\book\SELC-01".
+000130     SELECT RELATO  ASSIGN TO WS-Rel-Dispositivo
+000140                    FILE STATUS IS FS.
+000150 DATA DIVISION.
+000160 FILE SECTION.
+000170 COPY "C:\Repo2024\cobol\dados1\book\FD-01".
+000180 COPY "C:\Repo2024\cobol\dados1\book\FDREL80".
+000190 WORKING-STORAGE SECTION.
+000200 COPY "C:\Repo2024\cobol\dados1\book\cpywsds".
+       COPY "\dados1\book\CPYRELWS".
+
+       01  WS-FIM-ACE01          PIC X(01) VALUE "N".
+           88  FIM-ACE01         VALUE "S".
+
+       01  WS-Valor              PIC 9(15) COMP-3.
+       01  WS-Total-Com-Livro    PIC 9(15) COMP-3 VALUE ZERO.
+       01  WS-Total-Sem-Livro    PIC 9(15) COMP-3 VALUE ZERO.
+       01  WS-Itens-Com-Livro    PIC 9(05) VALUE ZERO.
+       01  WS-Itens-Sem-Livro    PIC 9(05) VALUE ZERO.
+
+       01  WS-Linha-Cab-Com.
+           03  FILLER            PIC X(40) VALUE
+               "PRODUTOS COM LIVRO FISCAL (LIVRO = S)".
+
+       01  WS-Linha-Cab-Sem.
+           03  FILLER            PIC X(40) VALUE
+               "PRODUTOS SEM LIVRO FISCAL".
+
+       01  WS-Linha-Cab2.
+           03  FILLER            PIC X(06) VALUE "CODIGO".
+           03  FILLER            PIC X(02) VALUE SPACES.
+           03  FILLER            PIC X(40) VALUE "DESCRICAO".
+           03  FILLER            PIC X(08) VALUE "ESTOQUE".
+           03  FILLER            PIC X(02) VALUE SPACES.
+           03  FILLER            PIC X(11) VALUE "CUSTO ATUAL".
+           03  FILLER            PIC X(02) VALUE SPACES.
+           03  FILLER            PIC X(14) VALUE "VALOR ESTOQUE".
+
+       01  WS-Linha-Det.
+           03  DET-COD-01        PIC 9(06).
+           03  FILLER            PIC X(02) VALUE SPACES.
+           03  DET-DESC-01       PIC X(40).
+           03  DET-EST-01        PIC Z(06)9.
+           03  FILLER            PIC X(02) VALUE SPACES.
+           03  DET-CATUAL-01     PIC Z(09)9.
+           03  FILLER            PIC X(02) VALUE SPACES.
+           03  DET-VALOR         PIC Z(13)9.
+
+       01  WS-Linha-Sub.
+           03  FILLER            PIC X(25) VALUE
+               "SUBTOTAL DE ITENS: ".
+           03  SUB-Itens         PIC Z(04)9.
+           03  FILLER            PIC X(05) VALUE SPACES.
+           03  FILLER            PIC X(14) VALUE "VALOR TOTAL: ".
+           03  SUB-Valor         PIC Z(13)9.
+
+      *---------------------------------------------------------------*
+
+       PROCEDURE DIVISION.
+
+       Main-Process SECTION.
+           PERFORM Program-Initialize
+           PERFORM Program-Terminate
+           .
+
+      *---------------------------------------------------------------*
+
+       Program-Initialize SECTION.
+           MOVE "PRODUTOS SUJEITOS A ESCRITURACAO FISCAL" TO
+               WS-Rel-Titulo
+           OPEN INPUT ACE01
+           MOVE "LIVROREL" TO WS-Rel-Id
+           PERFORM MONTA-DISPOSITIVO-REL THRU
+               SAI-MONTA-DISPOSITIVO-REL
+           OPEN OUTPUT RELATO
+           PERFORM IMPRIME-CABECALHO-REL THRU SAI-IMPRIME-CABECALHO-REL
+           WRITE REG-REL FROM WS-Linha-Cab-Com
+           ADD 1 TO WS-Rel-Linha
+           WRITE REG-REL FROM WS-Linha-Cab2
+           ADD 1 TO WS-Rel-Linha
+
+           PERFORM Ler-ACE01
+           PERFORM UNTIL FIM-ACE01
+               IF LIVRO-01-SIM
+                   PERFORM VERIFICA-QUEBRA-REL THRU
+                       SAI-VERIFICA-QUEBRA-REL
+                   PERFORM Imprime-Linha
+                   ADD 1 TO WS-Itens-Com-Livro
+                   ADD WS-Valor TO WS-Total-Com-Livro
+               END-IF
+               PERFORM Ler-ACE01
+           END-PERFORM
+
+           MOVE WS-Itens-Com-Livro TO SUB-Itens
+           MOVE WS-Total-Com-Livro TO SUB-Valor
+           WRITE REG-REL FROM WS-Linha-Sub
+           ADD 1 TO WS-Rel-Linha
+
+           CLOSE ACE01
+           OPEN INPUT ACE01
+
+           WRITE REG-REL FROM WS-Linha-Cab-Sem
+           ADD 1 TO WS-Rel-Linha
+           WRITE REG-REL FROM WS-Linha-Cab2
+           ADD 1 TO WS-Rel-Linha
+
+           MOVE "N" TO WS-FIM-ACE01
+           PERFORM Ler-ACE01
+           PERFORM UNTIL FIM-ACE01
+               IF NOT LIVRO-01-SIM
+                   PERFORM VERIFICA-QUEBRA-REL THRU
+                       SAI-VERIFICA-QUEBRA-REL
+                   PERFORM Imprime-Linha
+                   ADD 1 TO WS-Itens-Sem-Livro
+                   ADD WS-Valor TO WS-Total-Sem-Livro
+               END-IF
+               PERFORM Ler-ACE01
+           END-PERFORM
+
+           MOVE WS-Itens-Sem-Livro TO SUB-Itens
+           MOVE WS-Total-Sem-Livro TO SUB-Valor
+           WRITE REG-REL FROM WS-Linha-Sub
+           ADD 1 TO WS-Rel-Linha
+           .
+
+      *---------------------------------------------------------------*
+
+       Ler-ACE01 SECTION.
+           READ ACE01 NEXT RECORD
+               AT END
+                   MOVE "S" TO WS-FIM-ACE01
+           END-READ
+           .
+
+      *---------------------------------------------------------------*
+
+       Imprime-Linha SECTION.
+           COMPUTE WS-Valor = EST-01 * CATUAL-01
+           MOVE COD-01     TO DET-COD-01
+           MOVE DESC-01    TO DET-DESC-01
+           MOVE EST-01     TO DET-EST-01
+           MOVE CATUAL-01  TO DET-CATUAL-01
+           MOVE WS-Valor   TO DET-VALOR
+           WRITE REG-REL FROM WS-Linha-Det
+           ADD 1 TO WS-Rel-Linha
+           .
+
+      *---------------------------------------------------------------*
+
+       Program-Terminate SECTION.
+           CLOSE ACE01 RELATO
+           STOP RUN
+           .
+
+       COPY "\dados1\book\CPYRELPG".
