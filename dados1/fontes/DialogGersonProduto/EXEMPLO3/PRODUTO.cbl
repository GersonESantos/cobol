@@ -1,24 +1,41 @@
-000020$ set osvs ms(2) nowarning
-       IDENTIFICATION DIVISION.
+000010*OCE1201-MANUTENCAO DE PRODUTOS NA EMPRESA
+000020*$ set osvs ms(2) nowarning
+000030*(diretiva do Micro Focus fora de uso neste ambiente - mantida
+000040* apenas como comentario de historico; sem efeito na compilacao)
+000050 IDENTIFICATION DIVISION.
 000060 PROGRAM-ID. PRODUTOS.
+000065 ENVIRONMENT DIVISION.
+000066 INPUT-OUTPUT SECTION.
+000067 FILE-CONTROL.
 000070 COPY "C:\Repo2024\cobol\dados1\book\SELCE".
 000080 COPY "C:\Repo2024\cobol\dados1\book\SELC-01".
 000090 COPY "C:\Repo2024\cobol\dados1\book\SELC-02".
 000100 COPY "C:\Repo2024\cobol\dados1\book\SELC-05".
+000105 COPY "C:\Repo2024\cobol\dados1\book\SELC-06".
+000107 COPY "C:\Repo2024\cobol\dados1\book\SELC-07".
+000108 COPY "C:\Repo2024\cobol\dados1\book\SELC-08".
+       COPY "\dados1\book\SELC-09".
 000110     SELECT RELATO  ASSIGN TO PRINTER
 000120                    FILE STATUS IS FS.
-
-
+       COPY "\dados1\book\SELLOG".
+000121 DATA DIVISION.
+000122 FILE SECTION.
 000130 COPY "C:\Repo2024\cobol\dados1\book\FDCE".
 000140 COPY "C:\Repo2024\cobol\dados1\book\FD-01".
 000150 COPY "C:\Repo2024\cobol\dados1\book\FD-02".
 000160 COPY "C:\Repo2024\cobol\dados1\book\FD-05".
+000165 COPY "C:\Repo2024\cobol\dados1\book\FD-06".
+000166 COPY "C:\Repo2024\cobol\dados1\book\FD-07".
+000167 COPY "C:\Repo2024\cobol\dados1\book\FD-08".
+       COPY "\dados1\book\FD-09".
 000170 COPY "C:\Repo2024\cobol\dados1\book\FDREL80".
+       COPY "\dados1\book\FDLOG".
+000175 WORKING-STORAGE SECTION.
 000180 COPY "C:\Repo2024\cobol\dados1\book\TAB-W".
-000180 COPY "C:\Repo2024\cobol\dados1\book\cpywsds".
+       COPY "C:\Repo2024\cobol\dados1\book\cpywsds".
+       COPY "\dados1\book\CPYLOGWS".
 
        78  dialog-system               VALUE "DSGRUN".
-
        01 Display-Error.
           03 Display-Error-No             PIC 9(4) comp-5.
           03 Display-Details-1            PIC 9(4) comp-5.
@@ -26,10 +43,21 @@
 
        COPY "DS-CNTRL.MF".
        COPY "PRODUTO.CPB".
+
+       01  WS-PRODUTO-EXISTENTE        PIC X(01).
+           88  PRODUTO-EXISTENTE       VALUE "S".
+       01  WS-PRATAC-ANTIGO            PIC 9(08)V99.
+       01  WS-PRVAR-ANTIGO             PIC 9(08)V99.
+       01  WS-ALMOXARIFADO             PIC 9(02).
+       01  WS-INDICE-ALM               PIC 9(02) COMP.
+       01  WS-TOTAL-ALM                PIC 9(07).
+       01  WS-DATCAD-SISTEMA           PIC 9(06).
+
+
 001910 COPY "C:\Repo2024\cobol\dados1\book\CPYPDCE".
-00193
-           move 01 to comp-01 comp-02 comp-05.
 
+001930 R-0000.
+001970     move 01 to comp-01 comp-02 comp-05.
 002040     OPEN I-O ACE02.
 002050     IF FS NOT = "00"
 002060        MOVE "MCE1201B" TO CODMENFS
@@ -42,6 +70,30 @@
 002130        MOVE "ACE05"     TO ARQFS
 002140        PERFORM TESTA-FS THRU SAI-TESTA-FS
 002150        CLOSE ACE05 ACE01 ACE02 STOP RUN.
+002160     OPEN INPUT ACE06.
+002170     IF FS NOT = "00"
+002180        MOVE "MCE1201F" TO CODMENFS
+002190        MOVE "ACE06"     TO ARQFS
+002200        PERFORM TESTA-FS THRU SAI-TESTA-FS
+002210        CLOSE ACE06 ACE05 ACE01 ACE02 STOP RUN.
+002220     OPEN INPUT ACE07.
+002230     IF FS NOT = "00"
+002240        MOVE "MCE1201G" TO CODMENFS
+002250        MOVE "ACE07"     TO ARQFS
+002260        PERFORM TESTA-FS THRU SAI-TESTA-FS
+002270        CLOSE ACE07 ACE06 ACE05 ACE01 ACE02 STOP RUN.
+002280     OPEN I-O ACE08.
+002290     IF FS NOT = "00"
+002300        MOVE "MCE1201H" TO CODMENFS
+002310        MOVE "ACE08"     TO ARQFS
+002320        PERFORM TESTA-FS THRU SAI-TESTA-FS
+002330        CLOSE ACE08 ACE07 ACE06 ACE05 ACE01 ACE02 STOP RUN.
+           OPEN I-O ACE09.
+           IF FS NOT = "00"
+              MOVE "MCE1201I" TO CODMENFS
+              MOVE "ACE09"     TO ARQFS
+              PERFORM TESTA-FS THRU SAI-TESTA-FS
+              CLOSE ACE09 ACE08 ACE07 ACE06 ACE05 ACE01 ACE02 STOP RUN.
       ****************************************************************
 
 
@@ -64,29 +116,48 @@
           MOVE Version-no TO Ds-Version-No
 
           MOVE Ds-New-Set TO Ds-Control
-          MOVE "produto" TO Ds-Set-Name
+          MOVE "PRODUTO" TO Ds-Set-Name
           MOVE "ABRIR-ARQ" TO OPERACAO.
+      *---------------------------------------------------------------*
 
           .
-          MOVE "ABRIR-ARQ" TO OPERACAO.
        ABRIR-ARQUIVOS SECTION.
            OPEN I-O ACE01.
 001990     IF FS NOT = "00"
-                MOVE "ERRO-ABERT" TO OPERACAO.
+             MOVE "ERRO-ABERT" TO OPERACAO.
+           OPEN EXTEND Arquivo-Log.
+           MOVE "PRODUTOS" TO WS-Log-Programa.
 
-      *---------------------------------------------------------------*
 
-       Program-Body SECTION.
 
+      *------------------------------------------------------------*
+
+       Program-Body SECTION.
           EVALUATE TRUE
 
               WHEN OPERACAO = "ABRIR-ARQ"
                   PERFORM ABRIR-ARQUIVOS
 
               WHEN OPERACAO = "LER-PROD"
-                  PERFORM LER-PRODUTOS.
+                  PERFORM LER-PRODUTOS
+
+              WHEN OPERACAO = "LER-PROD-BARRA"
+                  PERFORM LER-PRODUTO-BARRA
 
+              WHEN OPERACAO = "GRAVA-PROD"
+                  PERFORM GRAVA-PRODUTOS
 
+              WHEN OPERACAO = "LER-PRECOS"
+                  PERFORM LER-PRECOS-PRODUTO
+
+              WHEN OPERACAO = "GRAVA-PRECO"
+                  PERFORM GRAVA-PRECO-PRODUTO
+
+              WHEN OPERACAO = "CONFIRMA-PRECO"
+                  PERFORM CONFIRMA-PRECO-PRODUTO
+
+              WHEN OPERACAO = "CONFIRMA-CUSTO"
+                  PERFORM CONFIRMA-CUSTO-PRODUTO.
 
           PERFORM Call-Dialog-System
           .
@@ -95,6 +166,7 @@
 
        Program-Terminate SECTION.
 
+          CLOSE Arquivo-Log
           STOP RUN
           .
 
@@ -112,20 +184,291 @@
               PERFORM Program-Terminate
           END-IF
           .
+      *---------------------------------------------------------------*
+      *VALIDA-ALMOXARIFADO - normaliza ALMCPB para WS-ALMOXARIFADO,
+      *usando 1 quando o operador deixa o campo zerado, e recalcula o
+      *total dos 5 almoxarifados em WS-TOTAL-ALM.
+       VALIDA-ALMOXARIFADO SECTION.
+          MOVE ALMCPB TO WS-ALMOXARIFADO
+          IF WS-ALMOXARIFADO = ZERO OR WS-ALMOXARIFADO > 5
+             MOVE 1 TO WS-ALMOXARIFADO
+          END-IF
+          MOVE ZERO TO WS-TOTAL-ALM
+          PERFORM VARYING WS-INDICE-ALM FROM 1 BY 1
+                  UNTIL WS-INDICE-ALM > 5
+             ADD EST-ALM-01(WS-INDICE-ALM) TO WS-TOTAL-ALM
+          END-PERFORM
+          .
+
        LER-PRODUTOS SECTION.
+
+
           MOVE CODCPB   TO COD-01
           READ ACE01 INVALID KEY
             MOVE "NAO ENCONTRADO" TO DESC-01
-            MOVE "PROD-NAO-E" TO OPERACAO.
-          IF OPERACAO NOT = "PROD-NAO-E"
-            MOVE DESC-01    TO DESCCPB
-            MOVE PRATAC-01R TO PRATACCPB
-            MOVE UND-01     TO UNDCPB.
-          MOVE DESC-01    TO DESCCPB.
-          MOVE PRATAC-01R TO PRATACCPB.
-          MOVE UND-01     TO UNDCPB.
+            MOVE ALL ZEROS        TO PRATAC-01R
+            MOVE ALL ZEROS        TO PRVAR-01R
+            MOVE SPACES           TO UND-01
+            MOVE ZERO             TO EST-01
+            MOVE ALL ZEROS        TO EST-ALM-01(1) EST-ALM-01(2)
+                                     EST-ALM-01(3) EST-ALM-01(4)
+                                     EST-ALM-01(5)
+            MOVE SPACES           TO BARRA-01
+          MOVE "PROD-NAO-E"     TO OPERACAO.
+          PERFORM VALIDA-ALMOXARIFADO
+          MOVE DESC-01    TO DESCCPB
+          MOVE PRATAC-01R TO PRATACCPB
+          MOVE PRVAR-01R  TO PRVARCPB
+          MOVE UND-01     TO UNDCPB
+          MOVE WS-ALMOXARIFADO       TO ALMCPB
+          MOVE EST-ALM-01(WS-ALMOXARIFADO) TO ESTCPB
+          MOVE WS-TOTAL-ALM          TO ESTTOTCPB
+          MOVE BARRA-01              TO BARRACPB
+          MOVE LIVRO-01              TO LIVROCPB
+          MOVE CODFOR-01  TO CODFORCPB.
+          MOVE CODFOR-01  TO COD-06
+          READ ACE06 INVALID KEY
+             MOVE SPACES TO NOMEFORCPB
+          NOT INVALID KEY
+             MOVE NOME-06 TO NOMEFORCPB
+          END-READ.
+          MOVE COD-01     TO COD-07
+          READ ACE07 INVALID KEY
+             MOVE SPACES TO UNDCOMPRACPB
+             MOVE ZERO   TO FATORCPB QTDCOMPRACPB
+          NOT INVALID KEY
+             MOVE UNDCOMPRA-07 TO UNDCOMPRACPB
+             MOVE FATOR-07     TO FATORCPB
+             IF FATOR-07 NOT = ZERO
+                DIVIDE EST-01 BY FATOR-07
+                   GIVING QTDCOMPRACPB
+             ELSE
+                MOVE ZERO TO QTDCOMPRACPB
+             END-IF
+          END-READ.
 
-001920 COPY "C:\Repo2024\cobol\dados1\book\CPYPDFS".
+      *---------------------------------------------------------------*
+      *LER-PRODUTO-BARRA - mesma consulta de LER-PRODUTOS, mas parte
+      *do codigo de barras lido pelo scanner (BARRACPB\BARRA-01, chave
+      *alternativa de SELC-01) em vez de COD-01.
+       LER-PRODUTO-BARRA SECTION.
+          MOVE BARRACPB TO BARRA-01
+          READ ACE01 KEY IS BARRA-01 INVALID KEY
+            MOVE "NAO ENCONTRADO" TO DESC-01
+            MOVE ALL ZEROS        TO PRATAC-01R
+            MOVE ALL ZEROS        TO PRVAR-01R
+            MOVE SPACES           TO UND-01
+            MOVE ALL ZEROS        TO EST-ALM-01(1) EST-ALM-01(2)
+                                     EST-ALM-01(3) EST-ALM-01(4)
+                                     EST-ALM-01(5)
+          MOVE "PROD-NAO-E"     TO OPERACAO.
+          PERFORM VALIDA-ALMOXARIFADO
+          MOVE COD-01     TO CODCPB
+          MOVE DESC-01    TO DESCCPB
+          MOVE PRATAC-01R TO PRATACCPB
+          MOVE PRVAR-01R  TO PRVARCPB
+          MOVE UND-01     TO UNDCPB
+          MOVE WS-ALMOXARIFADO       TO ALMCPB
+          MOVE EST-ALM-01(WS-ALMOXARIFADO) TO ESTCPB
+          MOVE WS-TOTAL-ALM          TO ESTTOTCPB
+          MOVE LIVRO-01              TO LIVROCPB
+          MOVE CODFOR-01  TO CODFORCPB.
+          MOVE CODFOR-01  TO COD-06
+          READ ACE06 INVALID KEY
+             MOVE SPACES TO NOMEFORCPB
+          NOT INVALID KEY
+             MOVE NOME-06 TO NOMEFORCPB
+          END-READ.
 
+      *---------------------------------------------------------------*
+      *GRAVA-PRODUTOS - grava produto novo ou regrava produto existente
+      *a partir dos campos preenchidos no Data-Block (mesmo padrao do
+      *EXEMPLO4\PRODUTO.cbl). Rejeita CODFOR-01 sem fornecedor
+      *correspondente em ACE06 antes de gravar. Quando o produto ja
+      *existe, guarda o preco anterior para comparar apos a gravacao e
+      *registrar a mudanca em ACE08 (historico de preco).
+       GRAVA-PRODUTOS SECTION.
+          MOVE CODCPB   TO COD-01
+          MOVE "N" TO WS-PRODUTO-EXISTENTE
+          READ ACE01 INVALID KEY
+             CONTINUE
+          NOT INVALID KEY
+             MOVE "S"        TO WS-PRODUTO-EXISTENTE
+             MOVE PRATAC-01R TO WS-PRATAC-ANTIGO
+             MOVE PRVAR-01R  TO WS-PRVAR-ANTIGO
+          END-READ.
+          MOVE CODCPB     TO COD-01
+          MOVE DESCCPB    TO DESC-01
+          MOVE PRATACCPB  TO PRATAC-01R
+          MOVE PRVARCPB   TO PRVAR-01R
+          MOVE UNDCPB     TO UND-01
+          MOVE CODFORCPB  TO CODFOR-01
+          MOVE BARRACPB   TO BARRA-01
+          MOVE LIVROCPB   TO LIVRO-01.
+          IF NOT PRODUTO-EXISTENTE
+             OR PRATAC-01R NOT = WS-PRATAC-ANTIGO
+             OR PRVAR-01R  NOT = WS-PRVAR-ANTIGO
+             MOVE "N" TO CONFPR-01
+          END-IF
+          IF NOT PRODUTO-EXISTENTE
+             MOVE ALL ZEROS TO EST-ALM-01(1) EST-ALM-01(2)
+                                EST-ALM-01(3) EST-ALM-01(4)
+                                EST-ALM-01(5)
+             MOVE ZERO TO QTPED-01
+             ACCEPT WS-DATCAD-SISTEMA FROM DATE
+             MOVE WS-DATCAD-SISTEMA TO DATCAD-01
+          END-IF
+          PERFORM VALIDA-ALMOXARIFADO
+          MOVE ESTCPB TO EST-ALM-01(WS-ALMOXARIFADO)
+          MOVE ZERO TO WS-TOTAL-ALM
+          PERFORM VARYING WS-INDICE-ALM FROM 1 BY 1
+                  UNTIL WS-INDICE-ALM > 5
+             ADD EST-ALM-01(WS-INDICE-ALM) TO WS-TOTAL-ALM
+          END-PERFORM
+          MOVE WS-TOTAL-ALM TO EST-01.
+          MOVE CODFOR-01  TO COD-06
+          READ ACE06 INVALID KEY
+             MOVE "FORNEC-INV" TO OPERACAO
+             MOVE "ACE06"      TO ARQFS
+             MOVE "FORNECEDOR NAO CADASTRADO EM ACE06" TO MENFS
+          END-READ.
+      *ESTOQUE ABAIXO DOS PEDIDOS PENDENTES E O GATILHO NORMAL PARA
+      *REPOSICAO (VER PEDATR.cbl) E NAO IMPEDE A GRAVACAO - APENAS
+      *AVISA O OPERADOR, QUE PODE TER OUTRO MOTIVO PARA SALVAR O
+      *PRODUTO (DESCRICAO, PRECO ETC.) ANTES DE REPOR O ESTOQUE.
+          IF OPERACAO NOT = "FORNEC-INV"
+             AND QTPED-01 > WS-TOTAL-ALM
+             MOVE "ESTOQUE INSUFICIENTE PARA OS PEDIDOS PENDENTES"
+                 TO MENFS
+          END-IF.
+          IF OPERACAO NOT = "FORNEC-INV"
+             IF PRODUTO-EXISTENTE
+                REWRITE REG-01 INVALID KEY
+                   MOVE "ERRO-GRAVA" TO OPERACAO
+                END-REWRITE
+             ELSE
+                WRITE REG-01 INVALID KEY
+                   MOVE "ERRO-GRAVA" TO OPERACAO
+                END-WRITE
+             END-IF
+             IF OPERACAO NOT = "ERRO-GRAVA"
+                IF PRODUTO-EXISTENTE
+                   AND (WS-PRATAC-ANTIGO NOT = PRATAC-01R
+                        OR WS-PRVAR-ANTIGO NOT = PRVAR-01R)
+                   PERFORM GRAVA-HISTORICO-PRECO
+                END-IF
+                MOVE "GRAVA-PROD" TO WS-Log-Funcao
+                MOVE COD-01       TO WS-Log-Chave
+                PERFORM GRAVA-LOG THRU SAI-GRAVA-LOG
+             END-IF
+          END-IF.
 
+      *---------------------------------------------------------------*
+      *LER-PRECOS-PRODUTO - carrega em LISTAPRECOCPB todas as linhas
+      *de ACE09 gravadas para CODCPB (uma por CODTAB-09), para a tela
+      *de manutencao listar todas as tabelas de preco do produto, nao
+      *apenas o PRATAC-01/PRVAR-01 embutido em REG-01.
+       LER-PRECOS-PRODUTO SECTION.
+          MOVE ZERO TO QTPRECOSCPB
+          MOVE CODCPB TO COD-09
+          MOVE LOW-VALUES TO CODTAB-09
+          START ACE09 KEY IS NOT LESS CHAVE-09
+             INVALID KEY
+                MOVE "99" TO FS
+          END-START
+          IF FS = "00"
+             READ ACE09
+                AT END
+                   MOVE "99" TO FS
+             END-READ
+          END-IF
+          PERFORM UNTIL FS NOT = "00" OR COD-09 NOT = CODCPB
+                            OR QTPRECOSCPB = 10
+             ADD 1 TO QTPRECOSCPB
+             MOVE CODTAB-09  TO LP-CODTABCPB(QTPRECOSCPB)
+             MOVE PRATAC-09R TO LP-PRATACCPB(QTPRECOSCPB)
+             MOVE PRVAR-09R  TO LP-PRVARCPB(QTPRECOSCPB)
+             READ ACE09 NEXT
+                AT END
+                   MOVE "99" TO FS
+             END-READ
+          END-PERFORM
+          .
+
+      *---------------------------------------------------------------*
+      *GRAVA-PRECO-PRODUTO - grava ou regrava, em ACE09, o preco de
+      *atacado\varejo do produto CODCPB na tabela CODTABCPB. Mantido
+      *separado de GRAVA-PRODUTOS porque uma gravacao de preco de
+      *tabela nao envolve os demais campos de REG-01.
+       GRAVA-PRECO-PRODUTO SECTION.
+          MOVE CODCPB       TO COD-09
+          MOVE CODTABCPB    TO CODTAB-09
+          MOVE PRATACTABCPB TO PRATAC-09R
+          MOVE PRVARTABCPB  TO PRVAR-09R
+          READ ACE09 INVALID KEY
+             WRITE REG-09 INVALID KEY
+                MOVE "ERRO-GRAVA" TO OPERACAO
+             END-WRITE
+          NOT INVALID KEY
+             MOVE PRATACTABCPB TO PRATAC-09R
+             MOVE PRVARTABCPB  TO PRVAR-09R
+             REWRITE REG-09 INVALID KEY
+                MOVE "ERRO-GRAVA" TO OPERACAO
+             END-REWRITE
+          END-READ
+          .
 
+      *---------------------------------------------------------------*
+      *CONFIRMA-PRECO-PRODUTO - funcao de supervisor que confirma o
+      *preco (PRATAC-01\PRVAR-01) de CODCPB, gravando CONFPR-01 = "S".
+      *GRAVA-PRODUTOS ja volta a zerar CONFPR-01 (para "N") na proxima
+      *mudanca de preco, entao a confirmacao so vale enquanto o preco
+      *gravado nao mudar de novo.
+       CONFIRMA-PRECO-PRODUTO SECTION.
+          MOVE CODCPB TO COD-01
+          READ ACE01 INVALID KEY
+             MOVE "ERRO-GRAVA" TO OPERACAO
+          NOT INVALID KEY
+             MOVE "S" TO CONFPR-01
+             REWRITE REG-01 INVALID KEY
+                MOVE "ERRO-GRAVA" TO OPERACAO
+             END-REWRITE
+          END-READ
+          .
+
+      *---------------------------------------------------------------*
+      *CONFIRMA-CUSTO-PRODUTO - funcao de supervisor que confirma o
+      *custo (CREAL-01\CMEDIO-01) de CODCPB, gravando CONFCUS-01 = "S".
+      *AJUSINF volta a zerar CONFCUS-01 a cada reindexacao de custo.
+       CONFIRMA-CUSTO-PRODUTO SECTION.
+          MOVE CODCPB TO COD-01
+          READ ACE01 INVALID KEY
+             MOVE "ERRO-GRAVA" TO OPERACAO
+          NOT INVALID KEY
+             MOVE "S" TO CONFCUS-01
+             REWRITE REG-01 INVALID KEY
+                MOVE "ERRO-GRAVA" TO OPERACAO
+             END-REWRITE
+          END-READ
+          .
+
+      *---------------------------------------------------------------*
+      *GRAVA-HISTORICO-PRECO - registra em ACE08 o preco anterior e o
+      *novo sempre que GRAVA-PRODUTOS muda PRATAC-01 ou PRVAR-01.
+       GRAVA-HISTORICO-PRECO SECTION.
+          MOVE COD-01            TO COD-08
+          ACCEPT DATAHORA-08-DATA FROM DATE YYYYMMDD
+          ACCEPT DATAHORA-08-HORA FROM TIME
+          MOVE WS-PRATAC-ANTIGO  TO PRATAC-ANTIGO-08
+          MOVE PRATAC-01R        TO PRATAC-NOVO-08
+          MOVE WS-PRVAR-ANTIGO   TO PRVAR-ANTIGO-08
+          MOVE PRVAR-01R         TO PRVAR-NOVO-08
+          WRITE REG-08 INVALID KEY
+             CONTINUE
+          END-WRITE
+          .
+
+       COPY "\dados1\book\CPYLOGPG".
+
+
+001920 COPY "C:\Repo2024\cobol\dados1\book\CPYPDFS".
