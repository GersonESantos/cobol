@@ -0,0 +1,152 @@
+000010*AJUSINF-REINDEXACAO DE CUSTO POR INFLACAO. O OPERADOR INFORMA UM*
+000020*PERCENTUAL E, OPCIONALMENTE, UM CODTAB-01 (BRANCO = TODOS); O   *
+000030*PROGRAMA APLICA O PERCENTUAL A CREAL-01 E CMEDIO-01 DE CADA     *
+000040*PRODUTO SELECIONADO, ATUALIZA DATINF-01 PARA O MES\ANO ATUAL E  *
+000050*IMPRIME UM RELATORIO ANTES\DEPOIS EM RELATO.                    *
+000060 IDENTIFICATION DIVISION.
+000070 PROGRAM-ID. AJUSINF.
+000080 ENVIRONMENT DIVISION.
+000090 INPUT-OUTPUT SECTION.
+000100 FILE-CONTROL.
+000110 COPY "C:\Repo2024\cobol\dados1\book\SELC-01".
+000120     SELECT RELATO  ASSIGN TO WS-Rel-Dispositivo
+000130                    FILE STATUS IS FS.
+000140 DATA DIVISION.
+000150 FILE SECTION.
+000160 COPY "C:\Repo2024\cobol\dados1\book\FD-01".
+000170 COPY "C:\Repo2024\cobol\dados1\book\FDREL80".
+000180 WORKING-STORAGE SECTION.
+000190 COPY "C:\Repo2024\cobol\dados1\book\cpywsds".
+       COPY "\dados1\book\CPYRELWS".
+
+       01  WS-FIM-ACE01          PIC X(01) VALUE "N".
+           88  FIM-ACE01         VALUE "S".
+
+       01  WS-Indice-Pct         PIC S9(03)V99.
+       01  WS-Codtab-Filtro      PIC X(01) VALUE SPACES.
+       01  WS-Data-Sistema.
+           03  WS-Data-Sistema-Ano  PIC 9(02).
+           03  WS-Data-Sistema-Mes  PIC 9(02).
+           03  WS-Data-Sistema-Dia  PIC 9(02).
+       01  WS-Datinf-Atual       PIC 9(04).
+       01  WS-Datinf-Grupo REDEFINES WS-Datinf-Atual.
+           03  WS-Datinf-Mes     PIC 9(02).
+           03  WS-Datinf-Ano     PIC 9(02).
+
+       01  WS-Creal-Antigo       PIC 9(10).
+       01  WS-Cmedio-Antigo      PIC 9(10).
+       01  WS-Fator              PIC S9(03)V9999 COMP-3.
+       01  WS-Rel-Total-Ajustados PIC 9(05) VALUE ZERO.
+
+       01  WS-Linha-Cab2.
+           03  FILLER            PIC X(06) VALUE "CODIGO".
+           03  FILLER            PIC X(02) VALUE SPACES.
+           03  FILLER            PIC X(40) VALUE "DESCRICAO".
+           03  FILLER            PIC X(11) VALUE "REAL ANTES".
+           03  FILLER            PIC X(02) VALUE SPACES.
+           03  FILLER            PIC X(11) VALUE "REAL DEPOIS".
+           03  FILLER            PIC X(02) VALUE SPACES.
+           03  FILLER            PIC X(11) VALUE "MEDIO ANTES".
+           03  FILLER            PIC X(02) VALUE SPACES.
+           03  FILLER            PIC X(12) VALUE "MEDIO DEPOIS".
+
+       01  WS-Linha-Det.
+           03  DET-COD-01        PIC 9(06).
+           03  FILLER            PIC X(02) VALUE SPACES.
+           03  DET-DESC-01       PIC X(40).
+           03  DET-CREAL-ANTES   PIC Z(09)9.
+           03  FILLER            PIC X(02) VALUE SPACES.
+           03  DET-CREAL-DEPOIS  PIC Z(09)9.
+           03  FILLER            PIC X(02) VALUE SPACES.
+           03  DET-CMEDIO-ANTES  PIC Z(09)9.
+           03  FILLER            PIC X(02) VALUE SPACES.
+           03  DET-CMEDIO-DEPOIS PIC Z(09)9.
+
+       01  WS-Linha-Tot.
+           03  FILLER            PIC X(29) VALUE
+               "TOTAL DE PRODUTOS AJUSTADOS: ".
+           03  TOT-Ajustados     PIC Z(04)9.
+
+      *---------------------------------------------------------------*
+
+       PROCEDURE DIVISION.
+
+       Main-Process SECTION.
+           PERFORM Program-Initialize
+           PERFORM Program-Body UNTIL FIM-ACE01
+           PERFORM Program-Terminate
+           .
+
+      *---------------------------------------------------------------*
+
+       Program-Initialize SECTION.
+           DISPLAY "AJUSINF - INFORME O PERCENTUAL DO INDICE (999.99): "
+           ACCEPT WS-Indice-Pct
+           DISPLAY "CODTAB-01 A AJUSTAR (BRANCO = TODOS): "
+           ACCEPT WS-Codtab-Filtro
+
+           COMPUTE WS-Fator = 1 + (WS-Indice-Pct / 100)
+
+           ACCEPT WS-Data-Sistema FROM DATE
+           MOVE WS-Data-Sistema-Mes TO WS-Datinf-Mes
+           MOVE WS-Data-Sistema-Ano TO WS-Datinf-Ano
+
+           OPEN I-O ACE01
+           MOVE "CUSTO REINDEXADO POR INFLACAO" TO WS-Rel-Titulo
+           MOVE "AJUSINF" TO WS-Rel-Id
+           PERFORM MONTA-DISPOSITIVO-REL THRU
+               SAI-MONTA-DISPOSITIVO-REL
+           OPEN OUTPUT RELATO
+           PERFORM IMPRIME-CABECALHO-REL THRU SAI-IMPRIME-CABECALHO-REL
+           WRITE REG-REL FROM WS-Linha-Cab2
+           ADD 1 TO WS-Rel-Linha
+           PERFORM Ler-ACE01
+           .
+
+      *---------------------------------------------------------------*
+
+       Program-Body SECTION.
+           IF WS-Codtab-Filtro = SPACE OR CODTAB-01 = WS-Codtab-Filtro
+               MOVE CREAL-01  TO WS-Creal-Antigo
+               MOVE CMEDIO-01 TO WS-Cmedio-Antigo
+               COMPUTE CREAL-01 ROUNDED  = CREAL-01 * WS-Fator
+               COMPUTE CMEDIO-01 ROUNDED = CMEDIO-01 * WS-Fator
+               MOVE WS-Datinf-Atual TO DATINF-01
+               MOVE "N" TO CONFCUS-01
+               REWRITE REG-01 INVALID KEY
+                   CONTINUE
+               END-REWRITE
+               PERFORM Verifica-Quebra-Rel THRU Sai-Verifica-Quebra-Rel
+               MOVE COD-01           TO DET-COD-01
+               MOVE DESC-01          TO DET-DESC-01
+               MOVE WS-Creal-Antigo  TO DET-CREAL-ANTES
+               MOVE CREAL-01         TO DET-CREAL-DEPOIS
+               MOVE WS-Cmedio-Antigo TO DET-CMEDIO-ANTES
+               MOVE CMEDIO-01        TO DET-CMEDIO-DEPOIS
+               WRITE REG-REL FROM WS-Linha-Det
+               ADD 1 TO WS-Rel-Linha
+               ADD 1 TO WS-Rel-Total-Ajustados
+           END-IF
+           PERFORM Ler-ACE01
+           .
+
+      *---------------------------------------------------------------*
+
+       Ler-ACE01 SECTION.
+           READ ACE01 NEXT RECORD
+               AT END
+                   MOVE "S" TO WS-FIM-ACE01
+           END-READ
+           .
+
+      *---------------------------------------------------------------*
+
+       Program-Terminate SECTION.
+           MOVE WS-Rel-Total-Ajustados TO TOT-Ajustados
+           WRITE REG-REL FROM WS-Linha-Tot
+           CLOSE ACE01
+           CLOSE RELATO
+           STOP RUN
+           .
+
+       COPY "\dados1\book\CPYRELPG".
