@@ -0,0 +1,37 @@
+       Identification Division.
+
+      *OOCED-CIDADE - classe que expoe a manutencao de cidades ao menu
+      *orientado a objetos de OOCED0000, da mesma forma que ooce1201
+      *expoe a manutencao de produtos. cidade.cbl continua sendo o
+      *programa procedural que de fato mantem Arquivo-Cidade; esta
+      *classe apenas o chama, sem duplicar a logica de manutencao.
+
+       Class-Id. ooced-cidade.
+
+      ********************** Metodos de Classe ************************
+       CLASS-CONTROL.
+
+       Class-Object.
+       Object-Storage Section.
+
+       End Class-object.
+
+      ********************** Metodos de Instancia *********************
+
+       Object.
+       Environment Division.
+       data division.
+       working-storage section.
+
+       Method-id. manut.
+       Data Division.
+       linkage Section.
+       01  status-ls      pic x(02).
+       Procedure Division returning status-ls.
+           call "CIDADE"
+           move "00" to status-ls
+           .
+       End Method manut.
+
+       End Object.
+       End Class ooced-cidade.
