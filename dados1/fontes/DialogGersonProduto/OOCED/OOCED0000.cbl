@@ -3,11 +3,13 @@
        CLASS-CONTROL.
       * para criar a clase dados
            ooced1201              is class "ooced1201" .
+           ooced-cidade            is class "ooced-cidade" .
 
        DATA DIVISION.
 
        WORKING-STORAGE SECTION.
        01  a-ooce1201         object reference.
+       01  a-ooced-cidade     object reference.
        78  dialog-system               VALUE "DSGRUN".
 
        01 Display-Error.
@@ -24,6 +26,7 @@
       *---------------------------------------------------------------*
       *    invoke oceace01       "new" returning a-oceace01.
            invoke ooced1201       "new" returning a-ooce1201.
+           invoke ooced-cidade    "new" returning a-ooced-cidade.
 
        Main-Process SECTION.
           PERFORM Program-Initialize
@@ -54,6 +57,9 @@
           if OPCAO  = "OOCE1201"
                invoke a-ooce1201 "manut" returning opcao
                move 1 to EXIT-FLAG.
+          if OPCAO  = "CIDADE"
+               invoke a-ooced-cidade "manut" returning opcao
+               move 1 to EXIT-FLAG.
 
 
 
