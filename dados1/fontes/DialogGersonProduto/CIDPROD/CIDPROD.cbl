@@ -0,0 +1,129 @@
+000010*CIDPROD-RELATORIO "O QUE VEM DE QUE CIDADE". LIGA CADA PRODUTO *
+000020*DE ACE01 (VIA CODFOR-01) AO FORNECEDOR EM ACE06 E A CIDADE DO  *
+000030*FORNECEDOR (CID-CODIGO-06) EM ARQUIVO-CIDADE (CIDADE.CBL), PARA*
+000040*PLANEJAR ENTREGAS E CONSOLIDAR FRETE DE FORNECEDORES DA MESMA  *
+000050*CIDADE.                                                       *
+000060 IDENTIFICATION DIVISION.
+000070 PROGRAM-ID. CIDPROD.
+000080 ENVIRONMENT DIVISION.
+000090 INPUT-OUTPUT SECTION.
+000100 FILE-CONTROL.
+000110 COPY "C:\Repo2024\cobol\dados1\book\SELC-01".
+000120 COPY "C:\Repo2024\cobol\dados1\book\SELC-06".
+000130     SELECT Arquivo-Cidade ASSIGN TO "arquivos\cidade.dat"
+                   ORGANIZATION IS INDEXED
+                   ACCESS MODE  IS DYNAMIC
+                   RECORD KEY   IS Cid-Codigo
+                   FILE STATUS  IS FS-CID.
+000140     SELECT RELATO  ASSIGN TO PRINTER
+                   FILE STATUS IS FS.
+000150 DATA DIVISION.
+000160 FILE SECTION.
+000170 COPY "C:\Repo2024\cobol\dados1\book\FD-01".
+000180 COPY "C:\Repo2024\cobol\dados1\book\FD-06".
+       FD Arquivo-Cidade.
+       01 Registro-Cidade.
+         02 Cid-Codigo         Pic 9(05).
+         02 Cidade             Pic x(30).
+         02 DDD-Cidade         Pic 9(04).
+         02 Cid-Cod-Municipio  Pic 9(07).
+         02 Cid-Estado         Pic x(02).
+         02 Cid-CEP            Pic 9(08).
+         02 Cid-Status         Pic x(01).
+         02 Cid-Versao         Pic 9(14).
+000190 COPY "C:\Repo2024\cobol\dados1\book\FDREL80".
+000200 WORKING-STORAGE SECTION.
+000210 COPY "C:\Repo2024\cobol\dados1\book\cpywsds".
+
+       01  FS-CID                PIC X(02) VALUE "00".
+
+       01  WS-FIM-ACE01          PIC X(01) VALUE "N".
+           88  FIM-ACE01         VALUE "S".
+
+       01  WS-CIDADE-NOME        PIC X(30).
+
+       01  WS-LINHA-CAB.
+           03  FILLER            PIC X(60) VALUE
+               "CIDPROD - PRODUTOS POR CIDADE DE ORIGEM DO FORNECEDOR".
+
+       01  WS-LINHA-DET.
+           03  DET-COD-01        PIC 9(06).
+           03  FILLER            PIC X(02) VALUE SPACES.
+           03  DET-DESC-01       PIC X(40).
+           03  DET-CODFOR        PIC 9(04).
+           03  FILLER            PIC X(02) VALUE SPACES.
+           03  DET-CIDADE        PIC X(30).
+
+      *---------------------------------------------------------------*
+
+       PROCEDURE DIVISION.
+
+       Main-Process SECTION.
+           PERFORM Program-Initialize
+           PERFORM Program-Body UNTIL FIM-ACE01
+           PERFORM Program-Terminate
+           .
+
+      *---------------------------------------------------------------*
+
+       Program-Initialize SECTION.
+           OPEN INPUT ACE01
+           OPEN INPUT ACE06
+           OPEN INPUT Arquivo-Cidade
+           OPEN OUTPUT RELATO
+           WRITE REG-REL FROM WS-LINHA-CAB
+           PERFORM Ler-ACE01
+           .
+
+      *---------------------------------------------------------------*
+
+       Program-Body SECTION.
+           IF CODFOR-01 NOT = ZERO
+               PERFORM Localiza-Fornecedor-Cidade
+               PERFORM Imprime-Linha
+           END-IF
+           PERFORM Ler-ACE01
+           .
+
+      *---------------------------------------------------------------*
+
+       Ler-ACE01 SECTION.
+           READ ACE01 NEXT RECORD
+               AT END
+                   MOVE "S" TO WS-FIM-ACE01
+           END-READ
+           .
+
+      *---------------------------------------------------------------*
+
+       Localiza-Fornecedor-Cidade SECTION.
+           MOVE SPACES TO WS-CIDADE-NOME
+           MOVE CODFOR-01 TO COD-06
+           READ ACE06 INVALID KEY
+               CONTINUE
+           NOT INVALID KEY
+               MOVE CID-CODIGO-06 TO Cid-Codigo
+               READ Arquivo-Cidade INVALID KEY
+                   CONTINUE
+               NOT INVALID KEY
+                   MOVE Cidade TO WS-CIDADE-NOME
+               END-READ
+           END-READ
+           .
+
+      *---------------------------------------------------------------*
+
+       Imprime-Linha SECTION.
+           MOVE COD-01     TO DET-COD-01
+           MOVE DESC-01    TO DET-DESC-01
+           MOVE CODFOR-01  TO DET-CODFOR
+           MOVE WS-CIDADE-NOME TO DET-CIDADE
+           WRITE REG-REL FROM WS-LINHA-DET
+           .
+
+      *---------------------------------------------------------------*
+
+       Program-Terminate SECTION.
+           CLOSE ACE01 ACE06 Arquivo-Cidade RELATO
+           STOP RUN
+           .
