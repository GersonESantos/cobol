@@ -0,0 +1,143 @@
+000010*RAZLED-EXTRATO DE LANCAMENTOS PARA O RAZAO CONTABIL. LE ACE01   *
+000020*SEQUENCIALMENTE E, PARA TODO PRODUTO COM RAZ-01 = "S", GRAVA    *
+000030*UM REGISTRO COM O VALOR DE ESTOQUE DO PERIODO (EST-01 X         *
+000040*CATUAL-01) NUM ARQUIVO DE INTERFACE PARA A CONTABILIDADE        *
+000050*IMPORTAR, ALEM DE IMPRIMIR UM RELATORIO DE CONTROLE EM RELATO.  *
+000060 IDENTIFICATION DIVISION.
+000070 PROGRAM-ID. RAZLED.
+000080 ENVIRONMENT DIVISION.
+000090 INPUT-OUTPUT SECTION.
+000100 FILE-CONTROL.
+000110 COPY "C:\Repo2024\cobol\dados1\book\SELC-01".
+000120     SELECT RELATO       ASSIGN TO WS-Rel-Dispositivo
+000130                         FILE STATUS IS FS.
+000140     SELECT Arquivo-Razao ASSIGN TO "arquivos\razled.itf"
+000150                         ORGANIZATION IS LINE SEQUENTIAL
+000160                         FILE STATUS IS FS-RAZ.
+000170 DATA DIVISION.
+000180 FILE SECTION.
+000190 COPY "C:\Repo2024\cobol\dados1\book\FD-01".
+000200 COPY "C:\Repo2024\cobol\dados1\book\FDREL80".
+000210 FD  Arquivo-Razao.
+000220 01  Reg-Razao.
+000230     03  RAZ-COD-01        PIC 9(06).
+000240     03  RAZ-DESC-01       PIC X(40).
+000250     03  RAZ-EST-01        PIC 9(07).
+000260     03  RAZ-CATUAL-01     PIC 9(10).
+000270     03  RAZ-VALOR         PIC 9(15).
+000280     03  RAZ-DATNOV-01     PIC 9(04).
+000290 WORKING-STORAGE SECTION.
+000300 COPY "C:\Repo2024\cobol\dados1\book\cpywsds".
+       COPY "\dados1\book\CPYRELWS".
+
+       01  WS-FIM-ACE01          PIC X(01) VALUE "N".
+           88  FIM-ACE01         VALUE "S".
+       01  FS-RAZ                PIC X(02) VALUE "00".
+
+       01  WS-Valor              PIC 9(15) COMP-3.
+       01  WS-Rel-Total-Valor    PIC 9(15) COMP-3 VALUE ZERO.
+       01  WS-Rel-Total-Itens    PIC 9(05) VALUE ZERO.
+
+       01  WS-Linha-Cab2.
+           03  FILLER            PIC X(06) VALUE "CODIGO".
+           03  FILLER            PIC X(02) VALUE SPACES.
+           03  FILLER            PIC X(40) VALUE "DESCRICAO".
+           03  FILLER            PIC X(08) VALUE "ESTOQUE".
+           03  FILLER            PIC X(02) VALUE SPACES.
+           03  FILLER            PIC X(11) VALUE "CUSTO ATUAL".
+           03  FILLER            PIC X(02) VALUE SPACES.
+           03  FILLER            PIC X(14) VALUE "VALOR P/ RAZAO".
+
+       01  WS-Linha-Det.
+           03  DET-COD-01        PIC 9(06).
+           03  FILLER            PIC X(02) VALUE SPACES.
+           03  DET-DESC-01       PIC X(40).
+           03  DET-EST-01        PIC Z(06)9.
+           03  FILLER            PIC X(02) VALUE SPACES.
+           03  DET-CATUAL-01     PIC Z(09)9.
+           03  FILLER            PIC X(02) VALUE SPACES.
+           03  DET-VALOR         PIC Z(13)9.
+
+       01  WS-Linha-Tot.
+           03  FILLER            PIC X(25) VALUE
+               "TOTAL DE ITENS NO RAZAO: ".
+           03  TOT-Itens         PIC Z(04)9.
+           03  FILLER            PIC X(05) VALUE SPACES.
+           03  FILLER            PIC X(14) VALUE "VALOR TOTAL: ".
+           03  TOT-Valor         PIC Z(13)9.
+
+      *---------------------------------------------------------------*
+
+       PROCEDURE DIVISION.
+
+       Main-Process SECTION.
+           PERFORM Program-Initialize
+           PERFORM Program-Body UNTIL FIM-ACE01
+           PERFORM Program-Terminate
+           .
+
+      *---------------------------------------------------------------*
+
+       Program-Initialize SECTION.
+           OPEN INPUT  ACE01
+           OPEN OUTPUT Arquivo-Razao
+           MOVE "EXTRATO PARA O RAZAO (RAZ-01)" TO WS-Rel-Titulo
+           MOVE "RAZLED" TO WS-Rel-Id
+           PERFORM MONTA-DISPOSITIVO-REL THRU
+               SAI-MONTA-DISPOSITIVO-REL
+           OPEN OUTPUT RELATO
+           PERFORM IMPRIME-CABECALHO-REL THRU SAI-IMPRIME-CABECALHO-REL
+           WRITE REG-REL FROM WS-Linha-Cab2
+           ADD 1 TO WS-Rel-Linha
+           PERFORM Ler-ACE01
+           .
+
+      *---------------------------------------------------------------*
+
+       Program-Body SECTION.
+           IF RAZ-01 EQUAL "S"
+               COMPUTE WS-Valor = EST-01 * CATUAL-01
+               MOVE COD-01      TO RAZ-COD-01
+               MOVE DESC-01     TO RAZ-DESC-01
+               MOVE EST-01      TO RAZ-EST-01
+               MOVE CATUAL-01   TO RAZ-CATUAL-01
+               MOVE WS-Valor    TO RAZ-VALOR
+               MOVE DATNOV-01   TO RAZ-DATNOV-01
+               WRITE Reg-Razao
+
+               PERFORM Verifica-Quebra-Rel THRU Sai-Verifica-Quebra-Rel
+               MOVE COD-01      TO DET-COD-01
+               MOVE DESC-01     TO DET-DESC-01
+               MOVE EST-01      TO DET-EST-01
+               MOVE CATUAL-01   TO DET-CATUAL-01
+               MOVE WS-Valor    TO DET-VALOR
+               WRITE REG-REL FROM WS-Linha-Det
+               ADD 1 TO WS-Rel-Linha
+               ADD 1 TO WS-Rel-Total-Itens
+               ADD WS-Valor TO WS-Rel-Total-Valor
+           END-IF
+           PERFORM Ler-ACE01
+           .
+
+      *---------------------------------------------------------------*
+
+       Ler-ACE01 SECTION.
+           READ ACE01 NEXT RECORD
+               AT END
+                   MOVE "S" TO WS-FIM-ACE01
+           END-READ
+           .
+
+      *---------------------------------------------------------------*
+
+       Program-Terminate SECTION.
+           MOVE WS-Rel-Total-Itens  TO TOT-Itens
+           MOVE WS-Rel-Total-Valor  TO TOT-Valor
+           WRITE REG-REL FROM WS-Linha-Tot
+           CLOSE ACE01
+           CLOSE Arquivo-Razao
+           CLOSE RELATO
+           STOP RUN
+           .
+
+       COPY "\dados1\book\CPYRELPG".
