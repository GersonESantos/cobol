@@ -10,7 +10,7 @@
 000080 COPY "\dados1\book\SELC-01".
 000090 COPY "\dados1\book\SELC-02".
 000100 COPY "\dados1\book\SELC-05".
-000110     SELECT RELATO  ASSIGN TO PRINTER
+000110     SELECT RELATO  ASSIGN TO WS-Rel-Dispositivo
 000120                    FILE STATUS IS FS.
 000130 COPY "\dados1\book\FDCE".
 000140 COPY "\dados1\book\FD-01".
@@ -36,6 +36,43 @@
 
        COPY "DS-CNTRL.MF".
        COPY "TEXT.CPB".
+
+      *tamanho da pagina de Listar/Selecionar (antes nao havia limite -
+      *a START/READ NEXT corria o arquivo inteiro ate FS = "10").
+       78  Tl-Pagina-Capacidade       value 20.
+
+       01  WS-Pagina-Indice           pic 9(04) comp value zero.
+       01  WS-Mais-Registros          pic x(01) value "N".
+           88  WS-Mais-Registros-True value "S".
+       01  WS-Chave-Busca             pic x(40) value spaces.
+       01  WS-Pagina-Atual-Desc       pic x(40) value spaces.
+       01  WS-Pagina-Proxima-Desc     pic x(40) value spaces.
+       01  WS-Pilha-Indice            pic 9(02) comp value zero.
+       01  WS-Pilha-Paginas.
+           03  WS-Pilha-Desc          pic x(40) occurs 50 times.
+
+      *relatorio impresso (RELATO) com o catalogo completo de produtos,
+      *usando a mesma infraestrutura de cabecalho paginado de CPYRELPG.
+       COPY "\dados1\book\CPYRELWS".
+       01  WS-Rel-Total-Produtos      pic 9(05) value zero.
+       01  WS-Rel-Total-Estoque       pic 9(09) value zero.
+       01  WS-Rel-Linha-Det.
+           03  Rel-Det-Cod            pic Z(5)9.
+           03  FILLER                 pic x(02) value spaces.
+           03  Rel-Det-Desc           pic x(40).
+           03  FILLER                 pic x(02) value spaces.
+           03  Rel-Det-Und            pic x(04).
+           03  FILLER                 pic x(02) value spaces.
+           03  Rel-Det-Prvar          pic Z(6)9,99.
+           03  FILLER                 pic x(02) value spaces.
+           03  Rel-Det-Est            pic Z(6)9.
+       01  WS-Rel-Linha-Tot.
+           03  FILLER                 pic x(10) value "TOTAIS:   ".
+           03  FILLER                 pic x(10) value "PRODUTOS:".
+           03  Rel-Tot-Produtos       pic Z(4)9.
+           03  FILLER                 pic x(05) value spaces.
+           03  FILLER                 pic x(09) value "ESTOQUE: ".
+           03  Rel-Tot-Estoque        pic Z(8)9.
 001910 COPY "\dados1\book\CPYPDCE".
 
 001930*R-0000.
@@ -91,6 +128,15 @@
               When OPERACAO = "Selecionar"
                 Perform Selecionar
 
+              When OPERACAO = "Posterior"
+                Perform Posterior
+
+              When OPERACAO = "Anterior"
+                Perform Anterior
+
+              When OPERACAO = "Imprimir"
+                Perform Imprimir
+
               WHEN OPERACAO = "LER-PROD"
 
                   PERFORM LER-PRODUTOS.
@@ -146,13 +192,36 @@
           Move Linhalista(90:6)        To COD-01   .
           .
        Listar SECTION.
-          Move Spaces                  To DESC-01
+          move zero    to WS-Pilha-Indice
+          move spaces  to WS-Chave-Busca
+          perform Carrega-Pagina
+
+          MOVE "Selecionar" TO OPERACAO
+          .
+
+      *---------------------------------------------------------------*
+      *carrega uma pagina de Tl-Pagina-Capacidade produtos a partir de
+      *WS-Chave-Busca, na mesma tecnica de START/READ NEXT que a
+      *Listar original usava sem limite de pagina.
+       Carrega-Pagina SECTION.
+          move WS-Chave-Busca    to DESC-01
+          move zero               to WS-Pagina-Indice
+          move "N"                 to WS-Mais-Registros
 
           Start ACE01 Key Is >= DESC-01
 
           If Fs Equal Zeros
             Read ACE01 Next
             Perform Until FS Equal "10"
+              if WS-Pagina-Indice equal Tl-Pagina-Capacidade
+                 move "S"      to WS-Mais-Registros
+                 move DESC-01  to WS-Pagina-Proxima-Desc
+                 exit perform
+              end-if
+              add 1 to WS-Pagina-Indice
+              if WS-Pagina-Indice equal 1
+                 move DESC-01 to WS-Pagina-Atual-Desc
+              end-if
               Perform Preenche-Linha
               Move "insere-linha"      To Ds-Procedure
               Perform Call-Dialog-System
@@ -160,6 +229,41 @@
             End-Perform
           End-If
 
+          if not WS-Mais-Registros-True
+             move spaces to WS-Pagina-Proxima-Desc
+          end-if
+          .
+
+      *---------------------------------------------------------------*
+      *proxima pagina: empilha a chave inicial da pagina atual (para a
+      *Anterior poder voltar) e carrega a partir da primeira chave nao
+      *exibida ainda, guardada em WS-Pagina-Proxima-Desc.
+       Posterior SECTION.
+          if WS-Mais-Registros-True
+             if WS-Pilha-Indice < 50
+                add 1 to WS-Pilha-Indice
+                move WS-Pagina-Atual-Desc
+                     to WS-Pilha-Desc(WS-Pilha-Indice)
+             end-if
+             move WS-Pagina-Proxima-Desc to WS-Chave-Busca
+             perform Carrega-Pagina
+          end-if
+
+          MOVE "Selecionar" TO OPERACAO
+          .
+
+      *---------------------------------------------------------------*
+      *pagina anterior: desempilha a chave inicial da pagina que veio
+      *antes da atual. Se a pilha estiver vazia ja estamos na primeira
+      *pagina e a operacao nao faz nada, como a PosicionarAnterior em
+      *cidade.cbl faz ao chegar no inicio do arquivo.
+       Anterior SECTION.
+          if WS-Pilha-Indice > 0
+             move WS-Pilha-Desc(WS-Pilha-Indice) to WS-Chave-Busca
+             subtract 1 from WS-Pilha-Indice
+             perform Carrega-Pagina
+          end-if
+
           MOVE "Selecionar" TO OPERACAO
           .
 
@@ -177,6 +281,49 @@
           Move COD-01                 To Linhalista(90:6)
          .
 
+      *---------------------------------------------------------------*
+      *imprime o catalogo completo de produtos em RELATO, em ordem de
+      *DESC-01 (mesma chave alternada de Listar), com cabecalho de
+      *titulo/data/pagina e total de produtos e estoque no final - em
+      *vez de RELATO ficar declarado e nunca usado como antes.
+       Imprimir SECTION.
+          MOVE "LISTAGEM DE PRODUTOS"    TO WS-Rel-Titulo
+          MOVE ZERO                      TO WS-Rel-Pagina
+          MOVE ZERO                      TO WS-Rel-Total-Produtos
+          MOVE ZERO                      TO WS-Rel-Total-Estoque
+          MOVE "TEXT" TO WS-Rel-Id
+          PERFORM MONTA-DISPOSITIVO-REL THRU
+              SAI-MONTA-DISPOSITIVO-REL
+          OPEN OUTPUT RELATO
+          PERFORM IMPRIME-CABECALHO-REL THRU SAI-IMPRIME-CABECALHO-REL
+
+          Move Spaces                  To DESC-01
+          Start ACE01 Key Is >= DESC-01
+          If Fs Equal Zeros
+            Read ACE01 Next
+            Perform Until FS Equal "10"
+              Perform Verifica-Quebra-Rel Thru Sai-Verifica-Quebra-Rel
+              Move COD-01       To Rel-Det-Cod
+              Move DESC-01      To Rel-Det-Desc
+              Move UND-01       To Rel-Det-Und
+              Move PRVAR-01R    To Rel-Det-Prvar
+              Move EST-01R      To Rel-Det-Est
+              Write REG-REL From WS-Rel-Linha-Det
+              Add 1 To WS-Rel-Linha
+              Add 1 To WS-Rel-Total-Produtos
+              Add EST-01 To WS-Rel-Total-Estoque
+              Read ACE01 Next
+            End-Perform
+          End-If
+
+          Move WS-Rel-Total-Produtos To Rel-Tot-Produtos
+          Move WS-Rel-Total-Estoque  To Rel-Tot-Estoque
+          Write REG-REL From WS-Rel-Linha-Tot
+          Close RELATO
+
+          MOVE "Selecionar" TO OPERACAO
+          .
+
 
        Call-Dialog-System SECTION.
 
@@ -190,5 +337,6 @@
               PERFORM Program-Terminate
           END-IF
           .
+       COPY "\dados1\book\CPYRELPG".
        COPY "\dados1\book\CPYPDFS".
 
