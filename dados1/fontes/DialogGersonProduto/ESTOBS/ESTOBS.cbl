@@ -0,0 +1,185 @@
+000010*ESTOBS-RELATORIO DE ESTOQUE PARADO (DATNOV-01 DEFASADO). O      *
+000020*OPERADOR INFORMA UM MES\ANO LIMITE (MMAA, MESMO FORMATO DE      *
+000030*DATNOV-01); TODO PRODUTO CUJO ULTIMO MOVIMENTO SEJA ANTERIOR A *
+000040*ESSE LIMITE ENTRA NO RELATORIO, ORDENADO DO MAIOR PARA O MENOR *
+000050*VALOR PARADO EM ESTOQUE (EST-01 X CATUAL-01), PARA MOSTRAR O   *
+000060*ESTOQUE MAIS CUSTOSO PRIMEIRO.                                 *
+000070 IDENTIFICATION DIVISION.
+000080 PROGRAM-ID. ESTOBS.
+000090 ENVIRONMENT DIVISION.
+000100 INPUT-OUTPUT SECTION.
+000110 FILE-CONTROL.
+000120 COPY "C:\Repo2024\cobol\dados1\book\SELC-01".
+000130     SELECT RELATO  ASSIGN TO WS-Rel-Dispositivo
+000140                    FILE STATUS IS FS.
+000150     SELECT WS-Ordenacao ASSIGN TO "arquivos\estobs.srt".
+000160 DATA DIVISION.
+000170 FILE SECTION.
+000180 COPY "C:\Repo2024\cobol\dados1\book\FD-01".
+000190 SD  WS-Ordenacao.
+000200 01  SRT-Registro.
+000210     03  SRT-Valor         PIC 9(15).
+000220     03  SRT-Cod-01        PIC 9(06).
+000230     03  SRT-Desc-01       PIC X(40).
+000240     03  SRT-Est-01        PIC 9(07).
+000250     03  SRT-Catual-01     PIC 9(10).
+000260     03  SRT-Datnov-01     PIC 9(04).
+000270 COPY "C:\Repo2024\cobol\dados1\book\FDREL80".
+000280 WORKING-STORAGE SECTION.
+000290 COPY "C:\Repo2024\cobol\dados1\book\cpywsds".
+       COPY "\dados1\book\CPYRELWS".
+
+       01  WS-FIM-ACE01          PIC X(01) VALUE "N".
+           88  FIM-ACE01         VALUE "S".
+       01  WS-FIM-ORDENACAO      PIC X(01) VALUE "N".
+           88  FIM-ORDENACAO     VALUE "S".
+
+       01  WS-Cutoff-MMAA        PIC 9(04).
+       01  WS-Cutoff-Grupo REDEFINES WS-Cutoff-MMAA.
+           03  WS-Cutoff-Mes     PIC 9(02).
+           03  WS-Cutoff-Ano     PIC 9(02).
+       01  WS-Cutoff-AAMM        PIC 9(04).
+
+       01  WS-Datnov-Grupo.
+           03  WS-Datnov-Mes     PIC 9(02).
+           03  WS-Datnov-Ano     PIC 9(02).
+       01  WS-Datnov-AAMM        PIC 9(04).
+
+       01  WS-Valor              PIC 9(15) COMP-3.
+       01  WS-Rel-Total-Valor    PIC 9(15) COMP-3 VALUE ZERO.
+       01  WS-Rel-Total-Itens    PIC 9(05) VALUE ZERO.
+
+       01  WS-Linha-Cab2.
+           03  FILLER            PIC X(06) VALUE "CODIGO".
+           03  FILLER            PIC X(02) VALUE SPACES.
+           03  FILLER            PIC X(40) VALUE "DESCRICAO".
+           03  FILLER            PIC X(08) VALUE "ESTOQUE".
+           03  FILLER            PIC X(02) VALUE SPACES.
+           03  FILLER            PIC X(11) VALUE "CUSTO ATUAL".
+           03  FILLER            PIC X(02) VALUE SPACES.
+           03  FILLER            PIC X(04) VALUE "MMAA".
+           03  FILLER            PIC X(02) VALUE SPACES.
+           03  FILLER            PIC X(14) VALUE "VALOR PARADO".
+
+       01  WS-Linha-Det.
+           03  DET-COD-01        PIC 9(06).
+           03  FILLER            PIC X(02) VALUE SPACES.
+           03  DET-DESC-01       PIC X(40).
+           03  DET-EST-01        PIC Z(06)9.
+           03  FILLER            PIC X(02) VALUE SPACES.
+           03  DET-CATUAL-01     PIC Z(09)9.
+           03  FILLER            PIC X(02) VALUE SPACES.
+           03  DET-DATNOV-01     PIC 9(04).
+           03  FILLER            PIC X(02) VALUE SPACES.
+           03  DET-VALOR         PIC Z(13)9.
+
+       01  WS-Linha-Tot.
+           03  FILLER            PIC X(25) VALUE
+               "TOTAL DE ITENS PARADOS: ".
+           03  TOT-Itens         PIC Z(04)9.
+           03  FILLER            PIC X(05) VALUE SPACES.
+           03  FILLER            PIC X(14) VALUE "VALOR TOTAL: ".
+           03  TOT-Valor         PIC Z(13)9.
+
+      *---------------------------------------------------------------*
+
+       PROCEDURE DIVISION.
+
+       Main-Process SECTION.
+           PERFORM Program-Initialize
+           PERFORM Program-Terminate
+           .
+
+      *---------------------------------------------------------------*
+
+       Program-Initialize SECTION.
+           DISPLAY "ESTOBS - INFORME O MES/ANO LIMITE (MMAA): "
+           ACCEPT WS-Cutoff-MMAA
+           COMPUTE WS-Cutoff-AAMM =
+               WS-Cutoff-Ano * 100 + WS-Cutoff-Mes
+
+           MOVE "ESTOQUE PARADO (ULTIMO MOVIMENTO)" TO WS-Rel-Titulo
+           MOVE "ESTOBS" TO WS-Rel-Id
+           PERFORM MONTA-DISPOSITIVO-REL THRU
+               SAI-MONTA-DISPOSITIVO-REL
+           OPEN OUTPUT RELATO
+           PERFORM IMPRIME-CABECALHO-REL THRU SAI-IMPRIME-CABECALHO-REL
+           WRITE REG-REL FROM WS-Linha-Cab2
+           ADD 1 TO WS-Rel-Linha
+
+           SORT WS-Ordenacao
+               ON DESCENDING KEY SRT-Valor
+               INPUT PROCEDURE IS Gera-Ordenacao
+               OUTPUT PROCEDURE IS Imprime-Ordenados
+           .
+
+      *---------------------------------------------------------------*
+
+       Gera-Ordenacao SECTION.
+           OPEN INPUT ACE01
+           PERFORM Ler-ACE01
+           PERFORM UNTIL FIM-ACE01
+               MOVE DATNOV-01 TO WS-Datnov-Grupo
+               COMPUTE WS-Datnov-AAMM =
+                   WS-Datnov-Ano * 100 + WS-Datnov-Mes
+               IF WS-Datnov-AAMM < WS-Cutoff-AAMM
+                   COMPUTE WS-Valor = EST-01 * CATUAL-01
+                   MOVE WS-Valor    TO SRT-Valor
+                   MOVE COD-01      TO SRT-Cod-01
+                   MOVE DESC-01     TO SRT-Desc-01
+                   MOVE EST-01      TO SRT-Est-01
+                   MOVE CATUAL-01   TO SRT-Catual-01
+                   MOVE DATNOV-01   TO SRT-Datnov-01
+                   RELEASE SRT-Registro
+               END-IF
+               PERFORM Ler-ACE01
+           END-PERFORM
+           CLOSE ACE01
+           .
+
+      *---------------------------------------------------------------*
+
+       Ler-ACE01 SECTION.
+           READ ACE01 NEXT RECORD
+               AT END
+                   MOVE "S" TO WS-FIM-ACE01
+           END-READ
+           .
+
+      *---------------------------------------------------------------*
+
+       Imprime-Ordenados SECTION.
+           RETURN WS-Ordenacao
+               AT END
+                   MOVE "S" TO WS-FIM-ORDENACAO
+           END-RETURN
+           PERFORM UNTIL FIM-ORDENACAO
+               PERFORM Verifica-Quebra-Rel THRU Sai-Verifica-Quebra-Rel
+               MOVE SRT-Cod-01     TO DET-COD-01
+               MOVE SRT-Desc-01    TO DET-DESC-01
+               MOVE SRT-Est-01     TO DET-EST-01
+               MOVE SRT-Catual-01  TO DET-CATUAL-01
+               MOVE SRT-Datnov-01  TO DET-DATNOV-01
+               MOVE SRT-Valor      TO DET-VALOR
+               WRITE REG-REL FROM WS-Linha-Det
+               ADD 1 TO WS-Rel-Linha
+               ADD 1 TO WS-Rel-Total-Itens
+               ADD SRT-Valor TO WS-Rel-Total-Valor
+               RETURN WS-Ordenacao
+                   AT END
+                       MOVE "S" TO WS-FIM-ORDENACAO
+               END-RETURN
+           END-PERFORM
+           .
+
+      *---------------------------------------------------------------*
+
+       Program-Terminate SECTION.
+           MOVE WS-Rel-Total-Itens  TO TOT-Itens
+           MOVE WS-Rel-Total-Valor  TO TOT-Valor
+           WRITE REG-REL FROM WS-Linha-Tot
+           CLOSE RELATO
+           STOP RUN
+           .
+
+       COPY "\dados1\book\CPYRELPG".
