@@ -0,0 +1,124 @@
+000010*VALEST-RELATORIO DE VALORIZACAO DE ESTOQUE. LE ACE01 E LISTA,  *
+000020*POR PRODUTO E NO TOTAL, O VALOR DO ESTOQUE (EST-01) A PRECO DE *
+000030*ATACADO (PRATAC-01) E A PRECO DE VAREJO (PRVAR-01), PARA       *
+000040*RECONCILIACAO COM A CONTA DE ESTOQUE DO RAZAO NO FECHAMENTO.   *
+000050 IDENTIFICATION DIVISION.
+000060 PROGRAM-ID. VALEST.
+000070 ENVIRONMENT DIVISION.
+000080 INPUT-OUTPUT SECTION.
+000090 FILE-CONTROL.
+000100 COPY "C:\Repo2024\cobol\dados1\book\SELC-01".
+000110     SELECT RELATO  ASSIGN TO PRINTER
+000120                    FILE STATUS IS FS.
+000130 DATA DIVISION.
+000140 FILE SECTION.
+000150 COPY "C:\Repo2024\cobol\dados1\book\FD-01".
+000160 COPY "C:\Repo2024\cobol\dados1\book\FDREL80".
+000170 WORKING-STORAGE SECTION.
+000180 COPY "C:\Repo2024\cobol\dados1\book\cpywsds".
+
+       01  WS-FIM-ACE01          PIC X(01) VALUE "N".
+           88  FIM-ACE01         VALUE "S".
+
+       01  WS-VAL-ATACADO-PROD   PIC 9(12)V99 COMP-3.
+       01  WS-VAL-VAREJO-PROD    PIC 9(12)V99 COMP-3.
+       01  WS-TOTAL-ATACADO      PIC 9(14)V99 COMP-3 VALUE ZERO.
+       01  WS-TOTAL-VAREJO       PIC 9(14)V99 COMP-3 VALUE ZERO.
+
+       01  WS-LINHA-CAB1.
+           03  FILLER            PIC X(48) VALUE
+               "VALEST - VALORIZACAO DE ESTOQUE (ATACADO/VAREJO)".
+
+       01  WS-LINHA-CAB2.
+           03  FILLER            PIC X(06) VALUE "CODIGO".
+           03  FILLER            PIC X(02) VALUE SPACES.
+           03  FILLER            PIC X(40) VALUE "DESCRICAO".
+           03  FILLER            PIC X(09) VALUE "ESTOQUE".
+           03  FILLER            PIC X(02) VALUE SPACES.
+           03  FILLER            PIC X(16) VALUE "VALOR ATACADO".
+           03  FILLER            PIC X(02) VALUE SPACES.
+           03  FILLER            PIC X(16) VALUE "VALOR VAREJO".
+
+       01  WS-LINHA-DET.
+           03  DET-COD-01        PIC 9(06).
+           03  FILLER            PIC X(02) VALUE SPACES.
+           03  DET-DESC-01       PIC X(40).
+           03  DET-EST-01        PIC Z(06)9.
+           03  FILLER            PIC X(02) VALUE SPACES.
+           03  DET-VAL-ATACADO   PIC Z(10)9.99.
+           03  FILLER            PIC X(03) VALUE SPACES.
+           03  DET-VAL-VAREJO    PIC Z(10)9.99.
+
+       01  WS-LINHA-TOTAL.
+           03  FILLER            PIC X(48) VALUE
+               "TOTAL GERAL".
+           03  DET-TOTAL-ATACADO PIC Z(12)9.99.
+           03  FILLER            PIC X(03) VALUE SPACES.
+           03  DET-TOTAL-VAREJO  PIC Z(12)9.99.
+
+      *---------------------------------------------------------------*
+
+       PROCEDURE DIVISION.
+
+       Main-Process SECTION.
+           PERFORM Program-Initialize
+           PERFORM Program-Body UNTIL FIM-ACE01
+           PERFORM Imprime-Total
+           PERFORM Program-Terminate
+           .
+
+      *---------------------------------------------------------------*
+
+       Program-Initialize SECTION.
+           OPEN INPUT ACE01
+           OPEN OUTPUT RELATO
+           WRITE REG-REL FROM WS-LINHA-CAB1
+           WRITE REG-REL FROM WS-LINHA-CAB2
+           PERFORM Ler-ACE01
+           .
+
+      *---------------------------------------------------------------*
+
+       Program-Body SECTION.
+           COMPUTE WS-VAL-ATACADO-PROD = EST-01 * PRATAC-01R
+           COMPUTE WS-VAL-VAREJO-PROD  = EST-01 * PRVAR-01R
+           ADD WS-VAL-ATACADO-PROD TO WS-TOTAL-ATACADO
+           ADD WS-VAL-VAREJO-PROD  TO WS-TOTAL-VAREJO
+           PERFORM Imprime-Linha
+           PERFORM Ler-ACE01
+           .
+
+      *---------------------------------------------------------------*
+
+       Ler-ACE01 SECTION.
+           READ ACE01 NEXT RECORD
+               AT END
+                   MOVE "S" TO WS-FIM-ACE01
+           END-READ
+           .
+
+      *---------------------------------------------------------------*
+
+       Imprime-Linha SECTION.
+           MOVE COD-01            TO DET-COD-01
+           MOVE DESC-01           TO DET-DESC-01
+           MOVE EST-01            TO DET-EST-01
+           MOVE WS-VAL-ATACADO-PROD TO DET-VAL-ATACADO
+           MOVE WS-VAL-VAREJO-PROD  TO DET-VAL-VAREJO
+           WRITE REG-REL FROM WS-LINHA-DET
+           .
+
+      *---------------------------------------------------------------*
+
+       Imprime-Total SECTION.
+           MOVE WS-TOTAL-ATACADO TO DET-TOTAL-ATACADO
+           MOVE WS-TOTAL-VAREJO  TO DET-TOTAL-VAREJO
+           WRITE REG-REL FROM WS-LINHA-TOTAL
+           .
+
+      *---------------------------------------------------------------*
+
+       Program-Terminate SECTION.
+           CLOSE ACE01 RELATO
+           STOP RUN
+           .
