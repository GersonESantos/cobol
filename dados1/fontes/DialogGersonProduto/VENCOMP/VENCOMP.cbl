@@ -0,0 +1,165 @@
+000010*VENCOMP-COMPARATIVO DE VENDAS ANO A ANO. PARA CADA PRODUTO DE  *
+000020*ACE01, BUSCA EM ACE10 (HISTORICO GRAVADO POR VENANU) AS 12     *
+000030*POSICOES DE QTSAI-10 DE DOIS ANOS INFORMADOS PELO OPERADOR E   *
+000040*IMPRIME LADO A LADO, PARA QUE A COMPRA ENXERGUE SAZONALIDADE   *
+000050*EM VEZ DE APENAS OS ULTIMOS 12 MESES CORRENTES DE QTSAIDAR-01. *
+000060 IDENTIFICATION DIVISION.
+000070 PROGRAM-ID. VENCOMP.
+000080 ENVIRONMENT DIVISION.
+000090 INPUT-OUTPUT SECTION.
+000100 FILE-CONTROL.
+000110 COPY "C:\Repo2024\cobol\dados1\book\SELC-01".
+000120 COPY "C:\Repo2024\cobol\dados1\book\SELC-10".
+000130     SELECT RELATO  ASSIGN TO WS-Rel-Dispositivo
+000140                    FILE STATUS IS FS-REL.
+000150 DATA DIVISION.
+000160 FILE SECTION.
+000170 COPY "C:\Repo2024\cobol\dados1\book\FD-01".
+000180 COPY "C:\Repo2024\cobol\dados1\book\FD-10".
+000190 COPY "C:\Repo2024\cobol\dados1\book\FDREL80".
+000200 WORKING-STORAGE SECTION.
+000210 COPY "C:\Repo2024\cobol\dados1\book\cpywsds".
+000220 COPY "C:\Repo2024\cobol\dados1\book\CPYRELWS".
+
+       01  FS-REL                PIC X(02) VALUE "00".
+
+       01  WS-FIM-ACE01          PIC X(01) VALUE "N".
+           88  FIM-ACE01         VALUE "S".
+
+       01  WS-ANO-1              PIC 9(04).
+       01  WS-ANO-2              PIC 9(04).
+       01  WS-IND                PIC 9(02) COMP.
+
+       01  WS-TABELA-ANO-1.
+           03  WS-QT-ANO-1 OCCURS 12 TIMES PIC 9(05).
+       01  WS-TABELA-ANO-2.
+           03  WS-QT-ANO-2 OCCURS 12 TIMES PIC 9(05).
+       01  WS-TOTAL-ANO-1         PIC 9(07).
+       01  WS-TOTAL-ANO-2         PIC 9(07).
+       01  WS-ACHOU-ANO-1         PIC X(01).
+           88  Achou-Ano-1        VALUE "S".
+       01  WS-ACHOU-ANO-2         PIC X(01).
+           88  Achou-Ano-2        VALUE "S".
+
+       01  WS-LINHA-CAB3.
+           03  FILLER            PIC X(06) VALUE "CODIGO".
+           03  FILLER            PIC X(02) VALUE SPACES.
+           03  FILLER            PIC X(40) VALUE "DESCRICAO".
+           03  FILLER            PIC X(10) VALUE "TOTAL ANO1".
+           03  FILLER            PIC X(02) VALUE SPACES.
+           03  FILLER            PIC X(10) VALUE "TOTAL ANO2".
+
+       01  WS-LINHA-DET.
+           03  DET-COD-01        PIC 9(06).
+           03  FILLER            PIC X(02) VALUE SPACES.
+           03  DET-DESC-01       PIC X(40).
+           03  DET-TOTAL-1       PIC ZZZZZZ9.
+           03  FILLER            PIC X(05) VALUE SPACES.
+           03  DET-TOTAL-2       PIC ZZZZZZ9.
+
+      *---------------------------------------------------------------*
+
+       PROCEDURE DIVISION.
+
+       Main-Process SECTION.
+           PERFORM Program-Initialize
+           PERFORM Program-Body UNTIL FIM-ACE01
+           PERFORM Program-Terminate
+           .
+
+      *---------------------------------------------------------------*
+
+       Program-Initialize SECTION.
+           MOVE "VENCOMP - COMPARATIVO ANUAL" TO WS-Rel-Titulo
+           DISPLAY "INFORME O PRIMEIRO ANO A COMPARAR (AAAA): "
+           ACCEPT WS-ANO-1
+           DISPLAY "INFORME O SEGUNDO ANO A COMPARAR (AAAA): "
+           ACCEPT WS-ANO-2
+           OPEN INPUT ACE01
+           OPEN INPUT ACE10
+           MOVE "VENCOMP" TO WS-Rel-Id
+           PERFORM MONTA-DISPOSITIVO-REL THRU
+               SAI-MONTA-DISPOSITIVO-REL
+           OPEN OUTPUT RELATO
+           PERFORM IMPRIME-CABECALHO-REL THRU SAI-IMPRIME-CABECALHO-REL
+           WRITE REG-REL FROM WS-LINHA-CAB3
+           ADD 1 TO WS-Rel-Linha
+           PERFORM Ler-ACE01
+           .
+
+      *---------------------------------------------------------------*
+
+       Program-Body SECTION.
+           PERFORM Buscar-Historico
+           IF Achou-Ano-1 OR Achou-Ano-2
+               PERFORM VERIFICA-QUEBRA-REL THRU SAI-VERIFICA-QUEBRA-REL
+               PERFORM Imprime-Linha
+           END-IF
+           PERFORM Ler-ACE01
+           .
+
+      *---------------------------------------------------------------*
+
+       Ler-ACE01 SECTION.
+           READ ACE01 NEXT RECORD
+               AT END
+                   MOVE "S" TO WS-FIM-ACE01
+           END-READ
+           .
+
+      *---------------------------------------------------------------*
+
+       Buscar-Historico SECTION.
+           MOVE ZEROS TO WS-TABELA-ANO-1 WS-TABELA-ANO-2
+           MOVE ZEROS TO WS-TOTAL-ANO-1 WS-TOTAL-ANO-2
+           MOVE "N" TO WS-ACHOU-ANO-1
+           MOVE "N" TO WS-ACHOU-ANO-2
+
+           MOVE COD-01  TO COD-10
+           MOVE WS-ANO-1 TO ANO-10
+           READ ACE10
+               INVALID KEY
+                   CONTINUE
+               NOT INVALID KEY
+                   MOVE "S" TO WS-ACHOU-ANO-1
+                   PERFORM VARYING WS-IND FROM 1 BY 1 UNTIL WS-IND > 12
+                       MOVE QTSAI-10(WS-IND) TO WS-QT-ANO-1(WS-IND)
+                       ADD QTSAI-10(WS-IND) TO WS-TOTAL-ANO-1
+                   END-PERFORM
+           END-READ
+
+           MOVE COD-01  TO COD-10
+           MOVE WS-ANO-2 TO ANO-10
+           READ ACE10
+               INVALID KEY
+                   CONTINUE
+               NOT INVALID KEY
+                   MOVE "S" TO WS-ACHOU-ANO-2
+                   PERFORM VARYING WS-IND FROM 1 BY 1 UNTIL WS-IND > 12
+                       MOVE QTSAI-10(WS-IND) TO WS-QT-ANO-2(WS-IND)
+                       ADD QTSAI-10(WS-IND) TO WS-TOTAL-ANO-2
+                   END-PERFORM
+           END-READ
+           .
+
+      *---------------------------------------------------------------*
+
+       Imprime-Linha SECTION.
+           MOVE COD-01        TO DET-COD-01
+           MOVE DESC-01       TO DET-DESC-01
+           MOVE WS-TOTAL-ANO-1 TO DET-TOTAL-1
+           MOVE WS-TOTAL-ANO-2 TO DET-TOTAL-2
+           WRITE REG-REL FROM WS-LINHA-DET
+           ADD 1 TO WS-Rel-Linha
+           .
+
+      *---------------------------------------------------------------*
+
+       Program-Terminate SECTION.
+           CLOSE ACE01 ACE10 RELATO
+           STOP RUN
+           .
+
+      *---------------------------------------------------------------*
+
+       COPY "C:\Repo2024\cobol\dados1\book\CPYRELPG".
