@@ -0,0 +1,159 @@
+000010*ROLQT-ROLAGEM MENSAL DE QTSAIDAR-01 (SAIDAS DOS ULTIMOS 12 MESES)*
+000020*PARA CADA PRODUTO CUJO DATNOV-01 (MES\ANO DO ULTIMO MOVIMENTO)  *
+000030*ESTEJA DEFASADO EM RELACAO AO MES\ANO CORRENTE, DESLOCA AS 12   *
+000040*POSICOES DE QTSAI-01 UMA CASA, ZERA A MAIS RECENTE E ATUALIZA  *
+000050*DATNOV-01, EM VEZ DE DEPENDER DE EDICAO MANUAL NA TELA.        *
+000060 IDENTIFICATION DIVISION.
+000070 PROGRAM-ID. ROLQT.
+000080 ENVIRONMENT DIVISION.
+000090 INPUT-OUTPUT SECTION.
+000100 FILE-CONTROL.
+000110 COPY "C:\Repo2024\cobol\dados1\book\SELC-01".
+000111     SELECT Arquivo-Checkpoint ASSIGN TO "arquivos\rolqt.ckp"
+000112            ORGANIZATION IS LINE SEQUENTIAL
+000113            FILE STATUS  IS FS-CKP.
+000120 DATA DIVISION.
+000130 FILE SECTION.
+000140 COPY "C:\Repo2024\cobol\dados1\book\FD-01".
+000141 FD  Arquivo-Checkpoint.
+000142 01  Reg-Checkpoint.
+000143     03  CKP-Cod-01        PIC 9(06).
+000150 WORKING-STORAGE SECTION.
+000160 COPY "C:\Repo2024\cobol\dados1\book\cpywsds".
+
+       01  WS-FIM-ACE01          PIC X(01) VALUE "N".
+           88  FIM-ACE01         VALUE "S".
+
+       01  WS-DATA-SISTEMA.
+           03  WS-DATA-ANO       PIC 9(02).
+           03  WS-DATA-MES       PIC 9(02).
+           03  WS-DATA-DIA       PIC 9(02).
+
+       01  WS-MES-ATUAL.
+           03  WS-MES-ATUAL-MES  PIC 9(02).
+           03  WS-MES-ATUAL-ANO  PIC 9(02).
+
+       01  WS-IND                PIC 9(02) COMP.
+       01  WS-QTD-ATUALIZADOS    PIC 9(07) COMP VALUE ZERO.
+
+      *checkpoint/restart: grava o ultimo COD-01 ja processado a cada
+      *Tl-Checkpoint-Intervalo registros, para que uma interrupcao nao
+      *obrigue a reprocessar (e rolar de novo) produtos ja atualizados -
+      *QTSAI-01/DATNOV-01 nao sao idempotentes a uma segunda rolagem.
+       78  Tl-Checkpoint-Intervalo  VALUE 50.
+       01  FS-CKP                   PIC X(02) VALUE "00".
+       01  WS-Ultimo-Cod-Processado PIC 9(06) VALUE ZERO.
+       01  WS-Contador-Checkpoint   PIC 9(04) COMP VALUE ZERO.
+
+      *---------------------------------------------------------------*
+
+       PROCEDURE DIVISION.
+
+       Main-Process SECTION.
+           PERFORM Program-Initialize
+           PERFORM Program-Body UNTIL FIM-ACE01
+           PERFORM Program-Terminate
+           .
+
+      *---------------------------------------------------------------*
+
+       Program-Initialize SECTION.
+           ACCEPT WS-DATA-SISTEMA FROM DATE
+           MOVE WS-DATA-MES TO WS-MES-ATUAL-MES
+           MOVE WS-DATA-ANO TO WS-MES-ATUAL-ANO
+           PERFORM Ler-Checkpoint
+           OPEN I-O ACE01
+           IF WS-Ultimo-Cod-Processado NOT = ZERO
+               MOVE WS-Ultimo-Cod-Processado TO COD-01
+               START ACE01 KEY IS GREATER COD-01
+               IF FS NOT = "00"
+                   MOVE "S" TO WS-FIM-ACE01
+               ELSE
+                   DISPLAY "ROLQT - RETOMANDO APOS COD-01 "
+                           WS-Ultimo-Cod-Processado
+                   PERFORM Ler-ACE01
+               END-IF
+           ELSE
+               PERFORM Ler-ACE01
+           END-IF
+           .
+
+      *---------------------------------------------------------------*
+
+       Program-Body SECTION.
+           IF DATNOV-01 NOT = WS-MES-ATUAL
+               PERFORM Rola-Qtsaidar
+           END-IF
+           ADD 1 TO WS-Contador-Checkpoint
+           IF WS-Contador-Checkpoint >= Tl-Checkpoint-Intervalo
+               PERFORM Grava-Checkpoint
+               MOVE ZERO TO WS-Contador-Checkpoint
+           END-IF
+           PERFORM Ler-ACE01
+           .
+
+      *---------------------------------------------------------------*
+
+       Ler-Checkpoint SECTION.
+           MOVE ZERO TO WS-Ultimo-Cod-Processado
+           OPEN INPUT Arquivo-Checkpoint
+           IF FS-CKP = "00"
+               READ Arquivo-Checkpoint
+                   AT END
+                       CONTINUE
+                   NOT AT END
+                       MOVE CKP-Cod-01 TO WS-Ultimo-Cod-Processado
+               END-READ
+               CLOSE Arquivo-Checkpoint
+           END-IF
+           .
+
+      *---------------------------------------------------------------*
+
+       Grava-Checkpoint SECTION.
+           MOVE COD-01 TO CKP-Cod-01
+           OPEN OUTPUT Arquivo-Checkpoint
+           WRITE Reg-Checkpoint
+           CLOSE Arquivo-Checkpoint
+           .
+
+      *---------------------------------------------------------------*
+
+       Apaga-Checkpoint SECTION.
+           OPEN OUTPUT Arquivo-Checkpoint
+           CLOSE Arquivo-Checkpoint
+           .
+
+      *---------------------------------------------------------------*
+
+       Ler-ACE01 SECTION.
+           READ ACE01 NEXT RECORD
+               AT END
+                   MOVE "S" TO WS-FIM-ACE01
+           END-READ
+           .
+
+      *---------------------------------------------------------------*
+
+       Rola-Qtsaidar SECTION.
+           PERFORM VARYING WS-IND FROM 12 BY -1
+                   UNTIL WS-IND < 2
+               MOVE QTSAI-01(WS-IND - 1) TO QTSAI-01(WS-IND)
+           END-PERFORM
+           MOVE ZERO TO QTSAI-01(1)
+           MOVE WS-MES-ATUAL TO DATNOV-01
+           REWRITE REG-01
+               INVALID KEY
+                   CONTINUE
+           END-REWRITE
+           ADD 1 TO WS-QTD-ATUALIZADOS
+           .
+
+      *---------------------------------------------------------------*
+
+       Program-Terminate SECTION.
+           CLOSE ACE01
+           PERFORM Apaga-Checkpoint
+           DISPLAY "ROLQT - PRODUTOS ROLADOS: " WS-QTD-ATUALIZADOS
+           STOP RUN
+           .
