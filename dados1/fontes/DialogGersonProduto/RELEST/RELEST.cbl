@@ -0,0 +1,101 @@
+000010*RELEST-RELATORIO DE PRODUTOS COM ESTOQUE ABAIXO DO MINIMO      *
+000020*LE ACE01 SEQUENCIALMENTE E IMPRIME EM RELATO TODO ITEM ONDE    *
+000030*EST-01 < ESTMIN-01, JUNTO COM QTPED-01, PARA EVITAR REPEDIDO.  *
+000040 IDENTIFICATION DIVISION.
+000050 PROGRAM-ID. RELEST.
+000060 ENVIRONMENT DIVISION.
+000070 INPUT-OUTPUT SECTION.
+000080 FILE-CONTROL.
+000090 COPY "C:\Repo2024\cobol\dados1\book\SELC-01".
+000100     SELECT RELATO  ASSIGN TO PRINTER
+000110                    FILE STATUS IS FS.
+000120 DATA DIVISION.
+000130 FILE SECTION.
+000140 COPY "C:\Repo2024\cobol\dados1\book\FD-01".
+000150 COPY "C:\Repo2024\cobol\dados1\book\FDREL80".
+000160 WORKING-STORAGE SECTION.
+000170 COPY "C:\Repo2024\cobol\dados1\book\cpywsds".
+
+       01  WS-FIM-ACE01          PIC X(01) VALUE "N".
+           88  FIM-ACE01         VALUE "S".
+
+       01  WS-LINHA-CAB1.
+           03  FILLER            PIC X(42) VALUE
+               "RELEST - PRODUTOS ABAIXO DO ESTOQUE MINIMO".
+           03  FILLER            PIC X(38) VALUE SPACES.
+
+       01  WS-LINHA-CAB2.
+           03  FILLER            PIC X(06) VALUE "CODIGO".
+           03  FILLER            PIC X(02) VALUE SPACES.
+           03  FILLER            PIC X(40) VALUE "DESCRICAO".
+           03  FILLER            PIC X(08) VALUE "ESTOQUE".
+           03  FILLER            PIC X(02) VALUE SPACES.
+           03  FILLER            PIC X(07) VALUE "MINIMO".
+           03  FILLER            PIC X(02) VALUE SPACES.
+           03  FILLER            PIC X(06) VALUE "PEDIDO".
+
+       01  WS-LINHA-DET.
+           03  DET-COD-01        PIC 9(06).
+           03  FILLER            PIC X(02) VALUE SPACES.
+           03  DET-DESC-01       PIC X(40).
+           03  DET-EST-01        PIC ZZZZZZ9.
+           03  FILLER            PIC X(02) VALUE SPACES.
+           03  DET-ESTMIN-01     PIC ZZZZZZ9.
+           03  FILLER            PIC X(02) VALUE SPACES.
+           03  DET-QTPED-01      PIC ZZZZZZ9.
+
+      *---------------------------------------------------------------*
+
+       PROCEDURE DIVISION.
+
+       Main-Process SECTION.
+           PERFORM Program-Initialize
+           PERFORM Program-Body UNTIL FIM-ACE01
+           PERFORM Program-Terminate
+           .
+
+      *---------------------------------------------------------------*
+
+       Program-Initialize SECTION.
+           OPEN INPUT ACE01
+           OPEN OUTPUT RELATO
+           WRITE REG-REL FROM WS-LINHA-CAB1
+           WRITE REG-REL FROM WS-LINHA-CAB2
+           PERFORM Ler-ACE01
+           .
+
+      *---------------------------------------------------------------*
+
+       Program-Body SECTION.
+           IF EST-01 < ESTMIN-01
+               PERFORM Imprime-Linha
+           END-IF
+           PERFORM Ler-ACE01
+           .
+
+      *---------------------------------------------------------------*
+
+       Ler-ACE01 SECTION.
+           READ ACE01 NEXT RECORD
+               AT END
+                   MOVE "S" TO WS-FIM-ACE01
+           END-READ
+           .
+
+      *---------------------------------------------------------------*
+
+       Imprime-Linha SECTION.
+           MOVE COD-01      TO DET-COD-01
+           MOVE DESC-01     TO DET-DESC-01
+           MOVE EST-01      TO DET-EST-01
+           MOVE ESTMIN-01   TO DET-ESTMIN-01
+           MOVE QTPED-01    TO DET-QTPED-01
+           WRITE REG-REL FROM WS-LINHA-DET
+           .
+
+      *---------------------------------------------------------------*
+
+       Program-Terminate SECTION.
+           CLOSE ACE01 RELATO
+           STOP RUN
+           .
