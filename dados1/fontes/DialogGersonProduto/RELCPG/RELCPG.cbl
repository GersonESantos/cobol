@@ -0,0 +1,192 @@
+000010*RELCPG-RESUMO DE CONDICAO DE PAGAMENTO (CONDPG-01) POR          *
+000020*FORNECEDOR. LE ACE01 ORDENADO POR CODFOR-01 E IMPRIME, PARA CADA*
+000030*FORNECEDOR, A MEDIA\MINIMO\MAXIMO DE CONDPG-01 ENTRE OS SEUS    *
+000040*PRODUTOS, PARA APOIAR A RENEGOCIACAO DE PRAZOS COM QUEM ESTA    *
+000050*PIOR QUE A MEDIA.                                               *
+000060 IDENTIFICATION DIVISION.
+000070 PROGRAM-ID. RELCPG.
+000080 ENVIRONMENT DIVISION.
+000090 INPUT-OUTPUT SECTION.
+000100 FILE-CONTROL.
+000110 COPY "C:\Repo2024\cobol\dados1\book\SELC-01".
+000120 COPY "C:\Repo2024\cobol\dados1\book\SELC-06".
+000130     SELECT RELATO  ASSIGN TO WS-Rel-Dispositivo
+000140                    FILE STATUS IS FS.
+000150     SELECT WS-Ordenacao ASSIGN TO "arquivos\relcpg.srt".
+000160 DATA DIVISION.
+000170 FILE SECTION.
+000180 COPY "C:\Repo2024\cobol\dados1\book\FD-01".
+000190 COPY "C:\Repo2024\cobol\dados1\book\FD-06".
+000200 SD  WS-Ordenacao.
+000210 01  SRT-Registro.
+000220     03  SRT-Codfor-01     PIC 9(04).
+000230     03  SRT-Condpg-01     PIC 9(03).
+000240 COPY "C:\Repo2024\cobol\dados1\book\FDREL80".
+000250 WORKING-STORAGE SECTION.
+000260 COPY "C:\Repo2024\cobol\dados1\book\cpywsds".
+       COPY "\dados1\book\CPYRELWS".
+
+       01  WS-FIM-ACE01          PIC X(01) VALUE "N".
+           88  FIM-ACE01         VALUE "S".
+       01  WS-FIM-ORDENACAO      PIC X(01) VALUE "N".
+           88  FIM-ORDENACAO     VALUE "S".
+
+       01  WS-Codfor-Atual       PIC 9(04) VALUE ZERO.
+       01  WS-Nome-Fornecedor    PIC X(30) VALUE SPACES.
+       01  WS-Grupo-Qtd          PIC 9(05) VALUE ZERO.
+       01  WS-Grupo-Soma         PIC 9(08) VALUE ZERO.
+       01  WS-Grupo-Min          PIC 9(03) VALUE ZERO.
+       01  WS-Grupo-Max          PIC 9(03) VALUE ZERO.
+       01  WS-Grupo-Media        PIC 9(05)V99 COMP-3 VALUE ZERO.
+
+       01  WS-Linha-Cab2.
+           03  FILLER            PIC X(04) VALUE "FORN".
+           03  FILLER            PIC X(02) VALUE SPACES.
+           03  FILLER            PIC X(30) VALUE "NOME DO FORNECEDOR".
+           03  FILLER            PIC X(08) VALUE "QTD PROD".
+           03  FILLER            PIC X(02) VALUE SPACES.
+           03  FILLER            PIC X(08) VALUE "MEDIA".
+           03  FILLER            PIC X(02) VALUE SPACES.
+           03  FILLER            PIC X(06) VALUE "MINIMO".
+           03  FILLER            PIC X(02) VALUE SPACES.
+           03  FILLER            PIC X(06) VALUE "MAXIMO".
+
+       01  WS-Linha-Det.
+           03  DET-CODFOR-01     PIC 9(04).
+           03  FILLER            PIC X(02) VALUE SPACES.
+           03  DET-NOME          PIC X(30).
+           03  DET-QTD           PIC Z(04)9.
+           03  FILLER            PIC X(02) VALUE SPACES.
+           03  DET-MEDIA         PIC Z(04)9.99.
+           03  FILLER            PIC X(02) VALUE SPACES.
+           03  DET-MINIMO        PIC ZZ9.
+           03  FILLER            PIC X(02) VALUE SPACES.
+           03  DET-MAXIMO        PIC ZZ9.
+
+      *---------------------------------------------------------------*
+
+       PROCEDURE DIVISION.
+
+       Main-Process SECTION.
+           PERFORM Program-Initialize
+           PERFORM Program-Terminate
+           .
+
+      *---------------------------------------------------------------*
+
+       Program-Initialize SECTION.
+           OPEN INPUT ACE06
+           MOVE "CONDICAO DE PAGAMENTO POR FORNECEDOR" TO WS-Rel-Titulo
+           MOVE "RELCPG" TO WS-Rel-Id
+           PERFORM MONTA-DISPOSITIVO-REL THRU
+               SAI-MONTA-DISPOSITIVO-REL
+           OPEN OUTPUT RELATO
+           PERFORM IMPRIME-CABECALHO-REL THRU SAI-IMPRIME-CABECALHO-REL
+           WRITE REG-REL FROM WS-Linha-Cab2
+           ADD 1 TO WS-Rel-Linha
+
+           SORT WS-Ordenacao
+               ON ASCENDING KEY SRT-Codfor-01
+               INPUT PROCEDURE IS Gera-Ordenacao
+               OUTPUT PROCEDURE IS Imprime-Grupos
+           .
+
+      *---------------------------------------------------------------*
+
+       Gera-Ordenacao SECTION.
+           OPEN INPUT ACE01
+           PERFORM Ler-ACE01
+           PERFORM UNTIL FIM-ACE01
+               IF CODFOR-01 NOT = ZERO
+                   MOVE CODFOR-01  TO SRT-Codfor-01
+                   MOVE CONDPG-01  TO SRT-Condpg-01
+                   RELEASE SRT-Registro
+               END-IF
+               PERFORM Ler-ACE01
+           END-PERFORM
+           CLOSE ACE01
+           .
+
+      *---------------------------------------------------------------*
+
+       Ler-ACE01 SECTION.
+           READ ACE01 NEXT RECORD
+               AT END
+                   MOVE "S" TO WS-FIM-ACE01
+           END-READ
+           .
+
+      *---------------------------------------------------------------*
+
+       Imprime-Grupos SECTION.
+           RETURN WS-Ordenacao
+               AT END
+                   MOVE "S" TO WS-FIM-ORDENACAO
+           END-RETURN
+           IF NOT FIM-ORDENACAO
+               MOVE SRT-Codfor-01 TO WS-Codfor-Atual
+               PERFORM Inicia-Grupo
+           END-IF
+           PERFORM UNTIL FIM-ORDENACAO
+               IF SRT-Codfor-01 NOT = WS-Codfor-Atual
+                   PERFORM Imprime-Linha-Grupo
+                   MOVE SRT-Codfor-01 TO WS-Codfor-Atual
+                   PERFORM Inicia-Grupo
+               END-IF
+               ADD 1                TO WS-Grupo-Qtd
+               ADD SRT-Condpg-01     TO WS-Grupo-Soma
+               IF SRT-Condpg-01 < WS-Grupo-Min
+                   MOVE SRT-Condpg-01 TO WS-Grupo-Min
+               END-IF
+               IF SRT-Condpg-01 > WS-Grupo-Max
+                   MOVE SRT-Condpg-01 TO WS-Grupo-Max
+               END-IF
+               RETURN WS-Ordenacao
+                   AT END
+                       MOVE "S" TO WS-FIM-ORDENACAO
+               END-RETURN
+           END-PERFORM
+           IF WS-Codfor-Atual NOT = ZERO
+               PERFORM Imprime-Linha-Grupo
+           END-IF
+           .
+
+      *---------------------------------------------------------------*
+
+       Inicia-Grupo SECTION.
+           MOVE ZERO   TO WS-Grupo-Qtd WS-Grupo-Soma
+           MOVE 999    TO WS-Grupo-Min
+           MOVE ZERO   TO WS-Grupo-Max
+           MOVE WS-Codfor-Atual TO COD-06
+           READ ACE06 INVALID KEY
+               MOVE SPACES TO WS-Nome-Fornecedor
+           NOT INVALID KEY
+               MOVE NOME-06 TO WS-Nome-Fornecedor
+           END-READ
+           .
+
+      *---------------------------------------------------------------*
+
+       Imprime-Linha-Grupo SECTION.
+           COMPUTE WS-Grupo-Media =
+               WS-Grupo-Soma / WS-Grupo-Qtd
+           PERFORM Verifica-Quebra-Rel THRU Sai-Verifica-Quebra-Rel
+           MOVE WS-Codfor-Atual    TO DET-CODFOR-01
+           MOVE WS-Nome-Fornecedor TO DET-NOME
+           MOVE WS-Grupo-Qtd       TO DET-QTD
+           MOVE WS-Grupo-Media     TO DET-MEDIA
+           MOVE WS-Grupo-Min       TO DET-MINIMO
+           MOVE WS-Grupo-Max       TO DET-MAXIMO
+           WRITE REG-REL FROM WS-Linha-Det
+           ADD 1 TO WS-Rel-Linha
+           .
+
+      *---------------------------------------------------------------*
+
+       Program-Terminate SECTION.
+           CLOSE ACE06
+           CLOSE RELATO
+           STOP RUN
+           .
+
+       COPY "\dados1\book\CPYRELPG".
