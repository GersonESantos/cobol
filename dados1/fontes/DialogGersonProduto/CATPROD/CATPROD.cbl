@@ -0,0 +1,120 @@
+000010*CATPROD-CATALOGO IMPRESSO DE PRODUTOS EM ORDEM DE DESC-01       *
+000020*FAZ O MESMO PERCURSO PELA CHAVE ALTERNATIVA DESC-01 QUE          *
+000030*TEXT.cbl JA FAZ PARA MONTAR A LISTA EM TELA (START + READ NEXT),*
+000040*MAS GRAVA CADA LINHA EM RELATO EM VEZ DE UM LIST BOX, PRODUZINDO*
+000050*UM CATALOGO EM PAPEL PARA O BALCAO DE VENDAS, COM O PRVAR-01    *
+000060*(PRECO DE VENDA) VIGENTE DE CADA PRODUTO.                       *
+000070 IDENTIFICATION DIVISION.
+000080 PROGRAM-ID. CATPROD.
+000090 ENVIRONMENT DIVISION.
+000100 INPUT-OUTPUT SECTION.
+000110 FILE-CONTROL.
+000120 COPY "C:\Repo2024\cobol\dados1\book\SELC-01".
+000130     SELECT RELATO  ASSIGN TO WS-Rel-Dispositivo
+000140                    FILE STATUS IS FS-REL.
+000150 DATA DIVISION.
+000160 FILE SECTION.
+000170 COPY "C:\Repo2024\cobol\dados1\book\FD-01".
+000180 COPY "C:\Repo2024\cobol\dados1\book\FDREL80".
+000190 WORKING-STORAGE SECTION.
+000200 COPY "C:\Repo2024\cobol\dados1\book\cpywsds".
+000210 COPY "C:\Repo2024\cobol\dados1\book\CPYRELWS".
+
+       01  FS-REL                PIC X(02) VALUE "00".
+
+       01  WS-FIM-ACE01          PIC X(01) VALUE "N".
+           88  FIM-ACE01         VALUE "S".
+
+       01  WS-QTD-PRODUTOS       PIC 9(06) COMP VALUE ZERO.
+
+       01  WS-LINHA-CAB3.
+           03  FILLER            PIC X(40) VALUE "DESCRICAO".
+           03  FILLER            PIC X(02) VALUE SPACES.
+           03  FILLER            PIC X(06) VALUE "CODIGO".
+           03  FILLER            PIC X(04) VALUE SPACES.
+           03  FILLER            PIC X(12) VALUE "PRECO VENDA".
+
+       01  WS-LINHA-DET.
+           03  DET-DESC-01       PIC X(40).
+           03  FILLER            PIC X(02) VALUE SPACES.
+           03  DET-COD-01        PIC 9(06).
+           03  FILLER            PIC X(04) VALUE SPACES.
+           03  DET-PRVAR-01      PIC ZZZZZZ9.99.
+
+       01  WS-LINHA-TOTAL.
+           03  FILLER            PIC X(20) VALUE
+               "TOTAL DE PRODUTOS: ".
+           03  TOT-PRODUTOS      PIC ZZZZZ9.
+
+      *---------------------------------------------------------------*
+
+       PROCEDURE DIVISION.
+
+       Main-Process SECTION.
+           PERFORM Program-Initialize
+           PERFORM Program-Body UNTIL FIM-ACE01
+           PERFORM Program-Terminate
+           .
+
+      *---------------------------------------------------------------*
+
+       Program-Initialize SECTION.
+           MOVE "CATPROD - CATALOGO DE PRODUTOS" TO WS-Rel-Titulo
+           OPEN INPUT ACE01
+           MOVE "CATPROD" TO WS-Rel-Id
+           PERFORM MONTA-DISPOSITIVO-REL THRU
+               SAI-MONTA-DISPOSITIVO-REL
+           OPEN OUTPUT RELATO
+           PERFORM IMPRIME-CABECALHO-REL THRU SAI-IMPRIME-CABECALHO-REL
+           WRITE REG-REL FROM WS-LINHA-CAB3
+           ADD 1 TO WS-Rel-Linha
+           MOVE SPACES TO DESC-01
+           START ACE01 KEY IS NOT LESS DESC-01
+               INVALID KEY
+                   MOVE "S" TO WS-FIM-ACE01
+           END-START
+           IF NOT FIM-ACE01
+               PERFORM Ler-ACE01
+           END-IF
+           .
+
+      *---------------------------------------------------------------*
+
+       Program-Body SECTION.
+           PERFORM VERIFICA-QUEBRA-REL THRU SAI-VERIFICA-QUEBRA-REL
+           PERFORM Imprime-Linha
+           ADD 1 TO WS-QTD-PRODUTOS
+           PERFORM Ler-ACE01
+           .
+
+      *---------------------------------------------------------------*
+
+       Ler-ACE01 SECTION.
+           READ ACE01 NEXT RECORD
+               AT END
+                   MOVE "S" TO WS-FIM-ACE01
+           END-READ
+           .
+
+      *---------------------------------------------------------------*
+
+       Imprime-Linha SECTION.
+           MOVE DESC-01     TO DET-DESC-01
+           MOVE COD-01      TO DET-COD-01
+           MOVE PRVAR-01R   TO DET-PRVAR-01
+           WRITE REG-REL FROM WS-LINHA-DET
+           ADD 1 TO WS-Rel-Linha
+           .
+
+      *---------------------------------------------------------------*
+
+       Program-Terminate SECTION.
+           MOVE WS-QTD-PRODUTOS TO TOT-PRODUTOS
+           WRITE REG-REL FROM WS-LINHA-TOTAL
+           CLOSE ACE01 RELATO
+           STOP RUN
+           .
+
+      *---------------------------------------------------------------*
+
+       COPY "C:\Repo2024\cobol\dados1\book\CPYRELPG".
