@@ -0,0 +1,208 @@
+000010*CLASCID-NAVEGACAO POR CLASSE DE MAPA DE LOJA (CLASSECE-01, VER   *
+000020*MAPALOJA) LIGANDO CADA PRODUTO DA CLASSE ESCOLHIDA PELO OPERADOR *
+000030*AO FORNECEDOR EM ACE06 E A CIDADE DO FORNECEDOR EM ARQUIVO-      *
+000040*CIDADE (CIDADE.CBL), MESMO CAMINHO DE JUNCAO USADO POR CIDPROD,  *
+000050*PARA MOSTRAR ONDE (EM QUE CIDADE) OS PRODUTOS DE CADA CLASSE SAO *
+000060*ORIGINADOS.                                                     *
+000070 IDENTIFICATION DIVISION.
+000080 PROGRAM-ID. CLASCID.
+000090 ENVIRONMENT DIVISION.
+000100 INPUT-OUTPUT SECTION.
+000110 FILE-CONTROL.
+000120 COPY "C:\Repo2024\cobol\dados1\book\SELC-01".
+000130 COPY "C:\Repo2024\cobol\dados1\book\SELC-06".
+000140     SELECT Arquivo-Cidade ASSIGN TO "arquivos\cidade.dat"
+000150                   ORGANIZATION IS INDEXED
+000160                   ACCESS MODE  IS DYNAMIC
+000170                   RECORD KEY   IS Cid-Codigo
+000180                   FILE STATUS  IS FS-CID.
+000190     SELECT RELATO  ASSIGN TO PRINTER
+000200                    FILE STATUS IS FS.
+000210 DATA DIVISION.
+000220 FILE SECTION.
+000230 COPY "C:\Repo2024\cobol\dados1\book\FD-01".
+000240 COPY "C:\Repo2024\cobol\dados1\book\FD-06".
+000250 FD Arquivo-Cidade.
+000260 01 Registro-Cidade.
+000270   02 Cid-Codigo         Pic 9(05).
+000280   02 Cidade             Pic x(30).
+000290   02 DDD-Cidade         Pic 9(04).
+000300   02 Cid-Cod-Municipio  Pic 9(07).
+000310   02 Cid-Estado         Pic x(02).
+000320   02 Cid-CEP            Pic 9(08).
+000330   02 Cid-Status         Pic x(01).
+000340   02 Cid-Versao         Pic 9(14).
+000350 COPY "C:\Repo2024\cobol\dados1\book\FDREL80".
+000360 WORKING-STORAGE SECTION.
+000370 COPY "C:\Repo2024\cobol\dados1\book\cpywsds".
+
+       01  FS-CID                PIC X(02) VALUE "00".
+
+       01  WS-FIM-ACE01          PIC X(01) VALUE "N".
+           88  FIM-ACE01         VALUE "S".
+
+       01  WS-CLASSE-ESCOLHIDA   PIC X(01).
+       01  WS-IX-CLASSE          PIC 9(02).
+       01  WS-ACHOU-CLASSE       PIC X(01).
+           88  Achou-Classe      VALUE "S".
+
+       01  WS-CIDADE-NOME        PIC X(30).
+       01  WS-CIDADE-ESTADO      PIC X(02).
+       01  WS-QTD-PRODUTOS       PIC 9(05) VALUE ZERO.
+
+       01  WS-TAB-CLASSE-COD.
+           03  FILLER            PIC X(01) VALUE "P".
+           03  FILLER            PIC X(01) VALUE "L".
+           03  FILLER            PIC X(01) VALUE "R".
+           03  FILLER            PIC X(01) VALUE "B".
+           03  FILLER            PIC X(01) VALUE "M".
+           03  FILLER            PIC X(01) VALUE "V".
+       01  WS-TAB-CLASSE-COD-R REDEFINES WS-TAB-CLASSE-COD.
+           03  WS-CLASSE-COD OCCURS 6 TIMES PIC X(01).
+
+       01  WS-TAB-CLASSE-NOME.
+           03  FILLER            PIC X(24) VALUE "MATERIA PRIMA".
+           03  FILLER            PIC X(24) VALUE "MATERIAL DE LIMPEZA".
+           03  FILLER            PIC X(24) VALUE "REFEICOES E LANCHES".
+           03  FILLER            PIC X(24) VALUE
+               "BRINDES E INDENIZACAO".
+           03  FILLER            PIC X(24) VALUE "MATERIAL DE CONSUMO".
+           03  FILLER            PIC X(24) VALUE
+               "MANUTENCAO DE VEICULO".
+       01  WS-TAB-CLASSE-NOME-R REDEFINES WS-TAB-CLASSE-NOME.
+           03  WS-CLASSE-NOME OCCURS 6 TIMES PIC X(24).
+
+       01  WS-LINHA-CAB1.
+           03  FILLER            PIC X(08) VALUE "CLASSE ".
+           03  DET-CLASSE-COD    PIC X(01).
+           03  FILLER            PIC X(03) VALUE " - ".
+           03  DET-CLASSE-NOME   PIC X(24).
+
+       01  WS-LINHA-CAB2.
+           03  FILLER            PIC X(06) VALUE "CODIGO".
+           03  FILLER            PIC X(02) VALUE SPACES.
+           03  FILLER            PIC X(40) VALUE "DESCRICAO".
+           03  FILLER            PIC X(30) VALUE "CIDADE DE ORIGEM".
+           03  FILLER            PIC X(02) VALUE SPACES.
+           03  FILLER            PIC X(02) VALUE "UF".
+
+       01  WS-LINHA-DET.
+           03  DET-COD-01        PIC 9(06).
+           03  FILLER            PIC X(02) VALUE SPACES.
+           03  DET-DESC-01       PIC X(40).
+           03  DET-CIDADE        PIC X(30).
+           03  FILLER            PIC X(02) VALUE SPACES.
+           03  DET-ESTADO        PIC X(02).
+
+       01  WS-LINHA-TOTAL.
+           03  FILLER            PIC X(30) VALUE
+               "TOTAL DE PRODUTOS NA CLASSE: ".
+           03  TOT-PRODUTOS      PIC Z(04)9.
+
+      *---------------------------------------------------------------*
+
+       PROCEDURE DIVISION.
+
+       Main-Process SECTION.
+           PERFORM Program-Initialize
+           PERFORM Program-Body UNTIL FIM-ACE01
+           PERFORM Program-Terminate
+           .
+
+      *---------------------------------------------------------------*
+
+       Program-Initialize SECTION.
+           DISPLAY "INFORME A CLASSE DE MAPA DE LOJA A NAVEGAR "
+           DISPLAY "(P-MATPRIMA L-LIMPEZA R-REFEICOES B-BRINDES "
+           DISPLAY "M-CONSUMO V-VEICULO): "
+           ACCEPT WS-CLASSE-ESCOLHIDA
+           MOVE "N" TO WS-ACHOU-CLASSE
+           PERFORM VARYING WS-IX-CLASSE FROM 1 BY 1
+                   UNTIL WS-IX-CLASSE > 6
+               IF WS-CLASSE-COD(WS-IX-CLASSE) EQUAL WS-CLASSE-ESCOLHIDA
+                   MOVE "S" TO WS-ACHOU-CLASSE
+               END-IF
+           END-PERFORM
+           IF NOT Achou-Classe
+               DISPLAY "CLASSE INVALIDA - ASSUMINDO 'P'"
+               MOVE "P" TO WS-CLASSE-ESCOLHIDA
+           END-IF
+           OPEN INPUT ACE01
+           OPEN INPUT ACE06
+           OPEN INPUT Arquivo-Cidade
+           OPEN OUTPUT RELATO
+           PERFORM Imprime-Cabecalho-Classe
+           PERFORM Ler-ACE01
+           .
+
+      *---------------------------------------------------------------*
+
+       Imprime-Cabecalho-Classe SECTION.
+           PERFORM VARYING WS-IX-CLASSE FROM 1 BY 1
+                   UNTIL WS-IX-CLASSE > 6
+               IF WS-CLASSE-COD(WS-IX-CLASSE) EQUAL WS-CLASSE-ESCOLHIDA
+                   MOVE WS-CLASSE-COD(WS-IX-CLASSE)  TO DET-CLASSE-COD
+                   MOVE WS-CLASSE-NOME(WS-IX-CLASSE) TO DET-CLASSE-NOME
+               END-IF
+           END-PERFORM
+           WRITE REG-REL FROM WS-LINHA-CAB1
+           WRITE REG-REL FROM WS-LINHA-CAB2
+           .
+
+      *---------------------------------------------------------------*
+
+       Program-Body SECTION.
+           IF CLASSECE-01 EQUAL WS-CLASSE-ESCOLHIDA
+               PERFORM Localiza-Fornecedor-Cidade
+               PERFORM Imprime-Linha
+               ADD 1 TO WS-QTD-PRODUTOS
+           END-IF
+           PERFORM Ler-ACE01
+           .
+
+      *---------------------------------------------------------------*
+
+       Ler-ACE01 SECTION.
+           READ ACE01 NEXT RECORD
+               AT END
+                   MOVE "S" TO WS-FIM-ACE01
+           END-READ
+           .
+
+      *---------------------------------------------------------------*
+
+       Localiza-Fornecedor-Cidade SECTION.
+           MOVE SPACES TO WS-CIDADE-NOME
+           MOVE SPACES TO WS-CIDADE-ESTADO
+           MOVE CODFOR-01 TO COD-06
+           READ ACE06 INVALID KEY
+               CONTINUE
+           NOT INVALID KEY
+               MOVE CID-CODIGO-06 TO Cid-Codigo
+               READ Arquivo-Cidade INVALID KEY
+                   CONTINUE
+               NOT INVALID KEY
+                   MOVE Cidade     TO WS-CIDADE-NOME
+                   MOVE Cid-Estado TO WS-CIDADE-ESTADO
+               END-READ
+           END-READ
+           .
+
+      *---------------------------------------------------------------*
+
+       Imprime-Linha SECTION.
+           MOVE COD-01         TO DET-COD-01
+           MOVE DESC-01        TO DET-DESC-01
+           MOVE WS-CIDADE-NOME TO DET-CIDADE
+           MOVE WS-CIDADE-ESTADO TO DET-ESTADO
+           WRITE REG-REL FROM WS-LINHA-DET
+           .
+
+      *---------------------------------------------------------------*
+
+       Program-Terminate SECTION.
+           MOVE WS-QTD-PRODUTOS TO TOT-PRODUTOS
+           WRITE REG-REL FROM WS-LINHA-TOTAL
+           CLOSE ACE01 ACE06 Arquivo-Cidade RELATO
+           STOP RUN
+           .
