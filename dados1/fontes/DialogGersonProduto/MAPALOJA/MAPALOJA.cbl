@@ -0,0 +1,114 @@
+000010*MAPALOJA-MAPA DE LOJA POR CLASSECE-01. PARA CADA CLASSE        *
+000020*(P=MATERIA PRIMA, L=MATERIAL LIMPEZA, R=REFEICOES E LANCHES,   *
+000030*B=BRINDES E INDENIZACAO, M=MATERIAL DE CONSUMO,                *
+000040*V=MANUTENCAO DE VEICULO) LISTA COD-01/DESC-01/EST-01 DE TODO   *
+000050*PRODUTO DA CLASSE, COMPLETANDO O RELATORIO PREVISTO NO         *
+000060*COMENTARIO DE FD-01 MAS NUNCA IMPLEMENTADO.                    *
+000070 IDENTIFICATION DIVISION.
+000080 PROGRAM-ID. MAPALOJA.
+000090 ENVIRONMENT DIVISION.
+000100 INPUT-OUTPUT SECTION.
+000110 FILE-CONTROL.
+000120 COPY "C:\Repo2024\cobol\dados1\book\SELC-01".
+000130     SELECT RELATO  ASSIGN TO PRINTER
+000140                    FILE STATUS IS FS.
+000150 DATA DIVISION.
+000160 FILE SECTION.
+000170 COPY "C:\Repo2024\cobol\dados1\book\FD-01".
+000180 COPY "C:\Repo2024\cobol\dados1\book\FDREL80".
+000190 WORKING-STORAGE SECTION.
+000200 COPY "C:\Repo2024\cobol\dados1\book\cpywsds".
+
+       01  WS-FIM-ACE01          PIC X(01) VALUE "N".
+           88  FIM-ACE01         VALUE "S".
+
+       01  WS-IX-CLASSE          PIC 9(02).
+
+       01  WS-TAB-CLASSE-COD.
+           03  FILLER            PIC X(01) VALUE "P".
+           03  FILLER            PIC X(01) VALUE "L".
+           03  FILLER            PIC X(01) VALUE "R".
+           03  FILLER            PIC X(01) VALUE "B".
+           03  FILLER            PIC X(01) VALUE "M".
+           03  FILLER            PIC X(01) VALUE "V".
+       01  WS-TAB-CLASSE-COD-R REDEFINES WS-TAB-CLASSE-COD.
+           03  WS-CLASSE-COD OCCURS 6 TIMES PIC X(01).
+
+       01  WS-TAB-CLASSE-NOME.
+           03  FILLER            PIC X(24) VALUE "MATERIA PRIMA".
+           03  FILLER            PIC X(24) VALUE "MATERIAL DE LIMPEZA".
+           03  FILLER            PIC X(24) VALUE "REFEICOES E LANCHES".
+           03  FILLER            PIC X(24) VALUE
+               "BRINDES E INDENIZACAO".
+           03  FILLER            PIC X(24) VALUE "MATERIAL DE CONSUMO".
+           03  FILLER            PIC X(24) VALUE
+               "MANUTENCAO DE VEICULO".
+       01  WS-TAB-CLASSE-NOME-R REDEFINES WS-TAB-CLASSE-NOME.
+           03  WS-CLASSE-NOME OCCURS 6 TIMES PIC X(24).
+
+       01  WS-LINHA-CAB-GERAL.
+           03  FILLER            PIC X(40) VALUE
+               "MAPALOJA - MAPA DE LOJA POR CLASSECE-01".
+
+       01  WS-LINHA-CAB-CLASSE.
+           03  FILLER            PIC X(08) VALUE "CLASSE ".
+           03  DET-CLASSE-COD    PIC X(01).
+           03  FILLER            PIC X(03) VALUE " - ".
+           03  DET-CLASSE-NOME   PIC X(24).
+
+       01  WS-LINHA-DET.
+           03  DET-COD-01        PIC 9(06).
+           03  FILLER            PIC X(02) VALUE SPACES.
+           03  DET-DESC-01       PIC X(40).
+           03  DET-EST-01        PIC Z(06)9.
+
+      *---------------------------------------------------------------*
+
+       PROCEDURE DIVISION.
+
+       Main-Process SECTION.
+           OPEN OUTPUT RELATO
+           WRITE REG-REL FROM WS-LINHA-CAB-GERAL
+           PERFORM VARYING WS-IX-CLASSE FROM 1 BY 1
+                   UNTIL WS-IX-CLASSE > 6
+               PERFORM Imprime-Classe
+           END-PERFORM
+           CLOSE RELATO
+           STOP RUN
+           .
+
+      *---------------------------------------------------------------*
+
+       Imprime-Classe SECTION.
+           MOVE WS-CLASSE-COD(WS-IX-CLASSE)  TO DET-CLASSE-COD
+           MOVE WS-CLASSE-NOME(WS-IX-CLASSE) TO DET-CLASSE-NOME
+           WRITE REG-REL FROM WS-LINHA-CAB-CLASSE
+           MOVE "N" TO WS-FIM-ACE01
+           OPEN INPUT ACE01
+           PERFORM Ler-ACE01
+           PERFORM UNTIL FIM-ACE01
+               IF CLASSECE-01 EQUAL WS-CLASSE-COD(WS-IX-CLASSE)
+                   PERFORM Imprime-Linha
+               END-IF
+               PERFORM Ler-ACE01
+           END-PERFORM
+           CLOSE ACE01
+           .
+
+      *---------------------------------------------------------------*
+
+       Ler-ACE01 SECTION.
+           READ ACE01 NEXT RECORD
+               AT END
+                   MOVE "S" TO WS-FIM-ACE01
+           END-READ
+           .
+
+      *---------------------------------------------------------------*
+
+       Imprime-Linha SECTION.
+           MOVE COD-01  TO DET-COD-01
+           MOVE DESC-01 TO DET-DESC-01
+           MOVE EST-01  TO DET-EST-01
+           WRITE REG-REL FROM WS-LINHA-DET
+           .
