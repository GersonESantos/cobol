@@ -0,0 +1,215 @@
+000010*CIDSAI-FECHAMENTO DE FIM DE DIA DAS SAIDAS DE ESTOQUE DE        *
+000020*PRODUTOS (QTSAIDAR-01 EM ACE01) POR CIDADE DE ORIGEM DO         *
+000030*FORNECEDOR DE CADA PRODUTO (MESMA LIGACAO CODFOR-01 -> ACE06 -> *
+000040*ARQUIVO-CIDADE USADA POR CIDPROD). ACUMULA O TOTAL DE SAIDA POR *
+000050*CIDADE E DESTACA, EM LINHA A PARTE, O TOTAL DE SAIDAS DE        *
+000060*PRODUTOS CUJO FORNECEDOR\CIDADE NAO PODE SER DETERMINADO.       *
+000090 IDENTIFICATION DIVISION.
+000100 PROGRAM-ID. CIDSAI.
+000110 ENVIRONMENT DIVISION.
+000120 INPUT-OUTPUT SECTION.
+000130 FILE-CONTROL.
+000140 COPY "C:\Repo2024\cobol\dados1\book\SELC-01".
+000150 COPY "C:\Repo2024\cobol\dados1\book\SELC-06".
+000160     SELECT Arquivo-Cidade ASSIGN TO "arquivos\cidade.dat"
+000170                   ORGANIZATION IS INDEXED
+000180                   ACCESS MODE  IS DYNAMIC
+000190                   RECORD KEY   IS Cid-Codigo
+000200                   FILE STATUS  IS FS-CID.
+000210     SELECT RELATO  ASSIGN TO PRINTER
+000220                    FILE STATUS IS FS.
+000230 DATA DIVISION.
+000240 FILE SECTION.
+000250 COPY "C:\Repo2024\cobol\dados1\book\FD-01".
+000260 COPY "C:\Repo2024\cobol\dados1\book\FD-06".
+000270 FD Arquivo-Cidade.
+000280 01 Registro-Cidade.
+000290   02 Cid-Codigo         Pic 9(05).
+000300   02 Cidade             Pic x(30).
+000310   02 DDD-Cidade         Pic 9(04).
+000320   02 Cid-Cod-Municipio  Pic 9(07).
+000330   02 Cid-Estado         Pic x(02).
+000340   02 Cid-CEP            Pic 9(08).
+000350   02 Cid-Status         Pic x(01).
+000360   02 Cid-Versao         Pic 9(14).
+000370 COPY "C:\Repo2024\cobol\dados1\book\FDREL80".
+000380 WORKING-STORAGE SECTION.
+000390 COPY "C:\Repo2024\cobol\dados1\book\cpywsds".
+
+       01  FS-CID                PIC X(02) VALUE "00".
+
+       01  WS-FIM-ACE01          PIC X(01) VALUE "N".
+           88  FIM-ACE01         VALUE "S".
+
+       01  WS-IX                 PIC 9(02) COMP.
+       01  WS-SAIDA-PRODUTO      PIC 9(07).
+       01  WS-TOTAL-GERAL        PIC 9(09) VALUE ZERO.
+       01  WS-TOTAL-CONCILIADO   PIC 9(09) VALUE ZERO.
+       01  WS-TOTAL-SEM-CIDADE   PIC 9(09) VALUE ZERO.
+       01  WS-QTD-SEM-CIDADE     PIC 9(05) VALUE ZERO.
+
+       01  WS-ACHOU-CIDADE       PIC X(01).
+           88  Achou-Cidade      VALUE "S".
+
+       01  WS-ACHOU-TAB-CIDADE   PIC X(01).
+           88  Achou-Tab-Cidade  VALUE "S".
+
+       01  WS-QTD-CIDADES        PIC 9(03) COMP VALUE ZERO.
+       01  TAB-CIDADES.
+           03  TAB-CIDADE OCCURS 200 TIMES.
+               05  TC-CID-CODIGO PIC 9(05).
+               05  TC-CIDADE     PIC X(30).
+               05  TC-ESTADO     PIC X(02).
+               05  TC-TOTAL      PIC 9(09).
+
+       01  WS-LINHA-CAB1.
+           03  FILLER            PIC X(60) VALUE
+               "CIDSAI - CONCILIACAO DE SAIDAS POR CIDADE DE ORIGEM".
+
+       01  WS-LINHA-CAB2.
+           03  FILLER            PIC X(05) VALUE "COD.".
+           03  FILLER            PIC X(03) VALUE SPACES.
+           03  FILLER            PIC X(30) VALUE "CIDADE".
+           03  FILLER            PIC X(02) VALUE "UF".
+           03  FILLER            PIC X(03) VALUE SPACES.
+           03  FILLER            PIC X(15) VALUE "TOTAL SAIDAS".
+
+       01  WS-LINHA-DET.
+           03  DET-CID-CODIGO    PIC Z(04)9.
+           03  FILLER            PIC X(03) VALUE SPACES.
+           03  DET-CIDADE        PIC X(30).
+           03  DET-ESTADO        PIC X(02).
+           03  FILLER            PIC X(03) VALUE SPACES.
+           03  DET-TOTAL         PIC Z(08)9.
+
+       01  WS-LINHA-SEM-CIDADE.
+           03  FILLER            PIC X(45) VALUE
+               "PRODUTOS SEM FORNECEDOR\CIDADE RESOLVIDA: ".
+           03  DET-QTD-SEM-CID   PIC Z(04)9.
+           03  FILLER            PIC X(03) VALUE SPACES.
+           03  DET-TOTAL-SEM-CID PIC Z(08)9.
+
+       01  WS-LINHA-TOTAL-GERAL.
+           03  FILLER            PIC X(30) VALUE
+               "TOTAL GERAL DE SAIDAS DO DIA: ".
+           03  DET-TOTAL-GERAL   PIC Z(08)9.
+
+      *---------------------------------------------------------------*
+
+       PROCEDURE DIVISION.
+
+       Main-Process SECTION.
+           PERFORM Program-Initialize
+           PERFORM Program-Body UNTIL FIM-ACE01
+           PERFORM Program-Terminate
+           .
+
+      *---------------------------------------------------------------*
+
+       Program-Initialize SECTION.
+           OPEN INPUT ACE01
+           OPEN INPUT ACE06
+           OPEN INPUT Arquivo-Cidade
+           OPEN OUTPUT RELATO
+           WRITE REG-REL FROM WS-LINHA-CAB1
+           WRITE REG-REL FROM WS-LINHA-CAB2
+           PERFORM Ler-ACE01
+           .
+
+      *---------------------------------------------------------------*
+
+       Program-Body SECTION.
+           PERFORM Soma-Saida-Produto
+           IF WS-SAIDA-PRODUTO NOT EQUAL ZEROS
+               ADD WS-SAIDA-PRODUTO TO WS-TOTAL-GERAL
+               PERFORM Localiza-Cidade-Produto
+               IF Achou-Cidade
+                   PERFORM Acumula-Cidade
+                   ADD WS-SAIDA-PRODUTO TO WS-TOTAL-CONCILIADO
+               ELSE
+                   ADD 1               TO WS-QTD-SEM-CIDADE
+                   ADD WS-SAIDA-PRODUTO TO WS-TOTAL-SEM-CIDADE
+               END-IF
+           END-IF
+           PERFORM Ler-ACE01
+           .
+
+      *---------------------------------------------------------------*
+
+       Ler-ACE01 SECTION.
+           READ ACE01 NEXT RECORD
+               AT END
+                   MOVE "S" TO WS-FIM-ACE01
+           END-READ
+           .
+
+      *---------------------------------------------------------------*
+
+       Soma-Saida-Produto SECTION.
+           MOVE ZERO TO WS-SAIDA-PRODUTO
+           PERFORM VARYING WS-IX FROM 1 BY 1 UNTIL WS-IX > 12
+               ADD QTSAI-01(WS-IX) TO WS-SAIDA-PRODUTO
+           END-PERFORM
+           .
+
+      *---------------------------------------------------------------*
+
+       Localiza-Cidade-Produto SECTION.
+           MOVE "N" TO WS-ACHOU-CIDADE
+           IF CODFOR-01 NOT EQUAL ZERO
+               MOVE CODFOR-01 TO COD-06
+               READ ACE06 INVALID KEY
+                   CONTINUE
+               NOT INVALID KEY
+                   MOVE CID-CODIGO-06 TO Cid-Codigo
+                   READ Arquivo-Cidade INVALID KEY
+                       CONTINUE
+                   NOT INVALID KEY
+                       MOVE "S" TO WS-ACHOU-CIDADE
+                   END-READ
+               END-READ
+           END-IF
+           .
+
+      *---------------------------------------------------------------*
+
+       Acumula-Cidade SECTION.
+           MOVE "N" TO WS-ACHOU-TAB-CIDADE
+           PERFORM VARYING WS-IX FROM 1 BY 1
+                   UNTIL WS-IX > WS-QTD-CIDADES
+               IF TC-CID-CODIGO(WS-IX) EQUAL Cid-Codigo
+                   MOVE "S" TO WS-ACHOU-TAB-CIDADE
+                   ADD WS-SAIDA-PRODUTO TO TC-TOTAL(WS-IX)
+               END-IF
+           END-PERFORM
+           IF NOT Achou-Tab-Cidade
+               ADD 1 TO WS-QTD-CIDADES
+               MOVE Cid-Codigo TO TC-CID-CODIGO(WS-QTD-CIDADES)
+               MOVE Cidade     TO TC-CIDADE(WS-QTD-CIDADES)
+               MOVE Cid-Estado TO TC-ESTADO(WS-QTD-CIDADES)
+               MOVE WS-SAIDA-PRODUTO TO TC-TOTAL(WS-QTD-CIDADES)
+           END-IF
+           .
+
+      *---------------------------------------------------------------*
+
+       Program-Terminate SECTION.
+           PERFORM VARYING WS-IX FROM 1 BY 1
+                   UNTIL WS-IX > WS-QTD-CIDADES
+               MOVE TC-CID-CODIGO(WS-IX) TO DET-CID-CODIGO
+               MOVE TC-CIDADE(WS-IX)     TO DET-CIDADE
+               MOVE TC-ESTADO(WS-IX)     TO DET-ESTADO
+               MOVE TC-TOTAL(WS-IX)      TO DET-TOTAL
+               WRITE REG-REL FROM WS-LINHA-DET
+           END-PERFORM
+
+           MOVE WS-QTD-SEM-CIDADE   TO DET-QTD-SEM-CID
+           MOVE WS-TOTAL-SEM-CIDADE TO DET-TOTAL-SEM-CID
+           WRITE REG-REL FROM WS-LINHA-SEM-CIDADE
+
+           MOVE WS-TOTAL-GERAL TO DET-TOTAL-GERAL
+           WRITE REG-REL FROM WS-LINHA-TOTAL-GERAL
+
+           CLOSE ACE01 ACE06 Arquivo-Cidade RELATO
+           STOP RUN
+           .
