@@ -0,0 +1,116 @@
+000010*CSTVAR-RELATORIO DE VARIACAO DE CUSTO (CREAL-01\CMEDIO-01\      *
+000020*CATUAL-01). LISTA TODO PRODUTO ONDE CATUAL-01 SE DESVIA DE     *
+000030*CMEDIO-01 EM MAIS DE UM PERCENTUAL INFORMADO PELO OPERADOR, *
+000040*PARA A COMPRA DETECTAR CHOQUES DE PRECO ANTES QUE DISTORCAM O *
+000050*CUSTO MEDIO USADO NO CALCULO DA MARGEM.                       *
+000060 IDENTIFICATION DIVISION.
+000070 PROGRAM-ID. CSTVAR.
+000080 ENVIRONMENT DIVISION.
+000090 INPUT-OUTPUT SECTION.
+000100 FILE-CONTROL.
+000110 COPY "C:\Repo2024\cobol\dados1\book\SELC-01".
+000120     SELECT RELATO  ASSIGN TO PRINTER
+000130                    FILE STATUS IS FS.
+000140 DATA DIVISION.
+000150 FILE SECTION.
+000160 COPY "C:\Repo2024\cobol\dados1\book\FD-01".
+000170 COPY "C:\Repo2024\cobol\dados1\book\FDREL80".
+000180 WORKING-STORAGE SECTION.
+000190 COPY "C:\Repo2024\cobol\dados1\book\cpywsds".
+
+       01  WS-FIM-ACE01          PIC X(01) VALUE "N".
+           88  FIM-ACE01         VALUE "S".
+
+       01  WS-LIMIAR-PCT         PIC 9(03)V99.
+       01  WS-DESVIO-PCT         PIC S9(05)V99 COMP-3.
+       01  WS-DESVIO-ABS         PIC S9(05)V99 COMP-3.
+
+       01  WS-LINHA-CAB1.
+           03  FILLER            PIC X(50) VALUE
+               "CSTVAR - VARIACAO DE CUSTO ATUAL X CUSTO MEDIO".
+
+       01  WS-LINHA-CAB2.
+           03  FILLER            PIC X(06) VALUE "CODIGO".
+           03  FILLER            PIC X(02) VALUE SPACES.
+           03  FILLER            PIC X(40) VALUE "DESCRICAO".
+           03  FILLER            PIC X(12) VALUE "CUSTO MEDIO".
+           03  FILLER            PIC X(02) VALUE SPACES.
+           03  FILLER            PIC X(12) VALUE "CUSTO ATUAL".
+           03  FILLER            PIC X(02) VALUE SPACES.
+           03  FILLER            PIC X(08) VALUE "DESV %".
+
+       01  WS-LINHA-DET.
+           03  DET-COD-01        PIC 9(06).
+           03  FILLER            PIC X(02) VALUE SPACES.
+           03  DET-DESC-01       PIC X(40).
+           03  DET-CMEDIO-01     PIC Z(09)9.
+           03  FILLER            PIC X(02) VALUE SPACES.
+           03  DET-CATUAL-01     PIC Z(09)9.
+           03  FILLER            PIC X(02) VALUE SPACES.
+           03  DET-DESVIO-PCT    PIC ZZZ9.99.
+
+      *---------------------------------------------------------------*
+
+       PROCEDURE DIVISION.
+
+       Main-Process SECTION.
+           PERFORM Program-Initialize
+           PERFORM Program-Body UNTIL FIM-ACE01
+           PERFORM Program-Terminate
+           .
+
+      *---------------------------------------------------------------*
+
+       Program-Initialize SECTION.
+           DISPLAY "INFORME O PERCENTUAL LIMITE DE DESVIO (999.99): "
+           ACCEPT WS-LIMIAR-PCT
+           OPEN INPUT ACE01
+           OPEN OUTPUT RELATO
+           WRITE REG-REL FROM WS-LINHA-CAB1
+           WRITE REG-REL FROM WS-LINHA-CAB2
+           PERFORM Ler-ACE01
+           .
+
+      *---------------------------------------------------------------*
+
+       Program-Body SECTION.
+           IF CMEDIO-01 NOT = ZERO
+               COMPUTE WS-DESVIO-PCT ROUNDED =
+                   ((CATUAL-01 - CMEDIO-01) * 100) / CMEDIO-01
+               MOVE WS-DESVIO-PCT TO WS-DESVIO-ABS
+               IF WS-DESVIO-ABS < ZERO
+                   COMPUTE WS-DESVIO-ABS = WS-DESVIO-ABS * -1
+               END-IF
+               IF WS-DESVIO-ABS > WS-LIMIAR-PCT
+                   PERFORM Imprime-Linha
+               END-IF
+           END-IF
+           PERFORM Ler-ACE01
+           .
+
+      *---------------------------------------------------------------*
+
+       Ler-ACE01 SECTION.
+           READ ACE01 NEXT RECORD
+               AT END
+                   MOVE "S" TO WS-FIM-ACE01
+           END-READ
+           .
+
+      *---------------------------------------------------------------*
+
+       Imprime-Linha SECTION.
+           MOVE COD-01       TO DET-COD-01
+           MOVE DESC-01      TO DET-DESC-01
+           MOVE CMEDIO-01    TO DET-CMEDIO-01
+           MOVE CATUAL-01    TO DET-CATUAL-01
+           MOVE WS-DESVIO-PCT TO DET-DESVIO-PCT
+           WRITE REG-REL FROM WS-LINHA-DET
+           .
+
+      *---------------------------------------------------------------*
+
+       Program-Terminate SECTION.
+           CLOSE ACE01 RELATO
+           STOP RUN
+           .
