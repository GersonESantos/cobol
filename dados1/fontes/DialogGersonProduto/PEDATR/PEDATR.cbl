@@ -0,0 +1,148 @@
+000010*PEDATR-RELATORIO DE PEDIDOS PENDENTES (QTPED-01)              *
+000020*LE ACE01 SEQUENCIALMENTE E IMPRIME EM RELATO TODO ITEM COM    *
+000030*QTPED-01 DIFERENTE DE ZERO, JUNTO COM DATCAD-01 E DATNOV-01,  *
+000040*SINALIZANDO OS QUE ESTAO PENDENTES HA MAIS DE Tl-Dias-Atraso  *
+000050*DIAS (CONTADOS A PARTIR DE DATCAD-01, FORMATO AAMMDD).         *
+000060 IDENTIFICATION DIVISION.
+000070 PROGRAM-ID. PEDATR.
+000080 ENVIRONMENT DIVISION.
+000090 INPUT-OUTPUT SECTION.
+000100 FILE-CONTROL.
+000110 COPY "C:\Repo2024\cobol\dados1\book\SELC-01".
+000120     SELECT RELATO  ASSIGN TO PRINTER
+000130                    FILE STATUS IS FS.
+000140 DATA DIVISION.
+000150 FILE SECTION.
+000160 COPY "C:\Repo2024\cobol\dados1\book\FD-01".
+000170 COPY "C:\Repo2024\cobol\dados1\book\FDREL80".
+000180 WORKING-STORAGE SECTION.
+000190 COPY "C:\Repo2024\cobol\dados1\book\cpywsds".
+
+       78  Tl-Dias-Atraso                VALUE 30.
+
+       01  WS-FIM-ACE01          PIC X(01) VALUE "N".
+           88  FIM-ACE01         VALUE "S".
+
+       01  WS-DATA-SISTEMA           PIC 9(08).
+
+       01  WS-DATCAD-GRUPO.
+           03  WS-DATCAD-GRUPO-ANO   PIC 9(02).
+           03  WS-DATCAD-GRUPO-MES   PIC 9(02).
+           03  WS-DATCAD-GRUPO-DIA   PIC 9(02).
+
+       01  WS-DATCAD-ANO             PIC 9(04).
+       01  WS-DATCAD-AAAAMMDD        PIC 9(08).
+
+       01  WS-JULIANO-SISTEMA    PIC 9(07).
+       01  WS-JULIANO-CADASTRO   PIC 9(07).
+       01  WS-DIAS-PENDENTE      PIC 9(07).
+
+       01  WS-LINHA-CAB1.
+           03  FILLER            PIC X(38) VALUE
+               "PEDATR - PEDIDOS PENDENTES DE ENTREGA".
+           03  FILLER            PIC X(42) VALUE SPACES.
+
+       01  WS-LINHA-CAB2.
+           03  FILLER            PIC X(06) VALUE "CODIGO".
+           03  FILLER            PIC X(02) VALUE SPACES.
+           03  FILLER            PIC X(40) VALUE "DESCRICAO".
+           03  FILLER            PIC X(06) VALUE "PEDIDO".
+           03  FILLER            PIC X(02) VALUE SPACES.
+           03  FILLER            PIC X(06) VALUE "CADAST".
+           03  FILLER            PIC X(02) VALUE SPACES.
+           03  FILLER            PIC X(04) VALUE "MVTO".
+           03  FILLER            PIC X(02) VALUE SPACES.
+           03  FILLER            PIC X(04) VALUE "DIAS".
+           03  FILLER            PIC X(02) VALUE SPACES.
+           03  FILLER            PIC X(08) VALUE "SITUACAO".
+
+       01  WS-LINHA-DET.
+           03  DET-COD-01        PIC 9(06).
+           03  FILLER            PIC X(02) VALUE SPACES.
+           03  DET-DESC-01       PIC X(40).
+           03  DET-QTPED-01      PIC ZZZZZZ9.
+           03  FILLER            PIC X(02) VALUE SPACES.
+           03  DET-DATCAD-01     PIC 99B99B99.
+           03  FILLER            PIC X(02) VALUE SPACES.
+           03  DET-DATNOV-01     PIC 99B99.
+           03  FILLER            PIC X(02) VALUE SPACES.
+           03  DET-DIAS          PIC ZZZZ9.
+           03  FILLER            PIC X(02) VALUE SPACES.
+           03  DET-SITUACAO      PIC X(08).
+
+      *---------------------------------------------------------------*
+
+       PROCEDURE DIVISION.
+
+       Main-Process SECTION.
+           PERFORM Program-Initialize
+           PERFORM Program-Body UNTIL FIM-ACE01
+           PERFORM Program-Terminate
+           .
+
+      *---------------------------------------------------------------*
+
+       Program-Initialize SECTION.
+           ACCEPT WS-DATA-SISTEMA FROM DATE YYYYMMDD
+           COMPUTE WS-JULIANO-SISTEMA =
+               FUNCTION INTEGER-OF-DATE(WS-DATA-SISTEMA)
+           OPEN INPUT ACE01
+           OPEN OUTPUT RELATO
+           WRITE REG-REL FROM WS-LINHA-CAB1
+           WRITE REG-REL FROM WS-LINHA-CAB2
+           PERFORM Ler-ACE01
+           .
+
+      *---------------------------------------------------------------*
+
+       Program-Body SECTION.
+           IF QTPED-01 NOT = ZERO
+               PERFORM Imprime-Linha
+           END-IF
+           PERFORM Ler-ACE01
+           .
+
+      *---------------------------------------------------------------*
+
+       Ler-ACE01 SECTION.
+           READ ACE01 NEXT RECORD
+               AT END
+                   MOVE "S" TO WS-FIM-ACE01
+           END-READ
+           .
+
+      *---------------------------------------------------------------*
+
+       Imprime-Linha SECTION.
+           MOVE DATCAD-01          TO WS-DATCAD-GRUPO
+           COMPUTE WS-DATCAD-ANO   = 2000 + WS-DATCAD-GRUPO-ANO
+           COMPUTE WS-DATCAD-AAAAMMDD =
+               WS-DATCAD-ANO * 10000
+               + WS-DATCAD-GRUPO-MES * 100
+               + WS-DATCAD-GRUPO-DIA
+
+           COMPUTE WS-JULIANO-CADASTRO =
+               FUNCTION INTEGER-OF-DATE(WS-DATCAD-AAAAMMDD)
+           COMPUTE WS-DIAS-PENDENTE =
+               WS-JULIANO-SISTEMA - WS-JULIANO-CADASTRO
+
+           MOVE COD-01      TO DET-COD-01
+           MOVE DESC-01     TO DET-DESC-01
+           MOVE QTPED-01    TO DET-QTPED-01
+           MOVE DATCAD-01   TO DET-DATCAD-01
+           MOVE DATNOV-01   TO DET-DATNOV-01
+           MOVE WS-DIAS-PENDENTE TO DET-DIAS
+           IF WS-DIAS-PENDENTE > Tl-Dias-Atraso
+               MOVE "ATRASADO" TO DET-SITUACAO
+           ELSE
+               MOVE SPACES     TO DET-SITUACAO
+           END-IF
+           WRITE REG-REL FROM WS-LINHA-DET
+           .
+
+      *---------------------------------------------------------------*
+
+       Program-Terminate SECTION.
+           CLOSE ACE01 RELATO
+           STOP RUN
+           .
