@@ -0,0 +1,132 @@
+000010*VENANU-ARQUIVAMENTO ANUAL DE QTSAIDAR-01 (SAIDAS DOS ULTIMOS   *
+000020*12 MESES). NO FECHAMENTO DO EXERCICIO, COPIA A TABELA DE       *
+000030*QTSAI-01 DE CADA PRODUTO PARA ACE10 (HISTORICO DATADO PELO     *
+000040*ANO INFORMADO PELO OPERADOR), PARA QUE O ANO CORRENTE          *
+000050*CONTINUE SENDO ROLADO MES A MES POR ROLQT SEM PERDER A         *
+000060*COMPARACAO COM O MESMO PERIODO DO ANO ANTERIOR.                *
+000070 IDENTIFICATION DIVISION.
+000080 PROGRAM-ID. VENANU.
+000090 ENVIRONMENT DIVISION.
+000100 INPUT-OUTPUT SECTION.
+000110 FILE-CONTROL.
+000120 COPY "C:\Repo2024\cobol\dados1\book\SELC-01".
+000130 COPY "C:\Repo2024\cobol\dados1\book\SELC-10".
+000140     SELECT RELATO  ASSIGN TO PRINTER
+000150                    FILE STATUS IS FS-REL.
+000160 DATA DIVISION.
+000170 FILE SECTION.
+000180 COPY "C:\Repo2024\cobol\dados1\book\FD-01".
+000190 COPY "C:\Repo2024\cobol\dados1\book\FD-10".
+000200 COPY "C:\Repo2024\cobol\dados1\book\FDREL80".
+000210 WORKING-STORAGE SECTION.
+000220 COPY "C:\Repo2024\cobol\dados1\book\cpywsds".
+
+       01  FS-REL                PIC X(02) VALUE "00".
+
+       01  WS-FIM-ACE01          PIC X(01) VALUE "N".
+           88  FIM-ACE01         VALUE "S".
+
+       01  WS-ANO-FECHAMENTO     PIC 9(04).
+       01  WS-IND                PIC 9(02) COMP.
+       01  WS-QTD-ARQUIVADOS     PIC 9(06) COMP VALUE ZERO.
+
+       01  WS-LINHA-CAB1.
+           03  FILLER            PIC X(50) VALUE
+               "VENANU - ARQUIVAMENTO ANUAL DE VENDAS".
+           03  FILLER            PIC X(30) VALUE SPACES.
+
+       01  WS-LINHA-CAB2.
+           03  FILLER            PIC X(06) VALUE "CODIGO".
+           03  FILLER            PIC X(02) VALUE SPACES.
+           03  FILLER            PIC X(40) VALUE "DESCRICAO".
+           03  FILLER            PIC X(06) VALUE "ANO".
+
+       01  WS-LINHA-DET.
+           03  DET-COD-01        PIC 9(06).
+           03  FILLER            PIC X(02) VALUE SPACES.
+           03  DET-DESC-01       PIC X(40).
+           03  DET-ANO           PIC 9(04).
+
+       01  WS-LINHA-TOTAL.
+           03  FILLER            PIC X(24) VALUE
+               "TOTAL DE PRODUTOS ARQ.: ".
+           03  TOT-ARQUIVADOS    PIC ZZZZZ9.
+
+      *---------------------------------------------------------------*
+
+       PROCEDURE DIVISION.
+
+       Main-Process SECTION.
+           PERFORM Program-Initialize
+           PERFORM Program-Body UNTIL FIM-ACE01
+           PERFORM Program-Terminate
+           .
+
+      *---------------------------------------------------------------*
+
+       Program-Initialize SECTION.
+           DISPLAY "INFORME O ANO DE FECHAMENTO (AAAA): "
+           ACCEPT WS-ANO-FECHAMENTO
+           OPEN INPUT ACE01
+           OPEN I-O ACE10
+           IF FS = "35" OR FS = "05"
+               OPEN OUTPUT ACE10
+               CLOSE ACE10
+               OPEN I-O ACE10
+           END-IF
+           OPEN OUTPUT RELATO
+           WRITE REG-REL FROM WS-LINHA-CAB1
+           WRITE REG-REL FROM WS-LINHA-CAB2
+           PERFORM Ler-ACE01
+           .
+
+      *---------------------------------------------------------------*
+
+       Program-Body SECTION.
+           PERFORM Arquivar-Produto
+           PERFORM Ler-ACE01
+           .
+
+      *---------------------------------------------------------------*
+
+       Ler-ACE01 SECTION.
+           READ ACE01 NEXT RECORD
+               AT END
+                   MOVE "S" TO WS-FIM-ACE01
+           END-READ
+           .
+
+      *---------------------------------------------------------------*
+
+       Arquivar-Produto SECTION.
+           MOVE COD-01           TO COD-10
+           MOVE WS-ANO-FECHAMENTO TO ANO-10
+           PERFORM VARYING WS-IND FROM 1 BY 1 UNTIL WS-IND > 12
+               MOVE QTSAI-01(WS-IND) TO QTSAI-10(WS-IND)
+           END-PERFORM
+           WRITE REG-10
+               INVALID KEY
+                   CONTINUE
+               NOT INVALID KEY
+                   PERFORM Imprime-Linha
+                   ADD 1 TO WS-QTD-ARQUIVADOS
+           END-WRITE
+           .
+
+      *---------------------------------------------------------------*
+
+       Imprime-Linha SECTION.
+           MOVE COD-01     TO DET-COD-01
+           MOVE DESC-01    TO DET-DESC-01
+           MOVE WS-ANO-FECHAMENTO TO DET-ANO
+           WRITE REG-REL FROM WS-LINHA-DET
+           .
+
+      *---------------------------------------------------------------*
+
+       Program-Terminate SECTION.
+           MOVE WS-QTD-ARQUIVADOS TO TOT-ARQUIVADOS
+           WRITE REG-REL FROM WS-LINHA-TOTAL
+           CLOSE ACE01 ACE10 RELATO
+           STOP RUN
+           .
