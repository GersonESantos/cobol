@@ -0,0 +1,123 @@
+000010*CODTRI-RELATORIO DE APURACAO POR CODIGO DE TRIBUTACAO          *
+000020*(CODTRI-01). LE ACE01, AGRUPA POR CODTRI-01 (0 A 9) E TOTALIZA *
+000030*EST-01 X PRATAC-01 (VALOR NO ATACADO) E EST-01 X PRVAR-01      *
+000040*(VALOR NO VAREJO) POR GRUPO, PARA SUBSIDIAR A APURACAO DE      *
+000050*IMPOSTOS POR CLASSIFICACAO TRIBUTARIA.                        *
+000060 IDENTIFICATION DIVISION.
+000070 PROGRAM-ID. CODTRI.
+000080 ENVIRONMENT DIVISION.
+000090 INPUT-OUTPUT SECTION.
+000100 FILE-CONTROL.
+000110 COPY "C:\Repo2024\cobol\dados1\book\SELC-01".
+000120     SELECT RELATO  ASSIGN TO PRINTER
+000130                    FILE STATUS IS FS.
+000140 DATA DIVISION.
+000150 FILE SECTION.
+000160 COPY "C:\Repo2024\cobol\dados1\book\FD-01".
+000170 COPY "C:\Repo2024\cobol\dados1\book\FDREL80".
+000180 WORKING-STORAGE SECTION.
+000190 COPY "C:\Repo2024\cobol\dados1\book\cpywsds".
+
+       01  WS-FIM-ACE01          PIC X(01) VALUE "N".
+           88  FIM-ACE01         VALUE "S".
+
+       01  WS-IX-CODTRI          PIC 9(02).
+
+       01  WS-TOTAIS-CODTRI.
+           03  WS-TOTAL-CODTRI OCCURS 10 TIMES.
+               05  WS-QTD-PRODUTOS    PIC 9(07).
+               05  WS-VAL-ATACADO     PIC 9(12)V99 COMP-3.
+               05  WS-VAL-VAREJO      PIC 9(12)V99 COMP-3.
+
+       01  WS-LINHA-CAB1.
+           03  FILLER            PIC X(55) VALUE
+               "CODTRI - APURACAO DE ESTOQUE POR CODIGO DE TRIBUTACAO".
+
+       01  WS-LINHA-CAB2.
+           03  FILLER            PIC X(06) VALUE "CODTRI".
+           03  FILLER            PIC X(02) VALUE SPACES.
+           03  FILLER            PIC X(10) VALUE "PRODUTOS".
+           03  FILLER            PIC X(02) VALUE SPACES.
+           03  FILLER            PIC X(16) VALUE "VALOR ATACADO".
+           03  FILLER            PIC X(02) VALUE SPACES.
+           03  FILLER            PIC X(16) VALUE "VALOR VAREJO".
+
+       01  WS-LINHA-DET.
+           03  DET-CODTRI        PIC 9.
+           03  FILLER            PIC X(07) VALUE SPACES.
+           03  DET-QTD-PRODUTOS  PIC ZZZZZZ9.
+           03  FILLER            PIC X(05) VALUE SPACES.
+           03  DET-VAL-ATACADO   PIC Z(10)9.99.
+           03  FILLER            PIC X(03) VALUE SPACES.
+           03  DET-VAL-VAREJO    PIC Z(10)9.99.
+
+      *---------------------------------------------------------------*
+
+       PROCEDURE DIVISION.
+
+       Main-Process SECTION.
+           PERFORM Program-Initialize
+           PERFORM Program-Body UNTIL FIM-ACE01
+           PERFORM Program-Totaliza
+           PERFORM Program-Terminate
+           .
+
+      *---------------------------------------------------------------*
+
+       Program-Initialize SECTION.
+           INITIALIZE WS-TOTAIS-CODTRI
+           OPEN INPUT ACE01
+           OPEN OUTPUT RELATO
+           WRITE REG-REL FROM WS-LINHA-CAB1
+           WRITE REG-REL FROM WS-LINHA-CAB2
+           PERFORM Ler-ACE01
+           .
+
+      *---------------------------------------------------------------*
+
+       Program-Body SECTION.
+           COMPUTE WS-IX-CODTRI = CODTRI-01 + 1
+           ADD 1 TO WS-QTD-PRODUTOS(WS-IX-CODTRI)
+           COMPUTE WS-VAL-ATACADO(WS-IX-CODTRI) =
+                   WS-VAL-ATACADO(WS-IX-CODTRI) + (EST-01 * PRATAC-01R)
+           COMPUTE WS-VAL-VAREJO(WS-IX-CODTRI) =
+                   WS-VAL-VAREJO(WS-IX-CODTRI) + (EST-01 * PRVAR-01R)
+           PERFORM Ler-ACE01
+           .
+
+      *---------------------------------------------------------------*
+
+       Ler-ACE01 SECTION.
+           READ ACE01 NEXT RECORD
+               AT END
+                   MOVE "S" TO WS-FIM-ACE01
+           END-READ
+           .
+
+      *---------------------------------------------------------------*
+
+       Program-Totaliza SECTION.
+           PERFORM VARYING WS-IX-CODTRI FROM 1 BY 1
+                   UNTIL WS-IX-CODTRI > 10
+               IF WS-QTD-PRODUTOS(WS-IX-CODTRI) NOT = ZERO
+                   PERFORM Imprime-Linha
+               END-IF
+           END-PERFORM
+           .
+
+      *---------------------------------------------------------------*
+
+       Imprime-Linha SECTION.
+           COMPUTE DET-CODTRI     = WS-IX-CODTRI - 1
+           MOVE WS-QTD-PRODUTOS(WS-IX-CODTRI) TO DET-QTD-PRODUTOS
+           MOVE WS-VAL-ATACADO(WS-IX-CODTRI)  TO DET-VAL-ATACADO
+           MOVE WS-VAL-VAREJO(WS-IX-CODTRI)   TO DET-VAL-VAREJO
+           WRITE REG-REL FROM WS-LINHA-DET
+           .
+
+      *---------------------------------------------------------------*
+
+       Program-Terminate SECTION.
+           CLOSE ACE01 RELATO
+           STOP RUN
+           .
