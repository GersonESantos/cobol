@@ -0,0 +1,91 @@
+000010*REPRINT-UTILITARIO DE LIBERACAO\REIMPRESSAO DA FILA DE          *
+000020*IMPRESSAO. OS RELATORIOS QUE GRAVAM VIA WS-REL-DISPOSITIVO       *
+000030*(CPYRELWS\CPYRELPG, PARAGRAFO MONTA-DISPOSITIVO-REL) FICAM       *
+000040*RETIDOS EM DISCO SOB ARQUIVOS\FILA EM VEZ DE IREM DIRETO PARA A  *
+000050*IMPRESSORA. ESTE PROGRAMA LE O NOME DO ARQUIVO DE FILA INFORMADO *
+000060*PELO OPERADOR E COPIA SEU CONTEUDO, LINHA A LINHA, PARA RELATO   *
+000070*ASSIGN TO PRINTER, LIBERANDO O RELATORIO PARA IMPRESSAO (OU      *
+000080*REIMPRIMINDO-O QUANTAS VEZES FOR PRECISO, SEM REEXECUTAR O JOB   *
+000090*QUE O GEROU).                                                    *
+000100 IDENTIFICATION DIVISION.
+000110 PROGRAM-ID. REPRINT.
+000120 ENVIRONMENT DIVISION.
+000130 INPUT-OUTPUT SECTION.
+000140 FILE-CONTROL.
+000150     SELECT Arquivo-Fila ASSIGN TO WS-Nome-Fila
+000160                    ORGANIZATION IS LINE SEQUENTIAL
+000170                    FILE STATUS  IS FS-FILA.
+000180     SELECT RELATO  ASSIGN TO PRINTER
+000190                    FILE STATUS IS FS.
+000200 DATA DIVISION.
+000210 FILE SECTION.
+000220 FD  Arquivo-Fila
+000230     LABEL RECORD IS OMITTED.
+000240 01  REG-FILA               PIC X(80).
+000250 COPY "C:\Repo2024\cobol\dados1\book\FDREL80".
+000260 WORKING-STORAGE SECTION.
+000270 COPY "C:\Repo2024\cobol\dados1\book\cpywsds".
+
+       01  FS-FILA               PIC X(02) VALUE "00".
+       01  WS-Nome-Fila          PIC X(60) VALUE SPACES.
+       01  WS-FIM-FILA           PIC X(01) VALUE "N".
+           88  FIM-FILA          VALUE "S".
+       01  WS-QTD-LINHAS         PIC 9(05) VALUE ZERO.
+       01  WS-Arquivo-Aberto     PIC X(01) VALUE "N".
+           88  Arquivo-Aberto    VALUE "S".
+
+      *---------------------------------------------------------------*
+
+       PROCEDURE DIVISION.
+
+       Main-Process SECTION.
+           PERFORM Program-Initialize
+           IF Arquivo-Aberto
+               PERFORM Program-Body UNTIL FIM-FILA
+           END-IF
+           PERFORM Program-Terminate
+           .
+
+      *---------------------------------------------------------------*
+
+       Program-Initialize SECTION.
+           DISPLAY "INFORME O NOME DO ARQUIVO DA FILA A LIBERAR"
+           DISPLAY "(EX.: arquivos\fila\ESTOBS.26080815300.PRN): "
+           ACCEPT WS-Nome-Fila
+           OPEN INPUT Arquivo-Fila
+           IF FS-FILA NOT EQUAL "00"
+               DISPLAY "ARQUIVO DE FILA NAO ENCONTRADO - FS=" FS-FILA
+           ELSE
+               MOVE "S" TO WS-Arquivo-Aberto
+               OPEN OUTPUT RELATO
+               PERFORM Ler-Fila
+           END-IF
+           .
+
+      *---------------------------------------------------------------*
+
+       Program-Body SECTION.
+           WRITE REG-REL FROM REG-FILA
+           ADD 1 TO WS-QTD-LINHAS
+           PERFORM Ler-Fila
+           .
+
+      *---------------------------------------------------------------*
+
+       Ler-Fila SECTION.
+           READ Arquivo-Fila NEXT RECORD
+               AT END
+                   MOVE "S" TO WS-FIM-FILA
+           END-READ
+           .
+
+      *---------------------------------------------------------------*
+
+       Program-Terminate SECTION.
+           IF Arquivo-Aberto
+               CLOSE Arquivo-Fila RELATO
+               DISPLAY "LIBERADAS " WS-QTD-LINHAS " LINHAS PARA A "
+                       "IMPRESSORA"
+           END-IF
+           STOP RUN
+           .
