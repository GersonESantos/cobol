@@ -0,0 +1,187 @@
+       Identification Division.
+
+      *OCEACE01 - classe de dados de ACE01 (cadastro de produtos),
+      *usada pelo metodo "manut" de ooce1201. Implementa abrir, ler,
+      *gravar, regravar, excluir, retornaDados e pesquisar (esta
+      *ultima por DESC-01, a chave alternada ja declarada em SELC-01,
+      *para permitir busca por descricao em vez de apenas por COD-01).
+
+       Class-Id. oceace01.
+
+      ********************** Metodos de Classe ************************
+       CLASS-CONTROL.
+
+       Class-Object.
+       Object-Storage Section.
+
+       End Class-object.
+
+      ********************** Metodos de Instancia *********************
+
+       Object.
+       Environment Division.
+       input-output section.
+       file-control.
+       COPY "C:\Repo2024\cobol\dados1\book\SELC-01".
+
+       data division.
+       file section.
+       COPY "C:\Repo2024\cobol\dados1\book\FD-01".
+
+       working-storage section.
+       COPY "C:\Repo2024\cobol\dados1\book\TCED1201.CPB".
+
+       object-storage section.
+      *ultimo registro lido (por ler ou pesquisar), devolvido por
+      *retornaDados.
+       01  REG-01-Guardado              like REG-01CPB.
+
+       Method-id. abrir.
+       Data Division.
+       linkage Section.
+       01  status-ls      pic x(02).
+       Procedure Division returning status-ls.
+           open i-o ACE01
+           move fs to status-ls
+           if fs = "35" or fs = "05"
+              open output ACE01
+              close ACE01
+              open i-o ACE01
+              move "05" to status-ls
+           end-if
+           .
+       End Method abrir.
+
+       Method-id. ler.
+       Data Division.
+       linkage Section.
+       01  cod-01cpb-ls   pic 9(06).
+       01  status-ls      pic x(02).
+       Procedure Division using cod-01cpb-ls returning status-ls.
+           move cod-01cpb-ls to COD-01
+           read ACE01
+               invalid key
+                   initialize REG-01-Guardado
+                   move cod-01cpb-ls to COD-01CPB-R in REG-01-Guardado
+               not invalid key
+                   move COD-01      to COD-01CPB-R      in REG-01-Guardado
+                   move DESC-01     to DESC-01CPB-R     in REG-01-Guardado
+                   move UND-01      to UND-01CPB-R      in REG-01-Guardado
+                   move LIVRO-01    to LIVRO-01CPB-R    in REG-01-Guardado
+                   move CLASSECE-01 to CLASSECE-01CPB-R in REG-01-Guardado
+                   move ESTMIN-01   to ESTMIN-01CPB-R   in REG-01-Guardado
+                   move QTPED-01    to QTPED-01CPB-R    in REG-01-Guardado
+                   move QTENT-01    to QTENT-01CPB-R    in REG-01-Guardado
+                   move EST-01      to EST-01CPB-R      in REG-01-Guardado
+                   move CODFOR-01   to CODFOR-01CPB-R   in REG-01-Guardado
+           end-read
+           move fs to status-ls
+           .
+       End Method ler.
+
+       Method-id. pesquisar.
+      *busca o primeiro produto cujo DESC-01 seja igual ou maior que
+      *o texto informado, posicionando pela chave alternada DESC-01
+      *(mesma tecnica usada em cidade.cbl para busca por nome parcial).
+       Data Division.
+       linkage Section.
+       01  desc-01cpb-ls  pic x(40).
+       01  status-ls      pic x(02).
+       Procedure Division using desc-01cpb-ls returning status-ls.
+           move desc-01cpb-ls to DESC-01
+           start ACE01 key is not less DESC-01
+           if fs = "00" or fs = "02"
+              read ACE01 next record
+           end-if
+           if fs = "00" or fs = "02"
+              move COD-01      to COD-01CPB-R      in REG-01-Guardado
+              move DESC-01     to DESC-01CPB-R     in REG-01-Guardado
+              move UND-01      to UND-01CPB-R      in REG-01-Guardado
+              move LIVRO-01    to LIVRO-01CPB-R    in REG-01-Guardado
+              move CLASSECE-01 to CLASSECE-01CPB-R in REG-01-Guardado
+              move ESTMIN-01   to ESTMIN-01CPB-R   in REG-01-Guardado
+              move QTPED-01    to QTPED-01CPB-R    in REG-01-Guardado
+              move QTENT-01    to QTENT-01CPB-R    in REG-01-Guardado
+              move EST-01      to EST-01CPB-R      in REG-01-Guardado
+              move CODFOR-01   to CODFOR-01CPB-R   in REG-01-Guardado
+           else
+              initialize REG-01-Guardado
+           end-if
+           move fs to status-ls
+           .
+       End Method pesquisar.
+
+       Method-id. gravar.
+       Data Division.
+       linkage Section.
+       01  reg-01cpb-ls   like REG-01CPB.
+       Procedure Division using reg-01cpb-ls.
+           move COD-01CPB-R      in reg-01cpb-ls to COD-01
+           move DESC-01CPB-R     in reg-01cpb-ls to DESC-01
+           move UND-01CPB-R      in reg-01cpb-ls to UND-01
+           move LIVRO-01CPB-R    in reg-01cpb-ls to LIVRO-01
+           move CLASSECE-01CPB-R in reg-01cpb-ls to CLASSECE-01
+           move ESTMIN-01CPB-R   in reg-01cpb-ls to ESTMIN-01
+           move QTPED-01CPB-R    in reg-01cpb-ls to QTPED-01
+           move QTENT-01CPB-R    in reg-01cpb-ls to QTENT-01
+           move EST-01CPB-R      in reg-01cpb-ls to EST-01
+           move CODFOR-01CPB-R   in reg-01cpb-ls to CODFOR-01
+           write REG-01
+           .
+       End Method gravar.
+
+       Method-id. regravar.
+      *avisa com status-ls "91" (fora da faixa de FS devolvida pelo
+      *runtime, para nao ser confundida com um FS real) quando o novo
+      *EST-01CPB-R nao cobre o QTPED-01CPB-R ja comprometido com
+      *pedidos pendentes, mesmo aviso de estoque comprometido feito em
+      *GRAVA-PRODUTOS (EXEMPLO3/PRODUTO.cbl) - estoque abaixo dos
+      *pedidos pendentes e o gatilho normal para reposicao e nao
+      *impede a regravacao dos demais campos.
+       Data Division.
+       linkage Section.
+       01  reg-01cpb-ls   like REG-01CPB.
+       01  status-ls      pic x(02).
+       Procedure Division using reg-01cpb-ls returning status-ls.
+           move COD-01CPB-R      in reg-01cpb-ls to COD-01
+           move DESC-01CPB-R     in reg-01cpb-ls to DESC-01
+           move UND-01CPB-R      in reg-01cpb-ls to UND-01
+           move LIVRO-01CPB-R    in reg-01cpb-ls to LIVRO-01
+           move CLASSECE-01CPB-R in reg-01cpb-ls to CLASSECE-01
+           move ESTMIN-01CPB-R   in reg-01cpb-ls to ESTMIN-01
+           move QTPED-01CPB-R    in reg-01cpb-ls to QTPED-01
+           move QTENT-01CPB-R    in reg-01cpb-ls to QTENT-01
+           move EST-01CPB-R      in reg-01cpb-ls to EST-01
+           move CODFOR-01CPB-R   in reg-01cpb-ls to CODFOR-01
+           rewrite REG-01
+           if EST-01CPB-R in reg-01cpb-ls < QTPED-01CPB-R in reg-01cpb-ls
+              move "91" to status-ls
+           else
+              move fs to status-ls
+           end-if
+           .
+       End Method regravar.
+
+       Method-id. excluir.
+       Data Division.
+       linkage Section.
+       01  reg-01cpb-ls   like REG-01CPB.
+       01  status-ls      pic x(02).
+       Procedure Division using reg-01cpb-ls returning status-ls.
+           move COD-01CPB-R in reg-01cpb-ls to COD-01
+           delete ACE01
+           move fs to status-ls
+           .
+       End Method excluir.
+
+       Method-id. retornaDados.
+       Data Division.
+       linkage Section.
+       01  reg-01cpb-ls   like REG-01CPB.
+       Procedure Division returning reg-01cpb-ls.
+           move REG-01-Guardado to reg-01cpb-ls
+           .
+       End Method retornaDados.
+
+       End Object.
+       End Class oceace01.
