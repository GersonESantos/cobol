@@ -86,6 +86,9 @@
           MOVE "TCED1201" TO Ds-Set-Name .
 
           invoke a-oceace01     "abrir" returning fs
+          if fs = "05"
+              DISPLAY "Arquivo de produtos inicializado"
+          end-if
           if fs not = "00" and "05"
               MOVE FS TO FSMENS
               MOVE "MCE1301B" TO CODMENFS
@@ -109,6 +112,8 @@
                    PERFORM I
                WHEN R-FLAG-TRUE
                    PERFORM R
+               WHEN S-FLAG-TRUE
+                   PERFORM S
 
       *            PERFORM Save-Record
       *        WHEN customer-clr-flg-true
@@ -134,8 +139,21 @@
            .
        R SECTION.
            invoke a-oceace01 "regravar"   using reg-01cpb returning fs
+           if fs = 91
+              move "estq-neg" to ds-procedure
+           end-if
            initialize reg-01cpb
            .
+       S SECTION.
+      *busca por descricao (DESC-01CPB), em vez do codigo numerico,
+      *usando a chave alternada ja declarada em SELC-01.
+           invoke a-oceace01 "pesquisar" using desc-01cpb returning fs.
+           if fs = 23
+              move "nleu" to ds-procedure
+           .
+
+           invoke a-oceace01 "retornaDados"         returning reg-01cpb.
+           .
        E SECTION.
            invoke a-oceace01 "ler" using  cod-01cpb returning fs.
            if fs = 00
