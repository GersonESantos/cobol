@@ -14,7 +14,19 @@
        copy C:\Repo2024\cobol\dados1\book\fd-01.
 
        WORKING-STORAGE SECTION.
-       01 fs                             pic 99.
+       01  MENS-FS.
+           05 CODMENFS    PIC X(08) VALUE SPACES.
+           05 FILLER      PIC X(01) VALUE "-".
+           05 ARQFS       PIC X(08) VALUE SPACES.
+           05 FILLER      PIC X(01) VALUE "-".
+           05 MENFS       PIC X(45) VALUE SPACES.
+           05 FILLER      PIC X(01) VALUE "-".
+           05 FSMENS      PIC XX.
+      *******************************************
+
+       01  FS.
+           03 FS1         PIC X(01).
+           03 FS2         PIC X(01).
        78  dialog-system               VALUE "DSGRUN".
 
        01 Display-Error.
@@ -48,7 +60,18 @@
 
           MOVE Ds-New-Set TO Ds-Control
           MOVE "TCED1201" TO Ds-Set-Name
-          open input ACE01
+          open input ACE01.
+          IF FS NOT = "00"
+              MOVE FS TO FSMENS
+              MOVE "MCE1301B" TO CODMENFS
+              MOVE "ACE01" TO ARQFS
+              PERFORM TESTA-FS THRU SAI-TESTA-FS
+              MOVE MENS-FS TO MENS-ERRO
+              move "EAACE" to ds-procedure
+              PERFORM Call-Dialog-System
+              move 1 to EXIT-FLAG
+              CLOSE ACE01.
+
           PERFORM L-S
 
           .
@@ -137,3 +160,4 @@
               PERFORM Program-Terminate
           END-IF
           .
+       copy C:\Repo2024\cobol\dados1\book\CPYPDFS.
