@@ -0,0 +1,8 @@
+      *****************************************************************
+      * DSSYSINF.CPY - INFORMACOES DE AMBIENTE FORNECIDAS PELO RUNTIME*
+      *                DO DIALOG SYSTEM (DATA/HORA DA ESTACAO)        *
+      *****************************************************************
+       01  Ds-Sys-Info.
+           05  Ds-Sys-Data              PIC 9(08).
+           05  Ds-Sys-Hora              PIC 9(06).
+           05  Ds-Sys-Terminal          PIC X(08).
