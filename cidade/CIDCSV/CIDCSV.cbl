@@ -0,0 +1,107 @@
+000010*CIDCSV-EXPORTA ARQUIVO-CIDADE PARA UM ARQUIVO TEXTO DELIMITADO  *
+000020*POR VIRGULA (CID-CODIGO, CIDADE, DDD-CIDADE,                   *
+000030*CID-COD-MUNICIPIO, CID-ESTADO), PARA QUE QUEM NAO TEM ACESSO   *
+000040*AS TELAS DO DIALOG SYSTEM (P.EX. FINANCEIRO, PARA CONFERENCIA  *
+000050*DE TABELA DE FRETE) POSSA ABRIR A LISTA DE CIDADES NO EXCEL.   *
+000060 IDENTIFICATION DIVISION.
+000070 PROGRAM-ID. CIDCSV.
+000080 ENVIRONMENT DIVISION.
+000090 INPUT-OUTPUT SECTION.
+000100 FILE-CONTROL.
+000110     SELECT Arquivo-Cidade ASSIGN TO "arquivos\cidade.dat"
+000120            ORGANIZATION IS INDEXED
+000130            ACCESS MODE  IS SEQUENTIAL
+000140            RECORD KEY   IS Cid-Codigo
+000150            FILE STATUS  IS FS-CID.
+000160     SELECT Arquivo-CSV ASSIGN TO "arquivos\cidade.csv"
+000170            ORGANIZATION IS LINE SEQUENTIAL
+000180            FILE STATUS  IS FS-CSV.
+000190 DATA DIVISION.
+000200 FILE SECTION.
+000210 FD Arquivo-Cidade.
+000220 01 Registro-Cidade.
+000230    03 Cid-Codigo         Pic 9(05).
+000240    03 Cidade             Pic x(30).
+000250    03 DDD-Cidade         Pic 9(04).
+000260    03 Cid-Cod-Municipio  Pic 9(07).
+000270    03 Cid-Estado         Pic x(02).
+000280    03 Cid-CEP            Pic 9(08).
+000290    03 Cid-Status         Pic x(01).
+000300        88 Cid-Status-Inativa value "I".
+000305    03 Cid-Versao         Pic 9(14).
+000310 FD Arquivo-CSV
+000320    RECORD CONTAINS 80 CHARACTERS.
+000330 01 Linha-CSV              PIC X(80).
+000340 WORKING-STORAGE SECTION.
+
+       01  FS-CID                PIC X(02) VALUE "00".
+       01  FS-CSV                PIC X(02) VALUE "00".
+
+       01  WS-FIM-CIDADE         PIC X(01) VALUE "N".
+           88  FIM-CIDADE        VALUE "S".
+
+       01  WS-LINHA-CSV          PIC X(80).
+
+      *---------------------------------------------------------------*
+
+       PROCEDURE DIVISION.
+
+       Main-Process SECTION.
+           PERFORM Program-Initialize
+           PERFORM Program-Body UNTIL FIM-CIDADE
+           PERFORM Program-Terminate
+           .
+
+      *---------------------------------------------------------------*
+
+       Program-Initialize SECTION.
+           OPEN INPUT Arquivo-Cidade
+           OPEN OUTPUT Arquivo-CSV
+           MOVE "CID-CODIGO,CIDADE,DDD-CIDADE,CID-COD-MUNICIPIO,"
+                & "CID-ESTADO" TO WS-LINHA-CSV
+           WRITE Linha-CSV FROM WS-LINHA-CSV
+           PERFORM Ler-Cidade
+           .
+
+      *---------------------------------------------------------------*
+
+       Program-Body SECTION.
+           IF NOT Cid-Status-Inativa
+               PERFORM Escreve-Linha-CSV
+           END-IF
+           PERFORM Ler-Cidade
+           .
+
+      *---------------------------------------------------------------*
+
+       Ler-Cidade SECTION.
+           READ Arquivo-Cidade NEXT RECORD
+               AT END
+                   MOVE "S" TO WS-FIM-CIDADE
+           END-READ
+           .
+
+      *---------------------------------------------------------------*
+
+       Escreve-Linha-CSV SECTION.
+           MOVE SPACES TO WS-LINHA-CSV
+           STRING Cid-Codigo           DELIMITED BY SIZE
+                  ","                  DELIMITED BY SIZE
+                  FUNCTION TRIM(Cidade) DELIMITED BY SIZE
+                  ","                  DELIMITED BY SIZE
+                  DDD-Cidade           DELIMITED BY SIZE
+                  ","                  DELIMITED BY SIZE
+                  Cid-Cod-Municipio    DELIMITED BY SIZE
+                  ","                  DELIMITED BY SIZE
+                  Cid-Estado           DELIMITED BY SPACE
+             INTO WS-LINHA-CSV
+           END-STRING
+           WRITE Linha-CSV FROM WS-LINHA-CSV
+           .
+
+      *---------------------------------------------------------------*
+
+       Program-Terminate SECTION.
+           CLOSE Arquivo-Cidade Arquivo-CSV
+           STOP RUN
+           .
