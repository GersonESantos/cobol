@@ -0,0 +1,138 @@
+000010*DDDCONS-AUDITORIA DE CONSISTENCIA DE DDD-CIDADE X CID-ESTADO.   *
+000020*LE ARQUIVO-CIDADE NA ORDEM DA CHAVE ALTERNATIVA CIDADE, QUE     *
+000030*AGRUPA TODOS OS REGISTROS COM O MESMO NOME, E ACUSA QUALQUER   *
+000040*CIDADE QUE APARECA MAIS DE UMA VEZ COM DDD-CIDADE OU           *
+000050*CID-ESTADO DIFERENTES ENTRE AS OCORRENCIAS, JA QUE             *
+000060*CONSULTAR/ALTERAR SO VEEM UM REGISTRO POR VEZ.                 *
+000070 IDENTIFICATION DIVISION.
+000080 PROGRAM-ID. DDDCONS.
+000090 ENVIRONMENT DIVISION.
+000100 INPUT-OUTPUT SECTION.
+000110 FILE-CONTROL.
+000120     SELECT Arquivo-Cidade ASSIGN TO "arquivos\cidade.dat"
+000130            ORGANIZATION IS INDEXED
+000140            ACCESS MODE  IS DYNAMIC
+000150            RECORD KEY   IS Cid-Codigo
+000160            ALTERNATE RECORD KEY IS Cidade WITH DUPLICATES
+000170            FILE STATUS  IS FS-CID.
+000180     SELECT RELATO  ASSIGN TO PRINTER
+000190                    FILE STATUS IS FS.
+000200 DATA DIVISION.
+000210 FILE SECTION.
+000220 FD Arquivo-Cidade.
+000230 01 Registro-Cidade.
+000240    03 Cid-Codigo         Pic 9(05).
+000250    03 Cidade             Pic x(30).
+000260    03 DDD-Cidade         Pic 9(04).
+000270    03 Cid-Cod-Municipio  Pic 9(07).
+000280    03 Cid-Estado         Pic x(02).
+000290    03 Cid-CEP            Pic 9(08).
+000295    03 Cid-Status         Pic x(01).
+000296       88 Cid-Status-Inativa  value "I".
+000297    03 Cid-Versao         Pic 9(14).
+000300 COPY "C:\Repo2024\cobol\dados1\book\FDREL80".
+000310 WORKING-STORAGE SECTION.
+000320 COPY "C:\Repo2024\cobol\dados1\book\cpywsds".
+
+       01  FS-CID                PIC X(02) VALUE "00".
+
+       01  WS-FIM-CIDADE         PIC X(01) VALUE "N".
+           88  FIM-CIDADE        VALUE "S".
+
+       01  WS-PRIMEIRO-REG       PIC X(01) VALUE "S".
+           88  PRIMEIRO-REG      VALUE "S".
+
+       01  WS-CIDADE-ANTERIOR    PIC X(30) VALUE SPACES.
+       01  WS-DDD-ANTERIOR       PIC 9(04) VALUE ZERO.
+       01  WS-ESTADO-ANTERIOR    PIC X(02) VALUE SPACES.
+       01  WS-QTD-INCONSISTENTES PIC 9(05) VALUE ZERO.
+
+       01  WS-LINHA-CAB.
+           03  FILLER            PIC X(60) VALUE
+               "DDDCONS - CIDADES COM DDD/ESTADO INCONSISTENTES".
+
+       01  WS-LINHA-DET.
+           03  DET-CIDADE        PIC X(30).
+           03  FILLER            PIC X(02) VALUE SPACES.
+           03  FILLER            PIC X(15) VALUE "DDD ANTERIOR:".
+           03  DET-DDD-ANTERIOR  PIC 9(04).
+           03  FILLER            PIC X(02) VALUE SPACES.
+           03  FILLER            PIC X(11) VALUE "DDD ATUAL:".
+           03  DET-DDD-ATUAL     PIC 9(04).
+           03  FILLER            PIC X(02) VALUE SPACES.
+           03  FILLER            PIC X(04) VALUE "UF:".
+           03  DET-ESTADO-ANTERIOR PIC X(02).
+           03  FILLER            PIC X(02) VALUE SPACES.
+           03  FILLER            PIC X(03) VALUE "X".
+           03  FILLER            PIC X(02) VALUE SPACES.
+           03  DET-ESTADO-ATUAL  PIC X(02).
+
+      *---------------------------------------------------------------*
+
+       PROCEDURE DIVISION.
+
+       Main-Process SECTION.
+           PERFORM Program-Initialize
+           PERFORM Program-Body UNTIL FIM-CIDADE
+           PERFORM Program-Terminate
+           .
+
+      *---------------------------------------------------------------*
+
+       Program-Initialize SECTION.
+           OPEN INPUT Arquivo-Cidade
+           OPEN OUTPUT RELATO
+           WRITE REG-REL FROM WS-LINHA-CAB
+           MOVE LOW-VALUES TO Cidade
+           START Arquivo-Cidade KEY IS NOT LESS Cidade
+               INVALID KEY
+                   MOVE "S" TO WS-FIM-CIDADE
+           END-START
+           PERFORM Ler-Cidade
+           .
+
+      *---------------------------------------------------------------*
+
+       Program-Body SECTION.
+           IF NOT Cid-Status-Inativa
+               IF NOT PRIMEIRO-REG
+                   AND Cidade EQUAL WS-CIDADE-ANTERIOR
+                   AND (DDD-Cidade NOT EQUAL WS-DDD-ANTERIOR
+                        OR Cid-Estado NOT EQUAL WS-ESTADO-ANTERIOR)
+                   PERFORM Imprime-Linha
+               END-IF
+               MOVE "N"         TO WS-PRIMEIRO-REG
+               MOVE Cidade      TO WS-CIDADE-ANTERIOR
+               MOVE DDD-Cidade  TO WS-DDD-ANTERIOR
+               MOVE Cid-Estado  TO WS-ESTADO-ANTERIOR
+           END-IF
+           PERFORM Ler-Cidade
+           .
+
+      *---------------------------------------------------------------*
+
+       Ler-Cidade SECTION.
+           READ Arquivo-Cidade NEXT RECORD
+               AT END
+                   MOVE "S" TO WS-FIM-CIDADE
+           END-READ
+           .
+
+      *---------------------------------------------------------------*
+
+       Imprime-Linha SECTION.
+           ADD 1 TO WS-QTD-INCONSISTENTES
+           MOVE WS-CIDADE-ANTERIOR   TO DET-CIDADE
+           MOVE WS-DDD-ANTERIOR      TO DET-DDD-ANTERIOR
+           MOVE DDD-Cidade           TO DET-DDD-ATUAL
+           MOVE WS-ESTADO-ANTERIOR   TO DET-ESTADO-ANTERIOR
+           MOVE Cid-Estado           TO DET-ESTADO-ATUAL
+           WRITE REG-REL FROM WS-LINHA-DET
+           .
+
+      *---------------------------------------------------------------*
+
+       Program-Terminate SECTION.
+           CLOSE Arquivo-Cidade RELATO
+           STOP RUN
+           .
