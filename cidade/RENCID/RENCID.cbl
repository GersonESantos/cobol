@@ -0,0 +1,147 @@
+000010*RENCID-UTILITARIO DE RENUMERACAO DE Cid-Codigo                 *
+000020*LE Arquivo-Cidade SEQUENCIALMENTE (ORDEM DE Cid-Codigo) E      *
+000030*GRAVA EM Arquivo-Cidade-Nova COM Cid-Codigo COMPACTADO A      *
+000040*PARTIR DE 1, SEM BURACOS DEIXADOS POR EXCLUSOES ANTIGAS.      *
+000050*IMPRIME EM RELATO UM RELATORIO DE/PARA (CODIGO ANTIGO X NOVO) *
+000060*PARA QUE REFERENCIAS EXTERNAS AOS CODIGOS ANTIGOS POSSAM SER  *
+000070*CONCILIADAS. O ARQUIVO NOVO E GRAVADO SEPARADO DO ORIGINAL -  *
+000080*A SUBSTITUICAO DO ARQUIVO EM PRODUCAO E UM PASSO OPERACIONAL  *
+000090*POSTERIOR, FORA DESTE PROGRAMA.                                *
+000100 IDENTIFICATION DIVISION.
+000110 PROGRAM-ID. RENCID.
+000120 ENVIRONMENT DIVISION.
+000130 INPUT-OUTPUT SECTION.
+000140 FILE-CONTROL.
+000150     SELECT Arquivo-Cidade ASSIGN TO "arquivos\cidade.dat"
+000160            ORGANIZATION IS INDEXED
+000170            ACCESS MODE  IS SEQUENTIAL
+000180            RECORD KEY   IS Cid-Codigo
+000190            FILE STATUS  IS FS-CID.
+000200     SELECT Arquivo-Cidade-Nova ASSIGN TO "arquivos\cidade_nv.dat"
+000210            ORGANIZATION IS INDEXED
+000220            ACCESS MODE  IS SEQUENTIAL
+000230            RECORD KEY   IS Cid-Codigo-Nov
+000240            FILE STATUS  IS FS-CID-NOVA.
+000250     SELECT RELATO  ASSIGN TO PRINTER
+000260                    FILE STATUS IS FS-REL.
+000270 DATA DIVISION.
+000280 FILE SECTION.
+000290 FD Arquivo-Cidade.
+000300 01 Registro-Cidade.
+000310    03 Cid-Codigo         Pic 9(05).
+000320    03 Cidade             Pic x(30).
+000330    03 DDD-Cidade         Pic 9(04).
+000340    03 Cid-Cod-Municipio  Pic 9(07).
+000350    03 Cid-Estado         Pic x(02).
+000360    03 Cid-CEP            Pic 9(08).
+000370    03 Cid-Status         Pic x(01).
+000375    03 Cid-Versao         Pic 9(14).
+000380 FD Arquivo-Cidade-Nova.
+000390 01 Registro-Cidade-Nova.
+000400    03 Cid-Codigo-Nov     Pic 9(05).
+000410    03 Cidade-Nov         Pic x(30).
+000420    03 DDD-Cidade-Nov     Pic 9(04).
+000430    03 Cid-Cod-Mun-Nov    Pic 9(07).
+000440    03 Cid-Estado-Nov     Pic x(02).
+000450    03 Cid-CEP-Nov        Pic 9(08).
+000460    03 Cid-Status-Nov     Pic x(01).
+000465    03 Cid-Versao-Nov     Pic 9(14).
+000470 COPY "C:\Repo2024\cobol\dados1\book\FDREL80".
+000480 WORKING-STORAGE SECTION.
+
+       01  FS-CID                PIC X(02) VALUE "00".
+       01  FS-CID-NOVA           PIC X(02) VALUE "00".
+       01  FS-REL                PIC X(02) VALUE "00".
+
+       01  WS-FIM-CIDADE         PIC X(01) VALUE "N".
+           88  FIM-CIDADE        VALUE "S".
+
+       01  WS-CODIGO-NOVO        PIC 9(05) VALUE ZERO.
+
+       01  WS-LINHA-CAB1.
+           03  FILLER            PIC X(38) VALUE
+               "RENCID - RENUMERACAO DE Cid-Codigo".
+           03  FILLER            PIC X(42) VALUE SPACES.
+
+       01  WS-LINHA-CAB2.
+           03  FILLER            PIC X(12) VALUE "COD ANTIGO".
+           03  FILLER            PIC X(02) VALUE SPACES.
+           03  FILLER            PIC X(09) VALUE "COD NOVO".
+           03  FILLER            PIC X(02) VALUE SPACES.
+           03  FILLER            PIC X(30) VALUE "CIDADE".
+
+       01  WS-LINHA-DET.
+           03  DET-COD-ANTIGO    PIC ZZZZ9.
+           03  FILLER            PIC X(09) VALUE SPACES.
+           03  DET-COD-NOVO      PIC ZZZZ9.
+           03  FILLER            PIC X(06) VALUE SPACES.
+           03  DET-CIDADE        PIC X(30).
+
+      *---------------------------------------------------------------*
+
+       PROCEDURE DIVISION.
+
+       Main-Process SECTION.
+           PERFORM Program-Initialize
+           PERFORM Program-Body UNTIL FIM-CIDADE
+           PERFORM Program-Terminate
+           .
+
+      *---------------------------------------------------------------*
+
+       Program-Initialize SECTION.
+           OPEN INPUT  Arquivo-Cidade
+           OPEN OUTPUT Arquivo-Cidade-Nova
+           OPEN OUTPUT RELATO
+           WRITE REG-REL FROM WS-LINHA-CAB1
+           WRITE REG-REL FROM WS-LINHA-CAB2
+           PERFORM Ler-Cidade
+           .
+
+      *---------------------------------------------------------------*
+
+       Program-Body SECTION.
+           ADD 1 TO WS-CODIGO-NOVO
+           PERFORM Grava-Registro-Novo
+           PERFORM Imprime-Linha
+           PERFORM Ler-Cidade
+           .
+
+      *---------------------------------------------------------------*
+
+       Ler-Cidade SECTION.
+           READ Arquivo-Cidade NEXT RECORD
+               AT END
+                   MOVE "S" TO WS-FIM-CIDADE
+           END-READ
+           .
+
+      *---------------------------------------------------------------*
+
+       Grava-Registro-Novo SECTION.
+           MOVE WS-CODIGO-NOVO    TO Cid-Codigo-Nov
+           MOVE Cidade            TO Cidade-Nov
+           MOVE DDD-Cidade        TO DDD-Cidade-Nov
+           MOVE Cid-Cod-Municipio TO Cid-Cod-Mun-Nov
+           MOVE Cid-Estado        TO Cid-Estado-Nov
+           MOVE Cid-CEP           TO Cid-CEP-Nov
+           MOVE Cid-Status        TO Cid-Status-Nov
+           MOVE Cid-Versao        TO Cid-Versao-Nov
+           WRITE Registro-Cidade-Nova
+           .
+
+      *---------------------------------------------------------------*
+
+       Imprime-Linha SECTION.
+           MOVE Cid-Codigo     TO DET-COD-ANTIGO
+           MOVE WS-CODIGO-NOVO TO DET-COD-NOVO
+           MOVE Cidade         TO DET-CIDADE
+           WRITE REG-REL FROM WS-LINHA-DET
+           .
+
+      *---------------------------------------------------------------*
+
+       Program-Terminate SECTION.
+           CLOSE Arquivo-Cidade Arquivo-Cidade-Nova RELATO
+           STOP RUN
+           .
