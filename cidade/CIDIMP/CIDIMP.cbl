@@ -0,0 +1,324 @@
+000010*CIDIMP-CARGA EM LOTE DE Arquivo-Cidade A PARTIR DE UM ARQUIVO   *
+000020*SEQUENCIAL (LAYOUT DE Registro-Cidade) RECEBIDO DE UM PARCEIRO. *
+000030*APLICA AS MESMAS VALIDACOES E A MESMA SEQUENCIACAO DE Cid-Codigo*
+000040*JA USADAS PELA OPCAO Incluir DE cidade.cbl (CEP X ESTADO,       *
+000050*MUNICIPIO X ESTADO, NOME DUPLICADO), EM VEZ DE GRAVAR CADA      *
+000060*LINHA CEGAMENTE, E EMITE UM RELATORIO DE CARGA X REJEICAO.      *
+000070 IDENTIFICATION DIVISION.
+000080 PROGRAM-ID. CIDIMP.
+000090 ENVIRONMENT DIVISION.
+000100 INPUT-OUTPUT SECTION.
+000110 FILE-CONTROL.
+000120     SELECT Arquivo-Entrada ASSIGN TO "arquivos\cidade_in.txt"
+000130            ORGANIZATION IS LINE SEQUENTIAL
+000140            FILE STATUS  IS FS-ENT.
+000150     SELECT Arquivo-Cidade ASSIGN TO "arquivos\cidade.dat"
+000160            ORGANIZATION IS INDEXED
+000170            ACCESS MODE  IS DYNAMIC
+000180            RECORD KEY   IS Cid-Codigo
+000190            ALTERNATE RECORD KEY IS Cidade WITH DUPLICATES
+000200            FILE STATUS  IS FS-CID.
+000210     SELECT RELATO  ASSIGN TO PRINTER
+000220                    FILE STATUS IS FS-REL.
+000230 DATA DIVISION.
+000240 FILE SECTION.
+000250 FD Arquivo-Entrada
+000260    RECORD CONTAINS 80 CHARACTERS.
+000270 01 Linha-Entrada.
+000280    03 Ent-Cidade             Pic x(30).
+000290    03 Ent-DDD                Pic 9(04).
+000300    03 Ent-Cod-Municipio      Pic 9(07).
+000310    03 Ent-Estado             Pic x(02).
+000320    03 Ent-CEP                Pic 9(08).
+000330    03 filler                 Pic x(29).
+000340 FD Arquivo-Cidade.
+000350 01 Registro-Cidade.
+000360    03 Cid-Codigo         Pic 9(05).
+000370    03 Cidade             Pic x(30).
+000380    03 DDD-Cidade         Pic 9(04).
+000390    03 Cid-Cod-Municipio  Pic 9(07).
+000400    03 Cid-Estado         Pic x(02).
+000410    03 Cid-CEP            Pic 9(08).
+000420    03 Cid-Status         Pic x(01).
+000430        88 Cid-Status-Ativa   value "A".
+000440        88 Cid-Status-Inativa value "I".
+000445    03 Cid-Versao         Pic 9(14).
+000450 COPY "C:\Repo2024\cobol\dados1\book\FDREL80".
+000460 WORKING-STORAGE SECTION.
+
+       01  FS-ENT                PIC X(02) VALUE "00".
+       01  FS-CID                PIC X(02) VALUE "00".
+       01  FS-REL                PIC X(02) VALUE "00".
+
+       01  WS-FIM-ENTRADA        PIC X(01) VALUE "N".
+           88  FIM-ENTRADA       VALUE "S".
+
+       01  WS-PROX-CODIGO        PIC 9(05) VALUE ZERO.
+       01  WS-QTD-LIDAS          PIC 9(05) VALUE ZERO.
+       01  WS-QTD-CARREGADAS     PIC 9(05) VALUE ZERO.
+       01  WS-QTD-REJEITADAS     PIC 9(05) VALUE ZERO.
+
+       01  WS-CEP-Valido         pic x(01).
+           88 CEP-Valido         value "S".
+       01  WS-Municipio-Valido   pic x(01).
+           88 Municipio-Valido   value "S".
+       01  WS-Cidade-Duplicada   pic x(01).
+           88 Cidade-Duplicada-True value "S".
+       01  WS-Motivo-Rejeicao    Pic x(35).
+       01  WS-CEP-Faixa-Ind      pic 9(02) comp.
+       01  WS-CEP-5-Digitos      pic 9(05).
+       01  WS-Cod-Municipio-UF   pic 9(02).
+       01  WS-IBGE-Ind           pic 9(02) comp.
+
+       01 Tab-CEP-Valores.
+          02 filler pic x(12) value "AC6990069999".
+          02 filler pic x(12) value "AL5700057999".
+          02 filler pic x(12) value "AP6890068999".
+          02 filler pic x(12) value "AM6900069899".
+          02 filler pic x(12) value "BA4000048999".
+          02 filler pic x(12) value "CE6000063999".
+          02 filler pic x(12) value "DF7000073699".
+          02 filler pic x(12) value "ES2900029999".
+          02 filler pic x(12) value "GO7280076799".
+          02 filler pic x(12) value "MA6500065999".
+          02 filler pic x(12) value "MT7800078899".
+          02 filler pic x(12) value "MS7900079999".
+          02 filler pic x(12) value "MG3000039999".
+          02 filler pic x(12) value "PA6600068899".
+          02 filler pic x(12) value "PB5800058999".
+          02 filler pic x(12) value "PR8000087999".
+          02 filler pic x(12) value "PE5000056999".
+          02 filler pic x(12) value "PI6400064999".
+          02 filler pic x(12) value "RJ2000028999".
+          02 filler pic x(12) value "RN5900059999".
+          02 filler pic x(12) value "RS9000099999".
+          02 filler pic x(12) value "RO7680076999".
+          02 filler pic x(12) value "RR6930069399".
+          02 filler pic x(12) value "SC8800089999".
+          02 filler pic x(12) value "SP0100019999".
+          02 filler pic x(12) value "SE4900049999".
+          02 filler pic x(12) value "TO7700077999".
+       01 Tab-CEP-Estado redefines Tab-CEP-Valores.
+          02 Tab-CEP-Faixa occurs 27 times indexed by Ix-CEP.
+             03 Tab-CEP-Estado-UF   pic x(02).
+             03 Tab-CEP-Ini         pic 9(05).
+             03 Tab-CEP-Fim         pic 9(05).
+
+       01 Tab-IBGE-Valores.
+          02 filler pic x(04) value "AC12".
+          02 filler pic x(04) value "AL27".
+          02 filler pic x(04) value "AP16".
+          02 filler pic x(04) value "AM13".
+          02 filler pic x(04) value "BA29".
+          02 filler pic x(04) value "CE23".
+          02 filler pic x(04) value "DF53".
+          02 filler pic x(04) value "ES32".
+          02 filler pic x(04) value "GO52".
+          02 filler pic x(04) value "MA21".
+          02 filler pic x(04) value "MT51".
+          02 filler pic x(04) value "MS50".
+          02 filler pic x(04) value "MG31".
+          02 filler pic x(04) value "PA15".
+          02 filler pic x(04) value "PB25".
+          02 filler pic x(04) value "PR41".
+          02 filler pic x(04) value "PE26".
+          02 filler pic x(04) value "PI22".
+          02 filler pic x(04) value "RJ33".
+          02 filler pic x(04) value "RN24".
+          02 filler pic x(04) value "RS43".
+          02 filler pic x(04) value "RO11".
+          02 filler pic x(04) value "RR14".
+          02 filler pic x(04) value "SC42".
+          02 filler pic x(04) value "SP35".
+          02 filler pic x(04) value "SE28".
+          02 filler pic x(04) value "TO17".
+       01 Tab-IBGE-Estado redefines Tab-IBGE-Valores.
+          02 Tab-IBGE-Faixa occurs 27 times indexed by Ix-IBGE.
+             03 Tab-IBGE-Estado-UF  pic x(02).
+             03 Tab-IBGE-Cod        pic 9(02).
+
+       01  WS-LINHA-CAB1.
+           03  FILLER            PIC X(40) VALUE
+               "CIDIMP - CARGA DE CIDADES EM LOTE".
+           03  FILLER            PIC X(40) VALUE SPACES.
+
+       01  WS-LINHA-CAB2.
+           03  FILLER            PIC X(30) VALUE "CIDADE".
+           03  FILLER            PIC X(02) VALUE SPACES.
+           03  FILLER            PIC X(08) VALUE "COD NOVO".
+           03  FILLER            PIC X(02) VALUE SPACES.
+           03  FILLER            PIC X(38) VALUE "SITUACAO".
+
+       01  WS-LINHA-DET.
+           03  DET-CIDADE        PIC X(30).
+           03  FILLER            PIC X(02) VALUE SPACES.
+           03  DET-COD-NOVO      PIC ZZZZ9.
+           03  FILLER            PIC X(03) VALUE SPACES.
+           03  DET-SITUACAO      PIC X(35).
+
+       01  WS-LINHA-TOTAIS.
+           03  FILLER            PIC X(20) VALUE "TOTAL LIDAS........".
+           03  TOT-LIDAS         PIC ZZZZ9.
+           03  FILLER            PIC X(05) VALUE SPACES.
+           03  FILLER            PIC X(20) VALUE "CARREGADAS..REJEIT.".
+           03  TOT-CARREGADAS    PIC ZZZZ9.
+           03  FILLER            PIC X(01) VALUE "/".
+           03  TOT-REJEITADAS    PIC ZZZZ9.
+
+      *---------------------------------------------------------------*
+
+       PROCEDURE DIVISION.
+
+       Main-Process SECTION.
+           PERFORM Program-Initialize
+           PERFORM Program-Body UNTIL FIM-ENTRADA
+           PERFORM Program-Terminate
+           .
+
+      *---------------------------------------------------------------*
+
+       Program-Initialize SECTION.
+           OPEN INPUT Arquivo-Entrada
+           OPEN I-O   Arquivo-Cidade
+           OPEN OUTPUT RELATO
+           WRITE REG-REL FROM WS-LINHA-CAB1
+           WRITE REG-REL FROM WS-LINHA-CAB2
+           PERFORM Descobrir-Proximo-Codigo
+           PERFORM Ler-Entrada
+           .
+
+      *---------------------------------------------------------------*
+
+      *DESCOBRE O PROXIMO Cid-Codigo LIVRE, DO MESMO MODO QUE A OPCAO
+      *Incluir DE cidade.cbl (START PELO MAIOR CODIGO EXISTENTE).
+       Descobrir-Proximo-Codigo SECTION.
+           MOVE 99999 TO Cid-Codigo
+           START Arquivo-Cidade KEY IS NOT GREATER Cid-Codigo
+           IF FS-CID NOT EQUAL "00" AND "02"
+              MOVE ZERO TO WS-PROX-CODIGO
+           ELSE
+              READ Arquivo-Cidade PREVIOUS
+              IF FS-CID NOT EQUAL "00" AND "02"
+                 MOVE ZERO TO WS-PROX-CODIGO
+              ELSE
+                 MOVE Cid-Codigo TO WS-PROX-CODIGO
+              END-IF
+           END-IF
+           .
+
+      *---------------------------------------------------------------*
+
+       Program-Body SECTION.
+           ADD 1 TO WS-QTD-LIDAS
+           PERFORM Validar-Linha
+           IF WS-Motivo-Rejeicao EQUAL SPACES
+              PERFORM Gravar-Cidade
+              ADD 1 TO WS-QTD-CARREGADAS
+              MOVE Ent-Cidade    TO DET-CIDADE
+              MOVE Cid-Codigo    TO DET-COD-NOVO
+              MOVE "CARREGADA"   TO DET-SITUACAO
+           ELSE
+              ADD 1 TO WS-QTD-REJEITADAS
+              MOVE Ent-Cidade       TO DET-CIDADE
+              MOVE ZERO             TO DET-COD-NOVO
+              MOVE WS-Motivo-Rejeicao TO DET-SITUACAO
+           END-IF
+           WRITE REG-REL FROM WS-LINHA-DET
+           PERFORM Ler-Entrada
+           .
+
+      *---------------------------------------------------------------*
+
+      *AS MESMAS VALIDACOES QUE cidade.cbl APLICA EM Incluir: NOME
+      *DUPLICADO, CEP X ESTADO E MUNICIPIO X ESTADO.
+       Validar-Linha SECTION.
+           MOVE SPACES TO WS-Motivo-Rejeicao
+           MOVE FUNCTION UPPER-CASE(Ent-Cidade) TO Cidade
+           READ Arquivo-Cidade KEY IS Cidade
+               INVALID KEY
+                   CONTINUE
+               NOT INVALID KEY
+                   MOVE "Cidade ja cadastrada" TO WS-Motivo-Rejeicao
+           END-READ
+           IF WS-Motivo-Rejeicao EQUAL SPACES
+              PERFORM Validar-CEP
+              IF NOT CEP-Valido
+                 MOVE "CEP fora da faixa do estado"
+                                        TO WS-Motivo-Rejeicao
+              ELSE
+                 PERFORM Validar-Municipio
+                 IF NOT Municipio-Valido
+                    MOVE "Municipio invalido para o estado"
+                                        TO WS-Motivo-Rejeicao
+                 END-IF
+              END-IF
+           END-IF
+           .
+
+      *---------------------------------------------------------------*
+
+       Validar-CEP SECTION.
+           MOVE "N" TO WS-CEP-Valido
+           MOVE Ent-CEP(1:5) TO WS-CEP-5-Digitos
+           PERFORM VARYING Ix-CEP FROM 1 BY 1
+                   UNTIL Ix-CEP > 27
+              IF Tab-CEP-Estado-UF(Ix-CEP) EQUAL Ent-Estado
+                 IF WS-CEP-5-Digitos NOT LESS Tab-CEP-Ini(Ix-CEP)
+                    AND WS-CEP-5-Digitos NOT GREATER Tab-CEP-Fim(Ix-CEP)
+                    MOVE "S" TO WS-CEP-Valido
+                 END-IF
+              END-IF
+           END-PERFORM
+           .
+
+      *---------------------------------------------------------------*
+
+       Validar-Municipio SECTION.
+           MOVE "N" TO WS-Municipio-Valido
+           MOVE Ent-Cod-Municipio(1:2) TO WS-Cod-Municipio-UF
+           PERFORM VARYING Ix-IBGE FROM 1 BY 1
+                   UNTIL Ix-IBGE > 27
+              IF Tab-IBGE-Estado-UF(Ix-IBGE) EQUAL Ent-Estado
+                 IF WS-Cod-Municipio-UF EQUAL Tab-IBGE-Cod(Ix-IBGE)
+                    MOVE "S" TO WS-Municipio-Valido
+                 END-IF
+              END-IF
+           END-PERFORM
+           .
+
+      *---------------------------------------------------------------*
+
+       Gravar-Cidade SECTION.
+           ADD 1 TO WS-PROX-CODIGO
+           MOVE WS-PROX-CODIGO   TO Cid-Codigo
+           MOVE FUNCTION UPPER-CASE(Ent-Cidade) TO Cidade
+           MOVE Ent-DDD          TO DDD-Cidade
+           MOVE Ent-Cod-Municipio TO Cid-Cod-Municipio
+           MOVE Ent-Estado       TO Cid-Estado
+           MOVE Ent-CEP          TO Cid-CEP
+           MOVE "A"              TO Cid-Status
+           MOVE ZEROS            TO Cid-Versao
+           ACCEPT Cid-Versao(1:8) FROM DATE YYYYMMDD
+           ACCEPT Cid-Versao(9:6) FROM TIME
+           WRITE Registro-Cidade
+           .
+
+      *---------------------------------------------------------------*
+
+       Ler-Entrada SECTION.
+           READ Arquivo-Entrada
+               AT END
+                   MOVE "S" TO WS-FIM-ENTRADA
+           END-READ
+           .
+
+      *---------------------------------------------------------------*
+
+       Program-Terminate SECTION.
+           MOVE WS-QTD-LIDAS       TO TOT-LIDAS
+           MOVE WS-QTD-CARREGADAS  TO TOT-CARREGADAS
+           MOVE WS-QTD-REJEITADAS  TO TOT-REJEITADAS
+           WRITE REG-REL FROM WS-LINHA-TOTAIS
+           CLOSE Arquivo-Entrada Arquivo-Cidade RELATO
+           STOP RUN
+           .
