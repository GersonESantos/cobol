@@ -13,6 +13,12 @@
                   record key   is Cid-Codigo
                   alternate record key is Cidade with duplicates
                   file status  is File-Status.
+           copy "SELLOG".
+      * ACE06 e aberto so-leitura para conferir, antes de Excluir, se
+      * ainda existe fornecedor/produto ligado a esta cidade (CID-
+      * CODIGO-06), do mesmo modo que PRODUTOS ja usa ACE06 so-leitura
+      * para validar CODFOR-01.
+           copy "C:\Repo2024\cobol\dados1\book\SELC-06".
 
        data division.
        file section.
@@ -24,16 +30,27 @@
          02 DDD-Cidade         Pic 9(04).
          02 Cid-Cod-Municipio  Pic 9(07).
          02 Cid-Estado         Pic x(02).
-         02 FILLER             Pic x(08).
+         02 Cid-CEP            Pic 9(08).
+         02 Cid-Status         Pic x(01).
+            88 Cid-Status-Ativa    value "A".
+            88 Cid-Status-Inativa  value "I".
+         02 Cid-Versao         Pic 9(14).
+       copy "C:\Repo2024\cobol\dados1\book\FD-06".
+       copy "FDLOG".
 
        working-storage section.
        copy "DS-CNTRL.MF".
        copy "Cidade.CPB".
        copy "DSSYSINF.CPY".
+       copy "CPYLOGWS".
 
        77 File-status              pic x(2).
+       77 FS                       pic x(2).
+       01 WS-Cidade-Referenciada   pic x(01).
+          88 Cidade-Referenciada   value "S".
        77 indice                   pic 9(05).
        78 Dialog-system            value "DSGRUN".
+       78 Tl-Lista-Capacidade      value 50.
       * Nome do programa - conferido se já está ativo na memória
        01 Este-programa            PIC X(8) VALUE "CIDADE".
       * Flags especificos para este programa
@@ -52,6 +69,98 @@
        78 Funcao-registro-anterior  value "RA".
        78 Funcao-registro-posterior value "RP".
        78 Funcao-ultimo-registro    value "UR".
+       78 Funcao-reativar           value "RE".
+
+      * Estado (UF) informado deve ser um dos 27 codigos conhecidos
+      * pela tabela de faixas de CEP
+       01 WS-Estado-Valido          pic x(01).
+          88 Estado-Valido          value "S".
+      * DDD informado deve ser um codigo de area brasileiro plausivel
+       01 WS-DDD-Valido             pic x(01).
+          88 DDD-Valido             value "S".
+
+      * Faixas de CEP (5 primeiros digitos) por estado, para validar
+      * Cid-CEP contra o Cid-Estado informado
+       01 WS-CEP-Valido             pic x(01).
+          88 CEP-Valido             value "S".
+       01 WS-Cidade-Duplicada       pic x(01).
+          88 Cidade-Duplicada-True  value "S".
+       01 WS-Consulta-Achou         pic x(01).
+          88 Consulta-Achou         value "S".
+       01 WS-CEP-Faixa-Ind          pic 9(02) comp.
+       01 WS-CEP-5-Digitos          pic 9(05).
+       01 Tab-CEP-Valores.
+          02 filler pic x(12) value "AC6990069999".
+          02 filler pic x(12) value "AL5700057999".
+          02 filler pic x(12) value "AP6890068999".
+          02 filler pic x(12) value "AM6900069899".
+          02 filler pic x(12) value "BA4000048999".
+          02 filler pic x(12) value "CE6000063999".
+          02 filler pic x(12) value "DF7000073699".
+          02 filler pic x(12) value "ES2900029999".
+          02 filler pic x(12) value "GO7280076799".
+          02 filler pic x(12) value "MA6500065999".
+          02 filler pic x(12) value "MT7800078899".
+          02 filler pic x(12) value "MS7900079999".
+          02 filler pic x(12) value "MG3000039999".
+          02 filler pic x(12) value "PA6600068899".
+          02 filler pic x(12) value "PB5800058999".
+          02 filler pic x(12) value "PR8000087999".
+          02 filler pic x(12) value "PE5000056999".
+          02 filler pic x(12) value "PI6400064999".
+          02 filler pic x(12) value "RJ2000028999".
+          02 filler pic x(12) value "RN5900059999".
+          02 filler pic x(12) value "RS9000099999".
+          02 filler pic x(12) value "RO7680076999".
+          02 filler pic x(12) value "RR6930069399".
+          02 filler pic x(12) value "SC8800089999".
+          02 filler pic x(12) value "SP0100019999".
+          02 filler pic x(12) value "SE4900049999".
+          02 filler pic x(12) value "TO7700077999".
+       01 Tab-CEP-Estado redefines Tab-CEP-Valores.
+          02 Tab-CEP-Faixa occurs 27 times indexed by Ix-CEP.
+             03 Tab-CEP-Estado-UF   pic x(02).
+             03 Tab-CEP-Ini         pic 9(05).
+             03 Tab-CEP-Fim         pic 9(05).
+
+      * Codigo do estado (IBGE) para validar se os 2 primeiros digitos
+      * de Cid-Cod-Municipio sao compativeis com o Cid-Estado informado
+       01 WS-Municipio-Valido       pic x(01).
+          88 Municipio-Valido       value "S".
+       01 WS-Cod-Municipio-UF       pic 9(02).
+       01 WS-IBGE-Ind               pic 9(02) comp.
+       01 Tab-IBGE-Valores.
+          02 filler pic x(04) value "AC12".
+          02 filler pic x(04) value "AL27".
+          02 filler pic x(04) value "AP16".
+          02 filler pic x(04) value "AM13".
+          02 filler pic x(04) value "BA29".
+          02 filler pic x(04) value "CE23".
+          02 filler pic x(04) value "DF53".
+          02 filler pic x(04) value "ES32".
+          02 filler pic x(04) value "GO52".
+          02 filler pic x(04) value "MA21".
+          02 filler pic x(04) value "MT51".
+          02 filler pic x(04) value "MS50".
+          02 filler pic x(04) value "MG31".
+          02 filler pic x(04) value "PA15".
+          02 filler pic x(04) value "PB25".
+          02 filler pic x(04) value "PR41".
+          02 filler pic x(04) value "PE26".
+          02 filler pic x(04) value "PI22".
+          02 filler pic x(04) value "RJ33".
+          02 filler pic x(04) value "RN24".
+          02 filler pic x(04) value "RS43".
+          02 filler pic x(04) value "RO11".
+          02 filler pic x(04) value "RR14".
+          02 filler pic x(04) value "SC42".
+          02 filler pic x(04) value "SP35".
+          02 filler pic x(04) value "SE28".
+          02 filler pic x(04) value "TO17".
+       01 Tab-IBGE-Estado redefines Tab-IBGE-Valores.
+          02 Tab-IBGE-Faixa occurs 27 times indexed by Ix-IBGE.
+             03 Tab-IBGE-Estado-UF  pic x(02).
+             03 Tab-IBGE-Cod        pic 9(02).
 
        procedure division.
        SecaoPrincipal section.
@@ -100,6 +209,8 @@
                     perform PosicionarPosterior
                when Funcao-ultimo-registro
                     perform PosicionarUltimo
+               when Funcao-reativar
+                    perform Reativar
            end-evaluate
            .
        Alterar section.
@@ -113,39 +224,211 @@
               perform MostrarMensagem
               move 1 to Tl-Resposta
            else
-              perform PreencherArquivo
-              rewrite Registro-cidade
-              if  File-Status not equal "00" and "02"
-                  move "Erro ao gravar o registro." to TL-Mensagem
-                  move "Mensagem-Aviso" to DS-Procedure
-                  perform MostrarMensagem
-                  move 1 to Tl-Resposta
+              if Cid-Versao not equal Tl-Versao
+                 move "Registro foi alterado por outro usuario"
+                                     to TL-Mensagem
+                 move "Mensagem-Erro" to DS-Procedure
+                 perform MostrarMensagem
+                 move 1 to Tl-Resposta
+              else
+              perform ValidarEstado
+              if not Estado-Valido
+                 move "Estado (UF) invalido" to TL-Mensagem
+                 move "Mensagem-Erro" to DS-Procedure
+                 perform MostrarMensagem
+                 move 1 to Tl-Resposta
+              else
+              perform ValidarDDD
+              if not DDD-Valido
+                 move "DDD invalido para a cidade" to TL-Mensagem
+                 move "Mensagem-Erro" to DS-Procedure
+                 perform MostrarMensagem
+                 move 1 to Tl-Resposta
+              else
+              perform ValidarCEP
+              if not CEP-Valido
+                 move "CEP nao pertence a faixa do estado informado"
+                                     to TL-Mensagem
+                 move "Mensagem-Erro" to DS-Procedure
+                 perform MostrarMensagem
+                 move 1 to Tl-Resposta
+              else
+                 perform ValidarMunicipio
+                 if not Municipio-Valido
+                    move "Codigo de municipio invalido para o estado"
+                                        to TL-Mensagem
+                    move "Mensagem-Erro" to DS-Procedure
+                    perform MostrarMensagem
+                    move 1 to Tl-Resposta
+                 else
+                    perform PreencherArquivo
+                    perform CarimbarVersao
+                    rewrite Registro-cidade
+                    if  File-Status not equal "00" and "02"
+                        move "Erro ao gravar o registro." to TL-Mensagem
+                        move "Mensagem-Aviso" to DS-Procedure
+                        perform MostrarMensagem
+                        move 1 to Tl-Resposta
+                    end-if
+                 end-if
+              end-if
+              end-if
               end-if
+              end-if
+           end-if
+           if Tl-Resposta equal zeros
+              move "ALTERAR"  to WS-Log-Funcao
+              move Cid-Codigo to WS-Log-Chave
+              perform GravarLogOperacao
            end-if
            perform FecharArquivoCidade
            .
        Consultar section.
            perform AbrirArquivoCidadeInput
-           move Tl-cid-Codigo to Cid-Codigo
-           read Arquivo-cidade
+           if Tl-Cid-Codigo not equal zeros
+              move Tl-cid-Codigo to Cid-Codigo
+              read Arquivo-cidade
+              if File-Status not equal "00" and "02"
+                 move "Registro Inválido" to TL-Mensagem
+                 move "Mensagem-Aviso" to DS-Procedure
+                 perform MostrarMensagem
+              else
+                 perform PreencherTela
+              end-if
+           else
+              perform ConsultarPorNomeParcial
+           end-if
+           perform FecharArquivoCidade
+           .
+       ConsultarPorNomeParcial section.
+      * Tl-Cid-Codigo zerado indica pesquisa pelo nome (ou inicio do
+      * nome) informado em Tl-Cidade, posicionando na primeira cidade
+      * cujo nome seja igual ou maior, da mesma forma que a Listar ja
+      * faz para montar a lista.
+           move "N" to WS-Consulta-Achou
+           move Tl-Cidade to Cidade
+           start Arquivo-Cidade key is not less Cidade
            if File-Status not equal "00" and "02"
               move "Registro Inválido" to TL-Mensagem
               move "Mensagem-Aviso" to DS-Procedure
               perform MostrarMensagem
            else
-              perform PreencherTela
+              perform until exit
+                 read Arquivo-Cidade next
+                 if File-Status not equal "00" and "02"
+                    exit perform
+                 else
+                    if Cid-Status-Inativa
+                       continue
+                    else
+                       move "S" to WS-Consulta-Achou
+                       exit perform
+                    end-if
+                 end-if
+              end-perform
+              if Consulta-Achou
+                 perform PreencherTela
+              else
+                 move "Registro Inválido" to TL-Mensagem
+                 move "Mensagem-Aviso" to DS-Procedure
+                 perform MostrarMensagem
+              end-if
            end-if
-           perform FecharArquivoCidade
            .
        Excluir section.
            perform AbrirArquivoCidadeIO
            move Tl-Cid-Codigo to Cid-Codigo
-           delete Arquivo-Cidade
-           if File-Status not equal "00"
+           read Arquivo-Cidade
+           if File-Status not equal "00" and "02"
+              move "Registro Inválido" to TL-Mensagem
+              move "Mensagem-Aviso" to DS-Procedure
+              perform MostrarMensagem
+              move 1 to tl-resposta
+           else
+              if Cid-Status-Inativa
+                 move "Registro já está inativo" to TL-Mensagem
+                 move "Mensagem-Aviso" to DS-Procedure
+                 perform MostrarMensagem
+                 move 1 to tl-resposta
+              else
+                 perform VerificarCidadeReferenciada
+                 if Cidade-Referenciada
+                    move "Cidade referenciada por fornecedor/produto"
+                                        to TL-Mensagem
+                    move "Mensagem-Erro" to DS-Procedure
+                    perform MostrarMensagem
+                    move 1 to tl-resposta
+                 else
+                    move "I" to Cid-Status
+                    rewrite Registro-Cidade
+                    if File-Status not equal "00" and "02"
+                       move "Erro ao gravar o registro." to TL-Mensagem
+                       move "Mensagem-Aviso" to DS-Procedure
+                       perform MostrarMensagem
+                       move 1 to tl-resposta
+                    end-if
+                 end-if
+              end-if
+           end-if
+           if Tl-Resposta equal zeros
+              move "EXCLUIR"  to WS-Log-Funcao
+              move Cid-Codigo to WS-Log-Chave
+              perform GravarLogOperacao
+           end-if
+           perform FecharArquivoCidade
+           .
+       VerificarCidadeReferenciada section.
+      * Percorre ACE06 sequencialmente (nao ha chave alternativa por
+      * CID-CODIGO-06) procurando algum fornecedor ainda ligado a esta
+      * cidade; produtos so se ligam a cidade atraves do fornecedor
+      * (CODFOR-01 -> ACE06 -> CID-CODIGO-06), entao conferir ACE06
+      * cobre os dois casos citados no pedido.
+           move "N" to WS-Cidade-Referenciada
+           open input ACE06
+           if FS equal "00"
+              perform until exit
+                 read ACE06 next record
+                    at end
+                       exit perform
+                 end-read
+                 if CID-CODIGO-06 equal Cid-Codigo
+                    move "S" to WS-Cidade-Referenciada
+                    exit perform
+                 end-if
+              end-perform
+              close ACE06
+           end-if
+           .
+       Reativar section.
+           perform AbrirArquivoCidadeIO
+           move Tl-Cid-Codigo to Cid-Codigo
+           read Arquivo-Cidade
+           if File-Status not equal "00" and "02"
               move "Registro Inválido" to TL-Mensagem
               move "Mensagem-Aviso" to DS-Procedure
               perform MostrarMensagem
               move 1 to tl-resposta
+           else
+              if Cid-Status-Ativa
+                 move "Registro já está ativo" to TL-Mensagem
+                 move "Mensagem-Aviso" to DS-Procedure
+                 perform MostrarMensagem
+                 move 1 to tl-resposta
+              else
+                 move "A" to Cid-Status
+                 rewrite Registro-Cidade
+                 if File-Status not equal "00" and "02"
+                    move "Erro ao gravar o registro." to TL-Mensagem
+                    move "Mensagem-Aviso" to DS-Procedure
+                    perform MostrarMensagem
+                    move 1 to tl-resposta
+                 end-if
+              end-if
+           end-if
+           if Tl-Resposta equal zeros
+              move "REATIVAR" to WS-Log-Funcao
+              move Cid-Codigo to WS-Log-Chave
+              perform GravarLogOperacao
            end-if
            perform FecharArquivoCidade
            .
@@ -155,51 +438,125 @@
        Incluir section.
            move zeros to Tl-Resposta
            perform AbrirArquivoCidadeIO
-           move 99999 to Cid-Codigo
-           start Arquivo-Cidade key is not greater Cid-Codigo
-           if File-Status not equal "00" and "02"
-              move zeros to Cid-Codigo
+           perform VerificarCidadeDuplicada
+           if Cidade-Duplicada-True
+              move "Cidade ja cadastrada" to TL-Mensagem
+              move "Mensagem-Erro" to DS-Procedure
+              perform MostrarMensagem
+              move 1 to Tl-Resposta
            else
-              read Arquivo-cidade previous
+              move 99999 to Cid-Codigo
+              start Arquivo-Cidade key is not greater Cid-Codigo
               if File-Status not equal "00" and "02"
-                  move "Erro ao ler o arquivo." to TL-Mensagem
-                  move "Mensagem-Aviso" to DS-Procedure
-                  perform MostrarMensagem
+                 move zeros to Cid-Codigo
+              else
+                 read Arquivo-cidade previous
+                 if File-Status not equal "00" and "02"
+                     move "Erro ao ler o arquivo." to TL-Mensagem
+                     move "Mensagem-Aviso" to DS-Procedure
+                     perform MostrarMensagem
+                 end-if
+              end-if
+              perform ValidarEstado
+              if not Estado-Valido
+                 move "Estado (UF) invalido" to TL-Mensagem
+                 move "Mensagem-Erro" to DS-Procedure
+                 perform MostrarMensagem
+                 move 1 to Tl-Resposta
+              else
+              perform ValidarDDD
+              if not DDD-Valido
+                 move "DDD invalido para a cidade" to TL-Mensagem
+                 move "Mensagem-Erro" to DS-Procedure
+                 perform MostrarMensagem
+                 move 1 to Tl-Resposta
+              else
+              perform ValidarCEP
+              if not CEP-Valido
+                 move "CEP nao pertence a faixa do estado informado"
+                                     to TL-Mensagem
+                 move "Mensagem-Erro" to DS-Procedure
+                 perform MostrarMensagem
+                 move 1 to Tl-Resposta
+              else
+                 perform ValidarMunicipio
+                 if not Municipio-Valido
+                    move "Codigo de municipio invalido para o estado"
+                                        to TL-Mensagem
+                    move "Mensagem-Erro" to DS-Procedure
+                    perform MostrarMensagem
+                    move 1 to Tl-Resposta
+                 else
+                    perform PreencherArquivo
+                    add 1 to Cid-Codigo
+                    move Cid-Codigo to TL-Cid-Codigo
+                    move "A" to Cid-Status
+                    perform CarimbarVersao
+                    write Registro-Cidade
+                    if File-Status not equal "00" and "02"
+                       move "Erro ao gravar o registro." to TL-Mensagem
+                       move "Mensagem-Aviso" to DS-Procedure
+                       perform MostrarMensagem
+                       move 1 to Tl-Resposta
+                    end-if
+                 end-if
+              end-if
+              end-if
               end-if
            end-if
-           perform PreencherArquivo
-           add 1 to Cid-Codigo
-           move Cid-Codigo to TL-Cid-Codigo
-           write Registro-Cidade
-           if File-Status not equal "00" and "02"
-              move "Erro ao gravar o registro." to TL-Mensagem
-              move "Mensagem-Aviso" to DS-Procedure
-              perform MostrarMensagem
-              move 1 to Tl-Resposta
+           if Tl-Resposta equal zeros
+              move "INCLUIR"  to WS-Log-Funcao
+              move Cid-Codigo to WS-Log-Chave
+              perform GravarLogOperacao
            end-if
            perform FecharArquivoCidade
            .
+       VerificarCidadeDuplicada section.
+           move "N" to WS-Cidade-Duplicada
+           move function upper-case(Tl-Cidade) to Cidade
+           read Arquivo-Cidade key is Cidade
+               invalid key
+                   continue
+               not invalid key
+                   move "S" to WS-Cidade-Duplicada
+           end-read
+           .
        Listar section.
            initialize tl-ocorrencias indice tl-resposta
+           move "N" to Tl-Mais-Registros
            perform AbrirArquivoCidadeInput
            move TL-cidade to cidade
            start Arquivo-Cidade key is not less cidade
            perform until exit
                read Arquivo-cidade next
-               if (File-Status not equal "00" and "02")
-                  or Indice equal 20
+               if File-Status not equal "00" and "02"
                   move Indice to TL-Ocorrencias
                   exit perform
                else
-                  add 1 to indice
-                  move cid-Codigo        to TL-LB-cid-Codigo(Indice)
-                  move Cidade            to TL-LB-Cidade(Indice)
-                  move DDD-cidade        to TL-LB-DDD-cidade(Indice)
-                  move Cid-Estado        to Tl-LB-Estado(Indice)
-                  move Cid-Cod-Municipio
-                       to Tl-Lb-Cod-Municipio(Indice)
+                  if Cid-Status-Inativa
+                     continue
+                  else
+                     if Indice equal Tl-Lista-Capacidade
+                        move "S" to Tl-Mais-Registros
+                        move Indice to TL-Ocorrencias
+                        exit perform
+                     end-if
+                     add 1 to indice
+                     move cid-Codigo        to TL-LB-cid-Codigo(Indice)
+                     move Cidade            to TL-LB-Cidade(Indice)
+                     move DDD-cidade        to TL-LB-DDD-cidade(Indice)
+                     move Cid-Estado        to Tl-LB-Estado(Indice)
+                     move Cid-Cod-Municipio
+                          to Tl-Lb-Cod-Municipio(Indice)
+                  end-if
                end-if
            end-perform
+           if Tl-Mais-Registros-True
+              move "Existem mais cidades - use Posterior para continuar"
+                                  to TL-Mensagem
+              move "Mensagem-Aviso" to DS-Procedure
+              perform MostrarMensagem
+           end-if
            perform FecharArquivoCidade
            .
        PosicionarAnterior section.
@@ -280,10 +637,11 @@
            perform FecharArquivoCidade
            .
        PreencherArquivo section.
-           move TL-cidade        to cidade
+           move function upper-case(TL-cidade) to cidade
            move TL-DDD-cidade    to DDD-cidade
            move Tl-Cod-Municipio to Cid-Cod-Municipio
            move Tl-Estado        to Cid-Estado
+           move Tl-CEP           to Cid-CEP
            .
        PreencherTela section.
            move Cid-Codigo        to TL-cid-codigo
@@ -291,6 +649,66 @@
            move DDD-cidade        to TL-DDD-cidade
            move Cid-Cod-Municipio to Tl-Cod-Municipio
            move Cid-Estado        to Tl-Estado
+           move Cid-CEP           to Tl-CEP
+           move Cid-Versao        to Tl-Versao
+           .
+      *Grava data\hora corrente em Cid-Versao para detectar, na proxima
+      *Alterar sobre este registro, se outro usuario o alterou antes.
+       CarimbarVersao section.
+           move zeros to Cid-Versao
+           accept Cid-Versao(1:8)  from date YYYYMMDD
+           accept Cid-Versao(9:6)  from time
+           move Cid-Versao        to Tl-Versao
+           .
+       ValidarCEP section.
+      * Confere se os 5 primeiros digitos de Tl-CEP estao na faixa
+      * conhecida para o estado em Tl-Estado
+           move "N" to WS-CEP-Valido
+           move Tl-CEP(1:5) to WS-CEP-5-Digitos
+           perform varying Ix-CEP from 1 by 1
+                   until Ix-CEP > 27
+              if Tab-CEP-Estado-UF(Ix-CEP) equal Tl-Estado
+                 if WS-CEP-5-Digitos not less Tab-CEP-Ini(Ix-CEP)
+                    and WS-CEP-5-Digitos not greater Tab-CEP-Fim(Ix-CEP)
+                    move "S" to WS-CEP-Valido
+                 end-if
+              end-if
+           end-perform
+           .
+       ValidarMunicipio section.
+      * Confere se os 2 primeiros digitos de Tl-Cod-Municipio sao o
+      * codigo IBGE correspondente ao estado informado em Tl-Estado
+           move "N" to WS-Municipio-Valido
+           move Tl-Cod-Municipio(1:2) to WS-Cod-Municipio-UF
+           perform varying Ix-IBGE from 1 by 1
+                   until Ix-IBGE > 27
+              if Tab-IBGE-Estado-UF(Ix-IBGE) equal Tl-Estado
+                 if WS-Cod-Municipio-UF equal Tab-IBGE-Cod(Ix-IBGE)
+                    move "S" to WS-Municipio-Valido
+                 end-if
+              end-if
+           end-perform
+           .
+       ValidarEstado section.
+      * Confere se Tl-Estado e uma das 27 UF conhecidas pela tabela
+      * de faixas de CEP
+           move "N" to WS-Estado-Valido
+           perform varying Ix-CEP from 1 by 1
+                   until Ix-CEP > 27
+              if Tab-CEP-Estado-UF(Ix-CEP) equal Tl-Estado
+                 move "S" to WS-Estado-Valido
+              end-if
+           end-perform
+           .
+       ValidarDDD section.
+      * Confere se Tl-DDD-Cidade e um codigo de area brasileiro
+      * plausivel (11 a 99)
+           if Tl-DDD-Cidade not less 11
+              and Tl-DDD-Cidade not greater 99
+              move "S" to WS-DDD-Valido
+           else
+              move "N" to WS-DDD-Valido
+           end-if
            .
        ChamarTela section.
       * Chamadas ao Dialog System
@@ -337,3 +755,10 @@
               perform MostrarMensagem
            end-if
            .
+       GravarLogOperacao section.
+           move "CIDADE" to WS-Log-Programa
+           open extend Arquivo-Log
+           perform GRAVA-LOG thru SAI-GRAVA-LOG
+           close Arquivo-Log
+           .
+       copy "CPYLOGPG".
