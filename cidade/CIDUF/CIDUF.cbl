@@ -0,0 +1,166 @@
+000010*CIDUF-PAINEL RESUMO DE CIDADES POR ESTADO. LE ARQUIVO-CIDADE   *
+000020*NA ORDEM DA CHAVE PRIMARIA, ACUMULA EM UMA TABELA EM MEMORIA   *
+000030*(UMA ENTRADA POR CID-ESTADO ENCONTRADO) A QUANTIDADE DE        *
+000040*CIDADES ATIVAS E A FAIXA (MENOR/MAIOR) DE DDD-CIDADE DE CADA   *
+000050*ESTADO, E IMPRIME UM RELATORIO COM UMA LINHA POR ESTADO AO     *
+000060*FINAL DA LEITURA.                                              *
+000070 IDENTIFICATION DIVISION.
+000080 PROGRAM-ID. CIDUF.
+000090 ENVIRONMENT DIVISION.
+000100 INPUT-OUTPUT SECTION.
+000110 FILE-CONTROL.
+000120     SELECT Arquivo-Cidade ASSIGN TO "arquivos\cidade.dat"
+000130            ORGANIZATION IS INDEXED
+000140            ACCESS MODE  IS DYNAMIC
+000150            RECORD KEY   IS Cid-Codigo
+000160            ALTERNATE RECORD KEY IS Cidade WITH DUPLICATES
+000170            FILE STATUS  IS FS-CID.
+000180     SELECT RELATO  ASSIGN TO PRINTER
+000190                    FILE STATUS IS FS.
+000200 DATA DIVISION.
+000210 FILE SECTION.
+000220 FD Arquivo-Cidade.
+000230 01 Registro-Cidade.
+000240    03 Cid-Codigo         Pic 9(05).
+000250    03 Cidade             Pic x(30).
+000260    03 DDD-Cidade         Pic 9(04).
+000270    03 Cid-Cod-Municipio  Pic 9(07).
+000280    03 Cid-Estado         Pic x(02).
+000290    03 Cid-CEP            Pic 9(08).
+000295    03 Cid-Status         Pic x(01).
+000296       88 Cid-Status-Inativa  value "I".
+000297    03 Cid-Versao         Pic 9(14).
+000300 COPY "C:\Repo2024\cobol\dados1\book\FDREL80".
+000310 WORKING-STORAGE SECTION.
+000320 COPY "C:\Repo2024\cobol\dados1\book\cpywsds".
+
+       01  FS-CID                PIC X(02) VALUE "00".
+
+       01  WS-FIM-CIDADE         PIC X(01) VALUE "N".
+           88  FIM-CIDADE        VALUE "S".
+
+       01  WS-IND-EST            PIC 9(02) COMP.
+       01  WS-QTD-ESTADOS        PIC 9(02) COMP VALUE ZERO.
+       01  WS-ACHOU-ESTADO       PIC X(01).
+           88  Achou-Estado      VALUE "S".
+
+       01  TAB-ESTADOS.
+           03  TAB-ESTADO OCCURS 30 TIMES.
+               05  TE-UF         PIC X(02).
+               05  TE-QTD-CIDADES PIC 9(05) COMP.
+               05  TE-DDD-MENOR  PIC 9(04) COMP.
+               05  TE-DDD-MAIOR  PIC 9(04) COMP.
+
+       01  WS-LINHA-CAB1.
+           03  FILLER            PIC X(60) VALUE
+               "CIDUF - PAINEL DE CIDADES POR ESTADO".
+
+       01  WS-LINHA-CAB2.
+           03  FILLER            PIC X(02) VALUE "UF".
+           03  FILLER            PIC X(04) VALUE SPACES.
+           03  FILLER            PIC X(14) VALUE "QTD. CIDADES".
+           03  FILLER            PIC X(04) VALUE SPACES.
+           03  FILLER            PIC X(12) VALUE "DDD MENOR".
+           03  FILLER            PIC X(04) VALUE SPACES.
+           03  FILLER            PIC X(12) VALUE "DDD MAIOR".
+
+       01  WS-LINHA-DET.
+           03  DET-UF            PIC X(02).
+           03  FILLER            PIC X(04) VALUE SPACES.
+           03  DET-QTD-CIDADES   PIC ZZZZ9.
+           03  FILLER            PIC X(09) VALUE SPACES.
+           03  DET-DDD-MENOR     PIC ZZZ9.
+           03  FILLER            PIC X(09) VALUE SPACES.
+           03  DET-DDD-MAIOR     PIC ZZZ9.
+
+       01  WS-LINHA-TOTAL.
+           03  FILLER            PIC X(20) VALUE
+               "TOTAL DE ESTADOS: ".
+           03  TOT-ESTADOS       PIC Z9.
+
+      *---------------------------------------------------------------*
+
+       PROCEDURE DIVISION.
+
+       Main-Process SECTION.
+           PERFORM Program-Initialize
+           PERFORM Program-Body UNTIL FIM-CIDADE
+           PERFORM Program-Terminate
+           .
+
+      *---------------------------------------------------------------*
+
+       Program-Initialize SECTION.
+           OPEN INPUT Arquivo-Cidade
+           OPEN OUTPUT RELATO
+           MOVE ZEROS TO Cid-Codigo
+           START Arquivo-Cidade KEY IS NOT LESS Cid-Codigo
+               INVALID KEY
+                   MOVE "S" TO WS-FIM-CIDADE
+           END-START
+           PERFORM Ler-Cidade
+           .
+
+      *---------------------------------------------------------------*
+
+       Program-Body SECTION.
+           IF NOT Cid-Status-Inativa
+               PERFORM Acumular-Estado
+           END-IF
+           PERFORM Ler-Cidade
+           .
+
+      *---------------------------------------------------------------*
+
+       Ler-Cidade SECTION.
+           READ Arquivo-Cidade NEXT RECORD
+               AT END
+                   MOVE "S" TO WS-FIM-CIDADE
+           END-READ
+           .
+
+      *---------------------------------------------------------------*
+
+       Acumular-Estado SECTION.
+           MOVE "N" TO WS-ACHOU-ESTADO
+           PERFORM VARYING WS-IND-EST FROM 1 BY 1
+                   UNTIL WS-IND-EST > WS-QTD-ESTADOS
+               IF TE-UF(WS-IND-EST) EQUAL Cid-Estado
+                   MOVE "S" TO WS-ACHOU-ESTADO
+                   ADD 1 TO TE-QTD-CIDADES(WS-IND-EST)
+                   IF DDD-Cidade < TE-DDD-MENOR(WS-IND-EST)
+                       MOVE DDD-Cidade TO TE-DDD-MENOR(WS-IND-EST)
+                   END-IF
+                   IF DDD-Cidade > TE-DDD-MAIOR(WS-IND-EST)
+                       MOVE DDD-Cidade TO TE-DDD-MAIOR(WS-IND-EST)
+                   END-IF
+               END-IF
+           END-PERFORM
+
+           IF NOT Achou-Estado
+               ADD 1 TO WS-QTD-ESTADOS
+               MOVE Cid-Estado  TO TE-UF(WS-QTD-ESTADOS)
+               MOVE 1           TO TE-QTD-CIDADES(WS-QTD-ESTADOS)
+               MOVE DDD-Cidade  TO TE-DDD-MENOR(WS-QTD-ESTADOS)
+               MOVE DDD-Cidade  TO TE-DDD-MAIOR(WS-QTD-ESTADOS)
+           END-IF
+           .
+
+      *---------------------------------------------------------------*
+
+       Program-Terminate SECTION.
+           WRITE REG-REL FROM WS-LINHA-CAB1
+           WRITE REG-REL FROM WS-LINHA-CAB2
+           PERFORM VARYING WS-IND-EST FROM 1 BY 1
+                   UNTIL WS-IND-EST > WS-QTD-ESTADOS
+               MOVE TE-UF(WS-IND-EST)          TO DET-UF
+               MOVE TE-QTD-CIDADES(WS-IND-EST) TO DET-QTD-CIDADES
+               MOVE TE-DDD-MENOR(WS-IND-EST)   TO DET-DDD-MENOR
+               MOVE TE-DDD-MAIOR(WS-IND-EST)   TO DET-DDD-MAIOR
+               WRITE REG-REL FROM WS-LINHA-DET
+           END-PERFORM
+           MOVE WS-QTD-ESTADOS TO TOT-ESTADOS
+           WRITE REG-REL FROM WS-LINHA-TOTAL
+           CLOSE Arquivo-Cidade RELATO
+           STOP RUN
+           .
